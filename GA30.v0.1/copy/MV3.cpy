@@ -0,0 +1,28 @@
+      ******************************************************************
+      * copy/MV3.cpy - a 3D multivector: a scalar, three vector
+      * components (e_1, e_2, e_3), three bivector components
+      * (e_12, e_13, e_23) and one trivector pseudoscalar (e_123).
+      * No VALUE clauses, so this is the variant safe to use in a
+      * LINKAGE SECTION; see copy/MV3I.cpy for an initialized
+      * WORKING-STORAGE version.
+      ******************************************************************
+       01 (PRFX)MV3.
+          05 (PRFX)SC
+            COMP-2.
+          05 (PRFX)VEC.
+             10 (PRFX)X
+               COMP-2.
+             10 (PRFX)Y
+               COMP-2.
+             10 (PRFX)Z
+               COMP-2.
+          05 (PRFX)BIV.
+             10 (PRFX)XY
+               COMP-2.
+             10 (PRFX)XZ
+               COMP-2.
+             10 (PRFX)YZ
+               COMP-2.
+          05 (PRFX)XYZ
+            COMP-2.
+      ******************************************************************
