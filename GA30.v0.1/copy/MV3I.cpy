@@ -0,0 +1,24 @@
+      ******************************************************************
+      * copy/MV3I.cpy, like copy/MV3.cpy but with
+      * initialization (don't use this version in LINKAGE-SECTION)
+      ******************************************************************
+       01 (PRFX)MV3.
+          05 (PRFX)SC
+            COMP-2 VALUE 0.
+          05 (PRFX)VEC.
+             10 (PRFX)X
+               COMP-2 VALUE 0.
+             10 (PRFX)Y
+               COMP-2 VALUE 0.
+             10 (PRFX)Z
+               COMP-2 VALUE 0.
+          05 (PRFX)BIV.
+             10 (PRFX)XY
+               COMP-2 VALUE 0.
+             10 (PRFX)XZ
+               COMP-2 VALUE 0.
+             10 (PRFX)YZ
+               COMP-2 VALUE 0.
+          05 (PRFX)XYZ
+            COMP-2 VALUE 0.
+      ******************************************************************
