@@ -0,0 +1,6 @@
+      ******************************************************************
+      * copy/GA3DISP.cpy - the display label that accompanies a
+      * multivector printed by GA3DISP.
+      ******************************************************************
+       01  (PRFX)N  PIC X(20).
+      ******************************************************************
