@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GA3MULT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        COPY MV3 REPLACING ==(PRFX)== BY ==W-IN1-==.
+        01 W-IN1-TABLE REDEFINES W-IN1-MV3.
+           05 W-IN1-C COMP-2 OCCURS 8 TIMES.
+
+        COPY MV3 REPLACING ==(PRFX)== BY ==W-IN2-==.
+        01 W-IN2-TABLE REDEFINES W-IN2-MV3.
+           05 W-IN2-C COMP-2 OCCURS 8 TIMES.
+
+        COPY MV3I REPLACING ==(PRFX)== BY ==W-OUT-==.
+        01 W-OUT-TABLE REDEFINES W-OUT-MV3.
+           05 W-OUT-C COMP-2 OCCURS 8 TIMES.
+
+      * the Cl(3,0) basis blades in MV3 field order: SC, e_1, e_2,
+      * e_3, e_12, e_13, e_23, e_123.  W-SIGN-TABLE(I, J) and
+      * W-RESULT-TABLE(I, J) give the sign and the resulting blade's
+      * position in that same order for basis_I * basis_J.
+        01 W-SIGN-LIT.
+           05 FILLER PIC X(16) VALUE '1111111111111111'.
+           05 FILLER PIC X(16) VALUE '1911991919911991'.
+           05 FILLER PIC X(16) VALUE '1911991919911991'.
+           05 FILLER PIC X(16) VALUE '1191919911919199'.
+        01 W-SIGN-TABLE REDEFINES W-SIGN-LIT.
+           05 W-SIGN-ROW OCCURS 8 TIMES.
+              10 W-SIGN-CODE PIC X(01) OCCURS 8 TIMES.
+
+        01 W-RESULT-LIT.
+           05 FILLER PIC X(16) VALUE '0102030405060708'.
+           05 FILLER PIC X(16) VALUE '0201050603040807'.
+           05 FILLER PIC X(16) VALUE '0305010702080406'.
+           05 FILLER PIC X(16) VALUE '0406070108020305'.
+           05 FILLER PIC X(16) VALUE '0503020801070604'.
+           05 FILLER PIC X(16) VALUE '0604080207010503'.
+           05 FILLER PIC X(16) VALUE '0708040306050102'.
+           05 FILLER PIC X(16) VALUE '0807060504030201'.
+        01 W-RESULT-TABLE REDEFINES W-RESULT-LIT.
+           05 W-RESULT-ROW OCCURS 8 TIMES.
+              10 W-RESULT-IDX PIC 9(02) OCCURS 8 TIMES.
+
+        01 W-I     PIC 9(02).
+        01 W-J     PIC 9(02).
+        01 W-RIDX  PIC 9(02).
+        01 W-PROD  COMP-2.
+       LINKAGE SECTION.
+        COPY MV3 REPLACING ==(PRFX)== BY ==L-IN1-==.
+        COPY MV3 REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY MV3 REPLACING ==(PRFX)== BY ==L-OUT-==.
+       PROCEDURE DIVISION USING
+           L-IN1-MV3,
+           L-IN2-MV3,
+           L-OUT-MV3.
+      ******************************************************************
+      * @brief GA3-MULT-RETURN
+      *
+      * @param [in] L-IN1-MV3,
+      * @param [in] L-IN2-MV3,
+      * @param [out] L-OUT-MV3,
+      *
+      *   the full Cl(3,0) geometric product, driven off the
+      *   W-SIGN-TABLE/W-RESULT-TABLE blade-multiplication tables
+      *   rather than hand-unrolled into 64 terms: each of the 8x8
+      *   basis-blade products is one single-operator multiply, an
+      *   optional single-operator negate, and an ADD into whichever
+      *   output component the result table names.
+           MOVE L-IN1-MV3 TO W-IN1-MV3
+           MOVE L-IN2-MV3 TO W-IN2-MV3
+
+           MOVE 1 TO W-I
+           PERFORM GA3-MULT-ROW UNTIL W-I > 8
+
+           MOVE W-OUT-MV3 TO L-OUT-MV3
+
+           GOBACK
+           .
+
+        GA3-MULT-ROW.
+           MOVE 1 TO W-J
+           PERFORM GA3-MULT-TERM UNTIL W-J > 8
+           ADD 1 TO W-I
+           .
+
+        GA3-MULT-TERM.
+           COMPUTE W-PROD = W-IN1-C(W-I) * W-IN2-C(W-J)
+           IF W-SIGN-CODE(W-I W-J) = '9'
+             COMPUTE W-PROD = -W-PROD
+           END-IF
+           MOVE W-RESULT-IDX(W-I W-J) TO W-RIDX
+           ADD W-PROD TO W-OUT-C(W-RIDX)
+           ADD 1 TO W-J
+           .
+
+      * vim: et ts=2 sw=2
