@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GA3SUB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY MV3 REPLACING ==(PRFX)== BY ==L-IN1-==.
+        COPY MV3 REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY MV3 REPLACING ==(PRFX)== BY ==L-OUT-==.
+       PROCEDURE DIVISION USING
+           L-IN1-MV3,
+           L-IN2-MV3,
+           L-OUT-MV3.
+      ******************************************************************
+      * @brief GA3-SUB-RETURN
+      *
+      * @param [in] L-IN1-MV3,
+      * @param [in] L-IN2-MV3,
+      * @param [out] L-OUT-MV3,
+      *
+      *   component-wise subtract of the two multivectors; see
+      *   GA3ADD for why each component gets its own COMPUTE.
+           COMPUTE L-OUT-SC  = L-IN1-SC  - L-IN2-SC
+           COMPUTE L-OUT-X   = L-IN1-X   - L-IN2-X
+           COMPUTE L-OUT-Y   = L-IN1-Y   - L-IN2-Y
+           COMPUTE L-OUT-Z   = L-IN1-Z   - L-IN2-Z
+           COMPUTE L-OUT-XY  = L-IN1-XY  - L-IN2-XY
+           COMPUTE L-OUT-XZ  = L-IN1-XZ  - L-IN2-XZ
+           COMPUTE L-OUT-YZ  = L-IN1-YZ  - L-IN2-YZ
+           COMPUTE L-OUT-XYZ = L-IN1-XYZ - L-IN2-XYZ
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
