@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GA3DISP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        01 WS-PLUS PIC XX VALUE '  '.
+        COPY GA3DISP REPLACING ==(PRFX)== BY ==WS-PREFIX-==.
+       LINKAGE SECTION.
+        COPY GA3DISP REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY MV3     REPLACING ==(PRFX)== BY ==L-IN-==.
+       PROCEDURE DIVISION USING L-IN-N, L-IN-MV3.
+      ******************************************************************
+      * @brief GA3-DISPLAY
+      *
+      * @param [in] L-IN-N,
+      *   A character array with the name of the variable to display
+      * @param [in] L-IN-MV3,
+      *   The 3D multivector
+      *
+           MOVE L-IN-N TO WS-PREFIX-N
+
+           PERFORM DISPLAY-SCALAR
+           PERFORM DISPLAY-VECTOR
+           PERFORM DISPLAY-BIVECTOR
+           PERFORM DISPLAY-TRIVECTOR
+
+           IF WS-PLUS = SPACES
+             DISPLAY WS-PREFIX-N 0
+           END-IF
+           .
+
+           GOBACK
+           .
+
+        DISPLAYED-NONZERO.
+           MOVE '+ ' TO WS-PLUS
+           MOVE SPACES TO WS-PREFIX-N
+           .
+        DISPLAY-SCALAR.
+           IF L-IN-SC NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-SC ')'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           .
+        DISPLAY-VECTOR.
+           IF L-IN-X NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-X ') e_1'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           IF L-IN-Y NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-Y ') e_2'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           IF L-IN-Z NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-Z ') e_3'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           .
+        DISPLAY-BIVECTOR.
+           IF L-IN-XY NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-XY ') e_{12}'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           IF L-IN-XZ NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-XZ ') e_{13}'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           IF L-IN-YZ NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-YZ ') e_{23}'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           .
+        DISPLAY-TRIVECTOR.
+           IF L-IN-XYZ NOT = 0
+             DISPLAY WS-PREFIX-N WS-PLUS '(' L-IN-XYZ ') e_{123}'
+             PERFORM DISPLAYED-NONZERO
+           END-IF
+           .
+
+      * vim: et ts=2 sw=2
