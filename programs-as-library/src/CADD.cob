@@ -4,9 +4,18 @@
       *CONFIGURATION SECTION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        01 WS-OVF-SW PIC X(01) VALUE 'N'.
+          88 WS-OVF-YES VALUE 'Y'.
        LINKAGE SECTION.
-       LINKAGE SECTION.
-       PROCEDURE DIVISION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-ADDPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-ADDPARM-IN2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-ADDPARM-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==WS-ADDPARM-==.
+       PROCEDURE DIVISION USING
+           WS-ADDPARM-IN1-COMPLEX,
+           WS-ADDPARM-IN2-COMPLEX,
+           WS-ADDPARM-OUT-COMPLEX,
+           WS-ADDPARM-STATUS.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-ADD
       *
@@ -16,13 +25,32 @@
       *   with members WS-ADDPARM-IN2-RE, WS-ADDPARM-IN2-IM.
       * @param [out] WS-ADDPARM-OUT-COMPLEX,
       *   with members WS-ADDPARM-OUT-RE, WS-ADDPARM-OUT-IM.
+      * @param [out] WS-ADDPARM-STATUS,
+      *   '0' if the add succeeded, '8' if it overflowed.
       *
        COMPLEX-ADD.
+           MOVE 'N' TO WS-OVF-SW
+
+      * fixed at 8 integer/8 decimal digits, so two large-magnitude
+      * operands can overflow the sum:
            COMPUTE WS-ADDPARM-OUT-RE =
              WS-ADDPARM-IN1-RE + WS-ADDPARM-IN2-RE
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
 
            COMPUTE WS-ADDPARM-OUT-IM =
              WS-ADDPARM-IN1-IM + WS-ADDPARM-IN2-IM
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF WS-OVF-YES
+             MOVE HIGH-VALUES TO WS-ADDPARM-OUT-COMPLEX
+             SET WS-ADDPARM-STATUS-ERROR TO TRUE
+           ELSE
+             SET WS-ADDPARM-STATUS-OK TO TRUE
+           END-IF
 
            GOBACK
            .
