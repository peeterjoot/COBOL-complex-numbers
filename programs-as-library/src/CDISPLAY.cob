@@ -1,8 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    CDISPLAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-REPORT-FILE ASSIGN TO "CDREPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CD-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CD-REPORT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
         COPY FLOAT REPLACING ==(PRFX)== BY ==LK-TMP-IM-==.
+        01 WS-RPT-OPEN-SW PIC X(01) VALUE 'N'.
+          88 WS-RPT-IS-OPEN VALUE 'Y'.
+        01 WS-RPT-LINE-TEXT PIC X(80) VALUE SPACES.
+        01 WS-RPT-LINE-CT PIC 9(04) VALUE 0.
+        01 WS-RPT-PAGE-CT PIC 9(04) VALUE 0.
+        01 WS-RPT-MAX-LINES PIC 9(04) VALUE 55.
+        01 WS-RPT-RUN-DATE.
+          05 WS-RPT-RUN-YY PIC 99.
+          05 WS-RPT-RUN-MM PIC 99.
+          05 WS-RPT-RUN-DD PIC 99.
+        01 WS-RPT-IM-DISP PIC 9(08)V9(08) VALUE 0.
        LINKAGE SECTION.
         COPY CDISPLAY REPLACING ==(PRFX)== BY ==LK-DISP-IN-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DISP-IN-==.
@@ -12,24 +32,106 @@
       *
       * @param [in] LK-DISP-IN-COMPLEX,
       *   with members LK-DISP-IN-RE, LK-DISP-IN-IM.
+      *
+      * On top of the console DISPLAY, every call also appends a line
+      * to a print-ready report file (opened on the first call this
+      * run, with a run-date/page-number header repeated every
+      * WS-RPT-MAX-LINES detail lines); the run unit's implicit close
+      * at program termination flushes and closes it.
       *COMPLEX-DISPLAY.
+           IF NOT WS-RPT-IS-OPEN
+             PERFORM OPEN-REPORT
+           END-IF
+
            IF LK-DISP-IN-IM IS EQUAL ZERO
              DISPLAY LK-DISP-IN-N ' = ' LK-DISP-IN-RE
+             STRING
+               LK-DISP-IN-N  DELIMITED BY SIZE
+               ' = '         DELIMITED BY SIZE
+               LK-DISP-IN-RE DELIMITED BY SIZE
+               INTO WS-RPT-LINE-TEXT
            ELSE
              IF LK-DISP-IN-IM > ZERO
                DISPLAY LK-DISP-IN-N ' = ' LK-DISP-IN-RE ' + ('
                     LK-DISP-IN-IM
                     ') I'
+               STRING
+                 LK-DISP-IN-N  DELIMITED BY SIZE
+                 ' = '         DELIMITED BY SIZE
+                 LK-DISP-IN-RE DELIMITED BY SIZE
+                 ' + ('        DELIMITED BY SIZE
+                 LK-DISP-IN-IM DELIMITED BY SIZE
+                 ') I'         DELIMITED BY SIZE
+                 INTO WS-RPT-LINE-TEXT
              ELSE
                COMPUTE LK-TMP-IM-V = LK-DISP-IN-IM * -1
+               MOVE LK-TMP-IM-V TO WS-RPT-IM-DISP
 
                DISPLAY LK-DISP-IN-N ' = ' LK-DISP-IN-RE ' - ('
                     LK-TMP-IM-V
                     ') I'
+               STRING
+                 LK-DISP-IN-N  DELIMITED BY SIZE
+                 ' = '         DELIMITED BY SIZE
+                 LK-DISP-IN-RE DELIMITED BY SIZE
+                 ' - ('        DELIMITED BY SIZE
+                 WS-RPT-IM-DISP DELIMITED BY SIZE
+                 ') I'         DELIMITED BY SIZE
+                 INTO WS-RPT-LINE-TEXT
              END-IF
            END-IF
 
+           PERFORM WRITE-REPORT-LINE
+
            GOBACK
            .
+      ******************************************************************
+      * Opens the report file and writes its first page header; runs
+      * once per job, the first time COMPLEX-DISPLAY is called.
+      ******************************************************************
+       OPEN-REPORT.
+           SET WS-RPT-IS-OPEN TO TRUE
+           OPEN OUTPUT CD-REPORT-FILE
+           ACCEPT WS-RPT-RUN-DATE FROM DATE
+           PERFORM WRITE-REPORT-HEADER
+           .
+      ******************************************************************
+      * Writes WS-RPT-LINE-TEXT to the report file, starting a new
+      * page once WS-RPT-MAX-LINES worth of detail lines have gone out.
+      ******************************************************************
+       WRITE-REPORT-LINE.
+           IF WS-RPT-LINE-CT NOT < WS-RPT-MAX-LINES
+             PERFORM WRITE-REPORT-HEADER
+           END-IF
+
+           MOVE WS-RPT-LINE-TEXT TO CD-REPORT-LINE
+           WRITE CD-REPORT-LINE
+
+           ADD 1 TO WS-RPT-LINE-CT
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           .
+      ******************************************************************
+      * Writes the report's run-date/page-number header line and
+      * resets the per-page line count.
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-RPT-PAGE-CT
+           MOVE 0 TO WS-RPT-LINE-CT
+
+           MOVE SPACES TO CD-REPORT-LINE
+           STRING
+             'COMPLEX ARITHMETIC REPORT' DELIMITED BY SIZE
+             '   RUN DATE: '             DELIMITED BY SIZE
+             WS-RPT-RUN-MM               DELIMITED BY SIZE
+             '/'                         DELIMITED BY SIZE
+             WS-RPT-RUN-DD               DELIMITED BY SIZE
+             '/'                         DELIMITED BY SIZE
+             WS-RPT-RUN-YY               DELIMITED BY SIZE
+             '   PAGE: '                 DELIMITED BY SIZE
+             WS-RPT-PAGE-CT              DELIMITED BY SIZE
+             INTO CD-REPORT-LINE
+
+           WRITE CD-REPORT-LINE
+           .
 
       * vim: et ts=4 sw=4
