@@ -5,7 +5,7 @@
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-NEGPARM-IN1-==.
        PROCEDURE DIVISION USING
-        LK-NEGPARM-IN1-COMPLEX.
+           LK-NEGPARM-IN1-COMPLEX.
       ******************************************************************
       * @brief COMPLEX-NEGATE-MODIFY
       *
