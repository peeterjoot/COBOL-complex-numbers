@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CRCONJ.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-CONJPARM-IN-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-CONJPARM-OUT-==.
+       PROCEDURE DIVISION USING
+           LK-CONJPARM-IN-COMPLEX,
+           LK-CONJPARM-OUT-COMPLEX.
+
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-CONJUGATE-RETURN
+      *
+      * @param [in] LK-CONJPARM-IN-COMPLEX,
+      *   with members LK-CONJPARM-IN-RE, LK-CONJPARM-IN-IM.
+      * @param [out] LK-CONJPARM-OUT-COMPLEX,
+      *   with members LK-CONJPARM-OUT-RE, LK-CONJPARM-OUT-IM.
+      *
+      * Non-destructive pair to CCONJ/CMCONJ, for callers (like
+      * CRDIV/CMDIV calling CRINV rather than an in-place inverse)
+      * that want the conjugate without disturbing the operand.
+      *
+       COMPLEX-CONJUGATE-RETURN.
+           MOVE LK-CONJPARM-IN-RE  TO LK-CONJPARM-OUT-RE
+           COMPUTE LK-CONJPARM-OUT-IM = LK-CONJPARM-IN-IM * -1
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
