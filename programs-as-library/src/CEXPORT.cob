@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CEXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CE-EXPORT-FILE ASSIGN TO "CEEXPORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CE-EXPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CE-EXPORT-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+        01 WS-I         PIC 9(04) VALUE 0.
+        01 WS-LINE-TEXT PIC X(132) VALUE SPACES.
+       LINKAGE SECTION.
+        COPY COMPLEXLBL REPLACING ==(PRFX)== BY ==LK-EXPPARM-ARR-==.
+        01 LK-EXPPARM-COUNT PIC 9(04).
+       PROCEDURE DIVISION USING
+           LK-EXPPARM-ARR-COMPLEX-LABEL-ARRAY,
+           LK-EXPPARM-COUNT.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-EXPORT
+      *
+      * @param [in] LK-EXPPARM-ARR-COMPLEX-LABEL-ARRAY,
+      *   an array of LK-EXPPARM-ARR-ENTRY(idx), each with members
+      *   LK-EXPPARM-ARR-LABEL(idx), LK-EXPPARM-ARR-RE(idx),
+      *   LK-EXPPARM-ARR-IM(idx); see copy/COMPLEXLBL.cpy.
+      * @param [in] LK-EXPPARM-COUNT,
+      *   how many of the array's entries are actually in use.
+      *
+      *   Writes CE-EXPORT-FILE ("CEEXPORT") as a comma-delimited file
+      *   with header row LABEL,RE,IM and one detail row per entry, so
+      *   an impedance/phasor result built up with CARRSUM/CARRAVG can
+      *   go straight into a spreadsheet instead of being scraped out
+      *   of a DISPLAY line in the job log.
+       COMPLEX-EXPORT.
+           OPEN OUTPUT CE-EXPORT-FILE
+
+           MOVE 'LABEL,RE,IM' TO CE-EXPORT-LINE
+           WRITE CE-EXPORT-LINE
+
+           MOVE 1 TO WS-I
+
+           PERFORM CEXPORT-WRITE-ENTRY UNTIL WS-I > LK-EXPPARM-COUNT
+
+           CLOSE CE-EXPORT-FILE
+
+           GOBACK
+           .
+      ******************************************************************
+      * Writes one entry's detail line and advances WS-I.
+      ******************************************************************
+       CEXPORT-WRITE-ENTRY.
+           MOVE SPACES TO WS-LINE-TEXT
+           STRING
+             FUNCTION TRIM(LK-EXPPARM-ARR-LABEL(WS-I)) DELIMITED BY SIZE
+             ','                               DELIMITED BY SIZE
+             LK-EXPPARM-ARR-RE(WS-I)           DELIMITED BY SIZE
+             ','                               DELIMITED BY SIZE
+             LK-EXPPARM-ARR-IM(WS-I)           DELIMITED BY SIZE
+             INTO WS-LINE-TEXT
+
+           MOVE WS-LINE-TEXT TO CE-EXPORT-LINE
+           WRITE CE-EXPORT-LINE
+
+           ADD 1 TO WS-I
+           .
+
+      * vim: et ts=4 sw=4
