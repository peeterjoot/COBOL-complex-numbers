@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCDIV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MAGNITUDE-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-DIV-TMP-RE-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-DIV-TMP-IM-==.
+        01 WS-OVF-SW PIC X(01) VALUE 'N'.
+          88 WS-OVF-YES VALUE 'Y'.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DIVPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DIVPARM-IN2-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-==.
+       PROCEDURE DIVISION USING
+           LK-DIVPARM-IN1-COMPLEX,
+           LK-DIVPARM-IN2-COMPLEX,
+           LK-STATUS.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-DIVIDE-WITH-STATUS
+      *
+      * @param [in,out] LK-DIVPARM-IN1-COMPLEX,
+      *   with members LK-DIVPARM-IN1-RE, LK-DIVPARM-IN1-IM.
+      * @param [in] LK-DIVPARM-IN2-COMPLEX,
+      *   with members LK-DIVPARM-IN2-RE, LK-DIVPARM-IN2-IM.
+      * @param [out] LK-STATUS,
+      *   '0' if the divide succeeded, '8' if the divisor was zero or
+      *   the quotient overflowed.
+      *
+      * (a + b i)/(c + d i) = ((a + b i)(c - d i))/(c^2 + d^2)
+      *
+      *   CCALC's own divide entry point: CMDIV's name is shared by
+      *   two differently-shaped routines elsewhere in this library
+      *   chain, one with a status parameter and one without, so CCALC
+      *   calls this unambiguous name instead of CMDIV.  The divide is
+      *   worked out directly here, rather than by calling CRINV and
+      *   CMMULT in turn, so this routine has no dependency on which
+      *   version of any other shared name happens to be bound.
+           COMPUTE WS-MAGNITUDE-V =
+             (LK-DIVPARM-IN2-RE * LK-DIVPARM-IN2-RE) +
+             (LK-DIVPARM-IN2-IM * LK-DIVPARM-IN2-IM)
+
+           IF WS-MAGNITUDE-V = 0
+             MOVE HIGH-VALUES TO LK-DIVPARM-IN1-COMPLEX
+             SET LK-STATUS-ERROR TO TRUE
+             GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-OVF-SW
+
+           COMPUTE WS-DIV-TMP-RE-V =
+             ((LK-DIVPARM-IN1-RE * LK-DIVPARM-IN2-RE) +
+              (LK-DIVPARM-IN1-IM * LK-DIVPARM-IN2-IM))
+             / WS-MAGNITUDE-V
+
+           COMPUTE WS-DIV-TMP-IM-V =
+             ((LK-DIVPARM-IN1-IM * LK-DIVPARM-IN2-RE) -
+              (LK-DIVPARM-IN1-RE * LK-DIVPARM-IN2-IM))
+             / WS-MAGNITUDE-V
+
+      * temps in case there's aliasing; fixed at 8 integer/8 decimal
+      * digits, so a large-magnitude quotient can overflow the target
+      * on the way out of the wider working COMP-2 temp:
+           COMPUTE LK-DIVPARM-IN1-RE = WS-DIV-TMP-RE-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           COMPUTE LK-DIVPARM-IN1-IM = WS-DIV-TMP-IM-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF WS-OVF-YES
+             MOVE HIGH-VALUES TO LK-DIVPARM-IN1-COMPLEX
+             SET LK-STATUS-ERROR TO TRUE
+           ELSE
+             SET LK-STATUS-OK TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
