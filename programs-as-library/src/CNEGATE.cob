@@ -5,8 +5,11 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-NEGPARM-IN-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-NEGPARM-OUT-==.
        PROCEDURE DIVISION USING
-        LK-ADDPARM-IN1-COMPLEX.
+           LK-NEGPARM-IN-COMPLEX,
+           LK-NEGPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-NEGATE
       *
