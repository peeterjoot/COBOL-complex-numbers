@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CARG.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ARGPARM-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-ARG-==.
+       PROCEDURE DIVISION USING
+           LK-ARGPARM-COMPLEX,
+           LK-ARG-V.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-ARGUMENT
+      *
+      * @param [in] LK-ARGPARM-COMPLEX,
+      *   with members LK-ARGPARM-RE, LK-ARGPARM-IM.
+      * @param [out] LK-ARG-V, the phase angle ATAN2(IM, RE) in radians.
+      *
+       COMPLEX-ARGUMENT.
+           EVALUATE TRUE
+             WHEN LK-ARGPARM-RE > 0
+               COMPUTE LK-ARG-V =
+                 FUNCTION ATAN(LK-ARGPARM-IM / LK-ARGPARM-RE)
+             WHEN LK-ARGPARM-RE < 0 AND LK-ARGPARM-IM >= 0
+               COMPUTE LK-ARG-V =
+                 FUNCTION ATAN(LK-ARGPARM-IM / LK-ARGPARM-RE)
+                 + FUNCTION PI
+             WHEN LK-ARGPARM-RE < 0 AND LK-ARGPARM-IM < 0
+               COMPUTE LK-ARG-V =
+                 FUNCTION ATAN(LK-ARGPARM-IM / LK-ARGPARM-RE)
+                 - FUNCTION PI
+             WHEN LK-ARGPARM-RE = 0 AND LK-ARGPARM-IM > 0
+               COMPUTE LK-ARG-V = FUNCTION PI / 2
+             WHEN LK-ARGPARM-RE = 0 AND LK-ARGPARM-IM < 0
+               COMPUTE LK-ARG-V = -(FUNCTION PI / 2)
+             WHEN OTHER
+               MOVE 0 TO LK-ARG-V
+           END-EVALUATE
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
