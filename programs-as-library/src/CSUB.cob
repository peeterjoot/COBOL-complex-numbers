@@ -5,7 +5,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-SUBPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-SUBPARM-IN2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-SUBPARM-OUT-==.
+       PROCEDURE DIVISION USING
+           WS-SUBPARM-IN1-COMPLEX,
+           WS-SUBPARM-IN2-COMPLEX,
+           WS-SUBPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-SUB
       *
