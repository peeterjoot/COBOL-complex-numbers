@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCOMPARE.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-DIFF-RE PIC S9(8)V9(8) VALUE 0.
+        01 WS-DIFF-IM PIC S9(8)V9(8) VALUE 0.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-CMPPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-CMPPARM-IN2-==.
+        01 LK-CMPPARM-EPSILON-V PIC S9(4)V9(8).
+        01 LK-CMPPARM-RESULT    PIC X(01).
+          88 LK-CMPPARM-EQUAL     VALUE 'Y'.
+          88 LK-CMPPARM-NOT-EQUAL VALUE 'N'.
+       PROCEDURE DIVISION USING
+           LK-CMPPARM-IN1-COMPLEX,
+           LK-CMPPARM-IN2-COMPLEX,
+           LK-CMPPARM-EPSILON-V,
+           LK-CMPPARM-RESULT.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-COMPARE
+      *
+      * @param [in] LK-CMPPARM-IN1-COMPLEX,
+      *   with members LK-CMPPARM-IN1-RE, LK-CMPPARM-IN1-IM.
+      * @param [in] LK-CMPPARM-IN2-COMPLEX,
+      *   with members LK-CMPPARM-IN2-RE, LK-CMPPARM-IN2-IM.
+      * @param [in] LK-CMPPARM-EPSILON-V,
+      *   the largest difference in either the real or the imaginary
+      *   part the two operands may have and still be called equal.
+      * @param [out] LK-CMPPARM-RESULT,
+      *   'Y' if the operands are equal within LK-CMPPARM-EPSILON-V,
+      *   'N' otherwise.
+      *
+      *   Compares RE and IM independently rather than by magnitude of
+      *   the difference via CMOD, so a caller gets the same pass/fail
+      *   a hand-coded WS-DIFF-RE/WS-DIFF-IM check would - the building
+      *   block CTESTRUN and RECONCMP used to each write inline.
+       COMPLEX-COMPARE.
+           COMPUTE WS-DIFF-RE =
+             FUNCTION ABS(LK-CMPPARM-IN1-RE - LK-CMPPARM-IN2-RE)
+           COMPUTE WS-DIFF-IM =
+             FUNCTION ABS(LK-CMPPARM-IN1-IM - LK-CMPPARM-IN2-IM)
+
+           IF WS-DIFF-RE > LK-CMPPARM-EPSILON-V
+               OR WS-DIFF-IM > LK-CMPPARM-EPSILON-V
+             SET LK-CMPPARM-NOT-EQUAL TO TRUE
+           ELSE
+             SET LK-CMPPARM-EQUAL TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
