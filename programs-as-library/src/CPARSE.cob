@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CPARSE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-I         PIC 9(04).
+        01 WS-SPLIT-POS PIC 9(04) VALUE 0.
+        01 WS-IEND-POS  PIC 9(04) VALUE 0.
+        01 WS-REAL-TEXT PIC X(16) VALUE SPACES.
+        01 WS-IMAG-TEXT PIC X(16) VALUE SPACES.
+       LINKAGE SECTION.
+        01 LK-PARSPARM-TEXT PIC X(32).
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-PARSPARM-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-PARSPARM-==.
+       PROCEDURE DIVISION USING
+           LK-PARSPARM-TEXT,
+           LK-PARSPARM-OUT-COMPLEX,
+           LK-PARSPARM-STATUS.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-PARSE
+      *
+      * @param [in] LK-PARSPARM-TEXT,
+      *   a free-form complex literal such as "3.5+2.1i" or "-4-2i" -
+      *   a leading sign on the real part, an optional decimal point on
+      *   either part, a mandatory sign between the two parts, and a
+      *   trailing I or i marking the imaginary part.
+      * @param [out] LK-PARSPARM-OUT-COMPLEX,
+      *   with members LK-PARSPARM-OUT-RE, LK-PARSPARM-OUT-IM.
+      * @param [out] LK-PARSPARM-STATUS,
+      *   '0' if LK-PARSPARM-TEXT parsed, '8' if it has no real/imaginary
+      *   separator or no trailing I/i and so could not be parsed.
+      *
+      *   The separator between the two parts is found by scanning past
+      *   the real part's own leading sign for the next + or -; the
+      *   trailing I/i is found the same way. Neither part may contain
+      *   an exponent, so a plain left-to-right character scan is
+      *   enough - there is no need for a general expression parser.
+       COMPLEX-PARSE.
+           MOVE 0 TO WS-SPLIT-POS
+           MOVE 0 TO WS-IEND-POS
+           MOVE 2 TO WS-I
+
+           PERFORM CPARSE-SCAN-CHAR UNTIL WS-I > 32
+
+           IF WS-SPLIT-POS = 0 OR WS-IEND-POS = 0
+               OR WS-IEND-POS <= WS-SPLIT-POS
+             MOVE HIGH-VALUES TO LK-PARSPARM-OUT-COMPLEX
+             SET LK-PARSPARM-STATUS-ERROR TO TRUE
+             GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-REAL-TEXT
+           MOVE SPACES TO WS-IMAG-TEXT
+           MOVE LK-PARSPARM-TEXT(1:WS-SPLIT-POS - 1) TO WS-REAL-TEXT
+           MOVE LK-PARSPARM-TEXT(WS-SPLIT-POS:
+               WS-IEND-POS - WS-SPLIT-POS) TO WS-IMAG-TEXT
+
+           COMPUTE LK-PARSPARM-OUT-RE = FUNCTION NUMVAL(WS-REAL-TEXT)
+           COMPUTE LK-PARSPARM-OUT-IM = FUNCTION NUMVAL(WS-IMAG-TEXT)
+
+           SET LK-PARSPARM-STATUS-OK TO TRUE
+
+           GOBACK
+           .
+      ******************************************************************
+      * Looks at one character of LK-PARSPARM-TEXT and advances WS-I;
+      * the first + or - past the real part's own leading sign marks
+      * where the imaginary part begins, and the first I or i marks
+      * where it ends.
+      ******************************************************************
+       CPARSE-SCAN-CHAR.
+           IF (LK-PARSPARM-TEXT(WS-I:1) = '+'
+               OR LK-PARSPARM-TEXT(WS-I:1) = '-')
+               AND WS-SPLIT-POS = 0
+             MOVE WS-I TO WS-SPLIT-POS
+           END-IF
+
+           IF (LK-PARSPARM-TEXT(WS-I:1) = 'I'
+               OR LK-PARSPARM-TEXT(WS-I:1) = 'i')
+               AND WS-IEND-POS = 0
+             MOVE WS-I TO WS-IEND-POS
+           END-IF
+
+           ADD 1 TO WS-I
+           .
+
+      * vim: et ts=4 sw=4
