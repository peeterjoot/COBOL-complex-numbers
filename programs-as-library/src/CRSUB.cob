@@ -9,9 +9,9 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-SUBPARM-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-SUBPARM-OUT-==.
        PROCEDURE DIVISION USING
-        LK-SUBPARM-IN1-COMPLEX,
-        LK-SUBPARM-IN2-COMPLEX,
-        LK-SUBPARM-OUT-COMPLEX.
+           LK-SUBPARM-IN1-COMPLEX,
+           LK-SUBPARM-IN2-COMPLEX,
+           LK-SUBPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-SUB
       *
