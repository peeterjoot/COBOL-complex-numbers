@@ -6,8 +6,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-IMAG-IN-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==LK-IMAG-OUT-==.
        PROCEDURE DIVISION USING
-        LK-IMAG-IN-COMPLEX,
-        LK-IMAG-OUT-V.
+           LK-IMAG-IN-COMPLEX,
+           LK-IMAG-OUT-V.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-IMAG
       *
