@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCONSTLK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CX-CONST-FILE ASSIGN TO "CXCONST"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CX-CONST-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       COPY CXCONST REPLACING ==(PRFX)== BY ==CX-==.
+       WORKING-STORAGE SECTION.
+        01 WS-EOF-SW PIC X(01) VALUE 'N'.
+          88 WS-EOF-YES VALUE 'Y'.
+       LINKAGE SECTION.
+        01 LK-LOOKUP-NAME PIC X(08).
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-==.
+       PROCEDURE DIVISION USING
+           LK-LOOKUP-NAME,
+           LK-OUT-COMPLEX,
+           LK-STATUS.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-CONSTANT-LOOKUP
+      *
+      * @param [in] LK-LOOKUP-NAME,
+      *   the constant's name on the CXCONST master file.
+      * @param [out] LK-OUT-COMPLEX,
+      *   with members LK-OUT-RE, LK-OUT-IM; untouched if not found.
+      * @param [out] LK-STATUS,
+      *   '0' if LK-LOOKUP-NAME was found on CXCONST, '8' if the file
+      *   has no record by that name.
+      *
+           SET LK-STATUS-ERROR TO TRUE
+
+           OPEN INPUT CX-CONST-FILE
+
+           PERFORM FIND-CONST-RECORD
+             UNTIL WS-EOF-YES OR LK-STATUS-OK
+
+           CLOSE CX-CONST-FILE
+
+           GOBACK
+           .
+
+       FIND-CONST-RECORD.
+           READ CX-CONST-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+             NOT AT END
+               IF CX-NAME = LK-LOOKUP-NAME
+                 MOVE CX-RE TO LK-OUT-RE
+                 MOVE CX-IM TO LK-OUT-IM
+                 SET LK-STATUS-OK TO TRUE
+               END-IF
+           END-READ
+           .
+
+      * vim: et ts=4 sw=4
