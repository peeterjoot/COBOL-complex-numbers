@@ -4,8 +4,18 @@
       *CONFIGURATION SECTION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-DIV-INVTMP-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==WS-DIV-INVTMP-==.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-DIVPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-DIVPARM-IN2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-DIVPARM-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==WS-DIVPARM-==.
+       PROCEDURE DIVISION USING
+           WS-DIVPARM-IN1-COMPLEX,
+           WS-DIVPARM-IN2-COMPLEX,
+           WS-DIVPARM-OUT-COMPLEX,
+           WS-DIVPARM-STATUS.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-DIVIDE
       *
@@ -15,16 +25,33 @@
       *   with members WS-DIVPARM-IN2-RE, WS-DIVPARM-IN2-IM.
       * @param [out] WS-DIVPARM-OUT-COMPLEX,
       *   with members WS-DIVPARM-OUT-RE, WS-DIVPARM-OUT-IM.
+      * @param [out] WS-DIVPARM-STATUS,
+      *   '0' if the divide succeeded, '8' if the divisor had no
+      *   inverse or the product overflowed.
       *
       *   (a + b i)/(c + d i) = (a + bi) * (1/(c + di))
        COMPLEX-DIVIDE.
-           MOVE WS-DIVPARM-IN2-COMPLEX TO WS-INVPARM-IN-COMPLEX
-           PERFORM COMPLEX-INVERSE
+           CALL 'CINVERSE' USING
+             WS-DIVPARM-IN2-COMPLEX,
+             WS-DIV-INVTMP-COMPLEX,
+             WS-DIV-INVTMP-STATUS
 
-           MOVE WS-DIVPARM-IN1-COMPLEX TO WS-MULTPARM-IN1-COMPLEX
-           MOVE WS-INVPARM-OUT-COMPLEX TO WS-MULTPARM-IN2-COMPLEX
-           PERFORM COMPLEX-MULT
-           MOVE WS-MULTPARM-OUT-COMPLEX TO WS-DIVPARM-OUT-COMPLEX
+           IF WS-DIV-INVTMP-STATUS-ERROR
+             MOVE HIGH-VALUES TO WS-DIVPARM-OUT-COMPLEX
+             SET WS-DIVPARM-STATUS-ERROR TO TRUE
+             GOBACK
+           END-IF
+
+           CALL 'CMULT' USING
+             WS-DIVPARM-IN1-COMPLEX,
+             WS-DIV-INVTMP-COMPLEX,
+             WS-DIVPARM-OUT-COMPLEX
+
+           IF WS-DIVPARM-OUT-COMPLEX = HIGH-VALUES
+             SET WS-DIVPARM-STATUS-ERROR TO TRUE
+           ELSE
+             SET WS-DIVPARM-STATUS-OK TO TRUE
+           END-IF
 
            GOBACK
            .
