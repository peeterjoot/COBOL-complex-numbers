@@ -6,8 +6,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-SUBPARM-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-SUBPARM-IN2-==.
        PROCEDURE DIVISION USING
-        LK-SUBPARM-IN1-COMPLEX,
-        LK-SUBPARM-IN2-COMPLEX.
+           LK-SUBPARM-IN1-COMPLEX,
+           LK-SUBPARM-IN2-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-SUB
       *
