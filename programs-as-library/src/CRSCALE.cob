@@ -9,9 +9,9 @@
         COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-SCALEPARM-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-SCALEPARM-OUT-==.
        PROCEDURE DIVISION USING
-        LK-SCALEPARM-IN1-COMPLEX,
-        LK-SCALEPARM-IN2-V,
-        LK-SCALEPARM-OUT-COMPLEX.
+           LK-SCALEPARM-IN1-COMPLEX,
+           LK-SCALEPARM-IN2-V,
+           LK-SCALEPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-SCALE
       *
@@ -22,10 +22,10 @@
       *   with members LK-SCALEPARM-OUT-RE, LK-SCALEPARM-OUT-IM.
       *
        COMPLEX-SCALE.
-           COMPUTE LK-SCALEPARM-OUT-RE =
+           COMPUTE LK-SCALEPARM-OUT-RE ROUNDED =
              LK-SCALEPARM-IN1-RE * LK-SCALEPARM-IN2-V
 
-           COMPUTE LK-SCALEPARM-OUT-IM =
+           COMPUTE LK-SCALEPARM-OUT-IM ROUNDED =
              LK-SCALEPARM-IN1-IM * LK-SCALEPARM-IN2-V
 
            GOBACK
