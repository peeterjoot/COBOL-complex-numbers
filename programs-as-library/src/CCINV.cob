@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCINV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MAGNITUDE-==.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-INVPARM-IN-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-==.
+       PROCEDURE DIVISION USING
+           LK-INVPARM-IN-COMPLEX,
+           LK-STATUS.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-INVERSE-WITH-STATUS
+      *
+      * @param [in,out] LK-INVPARM-IN-COMPLEX,
+      *   with members LK-INVPARM-IN-RE, LK-INVPARM-IN-IM.
+      * @param [out] LK-STATUS,
+      *   '0' if the inverse succeeded, '8' if the operand was zero.
+      *
+      * 1/(a + b i) = (a - b i)/(a^2 + b^2)
+      *
+      *   CCALC's own inverse entry point: CMINV's name is shared by
+      *   two differently-shaped routines elsewhere in this library
+      *   chain, one with a status parameter and one without, so CCALC
+      *   calls this unambiguous name instead of CMINV.  A zero
+      *   operand has no inverse; rather than abend on the divide,
+      *   flag it by moving HIGH-VALUES into the operand so a caller
+      *   scanning the output can see it was rejected.
+           COMPUTE WS-MAGNITUDE-V =
+             (LK-INVPARM-IN-RE * LK-INVPARM-IN-RE) +
+             (LK-INVPARM-IN-IM * LK-INVPARM-IN-IM)
+
+           IF WS-MAGNITUDE-V = 0
+             MOVE HIGH-VALUES TO LK-INVPARM-IN-COMPLEX
+             SET LK-STATUS-ERROR TO TRUE
+             GOBACK
+           END-IF
+
+           COMPUTE LK-INVPARM-IN-RE =
+             LK-INVPARM-IN-RE/WS-MAGNITUDE-V
+
+           COMPUTE LK-INVPARM-IN-IM =
+             -(LK-INVPARM-IN-IM/WS-MAGNITUDE-V)
+
+           SET LK-STATUS-OK TO TRUE
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
