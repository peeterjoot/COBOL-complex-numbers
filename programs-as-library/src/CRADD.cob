@@ -7,9 +7,9 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ADDPARM-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ADDPARM-OUT-==.
        PROCEDURE DIVISION USING
-        LK-ADDPARM-IN1-COMPLEX,
-        LK-ADDPARM-IN2-COMPLEX,
-        LK-ADDPARM-OUT-COMPLEX.
+           LK-ADDPARM-IN1-COMPLEX,
+           LK-ADDPARM-IN2-COMPLEX,
+           LK-ADDPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-ADD
       *
