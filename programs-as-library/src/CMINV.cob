@@ -6,7 +6,7 @@
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-INVPARM-IN-==.
        PROCEDURE DIVISION USING
-        LK-INVPARM-IN-COMPLEX.
+           LK-INVPARM-IN-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-INVERSE
       *
