@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CDISPATCH.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+        01 LK-DISPATCHPARM-OPCODE PIC X(04).
+          88 LK-DISPATCHPARM-OP-ADD    VALUE 'ADD '.
+          88 LK-DISPATCHPARM-OP-SUB    VALUE 'SUB '.
+          88 LK-DISPATCHPARM-OP-MULT   VALUE 'MULT'.
+          88 LK-DISPATCHPARM-OP-DIVIDE VALUE 'DIV '.
+          88 LK-DISPATCHPARM-OP-INVERSE VALUE 'INV '.
+          88 LK-DISPATCHPARM-OP-CONJUGATE VALUE 'CONJ'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DISPATCHPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DISPATCHPARM-IN2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DISPATCHPARM-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-DISPATCHPARM-==.
+       PROCEDURE DIVISION USING
+           LK-DISPATCHPARM-OPCODE,
+           LK-DISPATCHPARM-IN1-COMPLEX,
+           LK-DISPATCHPARM-IN2-COMPLEX,
+           LK-DISPATCHPARM-OUT-COMPLEX,
+           LK-DISPATCHPARM-STATUS.
+
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-DISPATCH
+      *
+      * @param [in] LK-DISPATCHPARM-OPCODE,
+      *   one of ADD, SUB, MULT, DIV, INV, CONJ.
+      * @param [in] LK-DISPATCHPARM-IN1-COMPLEX,
+      *   with members LK-DISPATCHPARM-IN1-RE, LK-DISPATCHPARM-IN1-IM.
+      * @param [in] LK-DISPATCHPARM-IN2-COMPLEX,
+      *   with members LK-DISPATCHPARM-IN2-RE, LK-DISPATCHPARM-IN2-IM.
+      *   unused by the single-operand operations (INV, CONJ), the
+      *   same as CXTRAN.cpy's transaction-record operand 2.
+      * @param [out] LK-DISPATCHPARM-OUT-COMPLEX,
+      *   with members LK-DISPATCHPARM-OUT-RE, LK-DISPATCHPARM-OUT-IM.
+      * @param [out] LK-DISPATCHPARM-STATUS,
+      *   '0' unless the routine CALLed for ADD, DIV or INV flagged an
+      *   overflow or a rejected operand, or the opcode itself wasn't
+      *   recognized, in either of which cases it comes back '8'.
+      *
+      * Runs the EVALUATE every op-code-selected caller would
+      * otherwise have to write itself, then CALLs the matching
+      * library routine.  An unrecognized opcode leaves
+      * LK-DISPATCHPARM-OUT-COMPLEX untouched and HIGH-VALUES is moved
+      * into it, the same flag CINVERSE uses for a rejected operand.
+      *
+       COMPLEX-DISPATCH.
+           SET LK-DISPATCHPARM-STATUS-OK TO TRUE
+
+           EVALUATE TRUE
+             WHEN LK-DISPATCHPARM-OP-ADD
+               CALL 'CADD' USING
+                 LK-DISPATCHPARM-IN1-COMPLEX,
+                 LK-DISPATCHPARM-IN2-COMPLEX,
+                 LK-DISPATCHPARM-OUT-COMPLEX,
+                 LK-DISPATCHPARM-STATUS
+
+             WHEN LK-DISPATCHPARM-OP-SUB
+               CALL 'CSUB' USING
+                 LK-DISPATCHPARM-IN1-COMPLEX,
+                 LK-DISPATCHPARM-IN2-COMPLEX,
+                 LK-DISPATCHPARM-OUT-COMPLEX
+
+             WHEN LK-DISPATCHPARM-OP-MULT
+               CALL 'CMULT' USING
+                 LK-DISPATCHPARM-IN1-COMPLEX,
+                 LK-DISPATCHPARM-IN2-COMPLEX,
+                 LK-DISPATCHPARM-OUT-COMPLEX
+
+             WHEN LK-DISPATCHPARM-OP-DIVIDE
+               CALL 'CDIVIDE' USING
+                 LK-DISPATCHPARM-IN1-COMPLEX,
+                 LK-DISPATCHPARM-IN2-COMPLEX,
+                 LK-DISPATCHPARM-OUT-COMPLEX,
+                 LK-DISPATCHPARM-STATUS
+
+             WHEN LK-DISPATCHPARM-OP-INVERSE
+               CALL 'CINVERSE' USING
+                 LK-DISPATCHPARM-IN1-COMPLEX,
+                 LK-DISPATCHPARM-OUT-COMPLEX,
+                 LK-DISPATCHPARM-STATUS
+
+             WHEN LK-DISPATCHPARM-OP-CONJUGATE
+               MOVE LK-DISPATCHPARM-IN1-COMPLEX TO
+                 LK-DISPATCHPARM-OUT-COMPLEX
+               CALL 'CCONJ' USING
+                 LK-DISPATCHPARM-OUT-COMPLEX
+
+             WHEN OTHER
+               MOVE HIGH-VALUES TO LK-DISPATCHPARM-OUT-COMPLEX
+               SET LK-DISPATCHPARM-STATUS-ERROR TO TRUE
+           END-EVALUATE
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
