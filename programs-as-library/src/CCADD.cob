@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCADD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-OVF-SW PIC X(01) VALUE 'N'.
+          88 WS-OVF-YES VALUE 'Y'.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ADDPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ADDPARM-IN2-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-==.
+       PROCEDURE DIVISION USING
+           LK-ADDPARM-IN1-COMPLEX,
+           LK-ADDPARM-IN2-COMPLEX,
+           LK-STATUS.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-ADD-WITH-STATUS
+      *
+      * @param [in,out] LK-ADDPARM-IN1-COMPLEX,
+      *   with members LK-ADDPARM-IN1-RE, LK-ADDPARM-IN1-IM.
+      * @param [in] LK-ADDPARM-IN2-COMPLEX,
+      *   with members LK-ADDPARM-IN2-RE, LK-ADDPARM-IN2-IM.
+      * @param [out] LK-STATUS,
+      *   '0' if the add succeeded, '8' if it overflowed.
+      *
+      *   CCALC's own add entry point: CMADD's name is shared by two
+      *   differently-shaped routines elsewhere in this library chain,
+      *   one with a status parameter and one without, so CCALC calls
+      *   this unambiguous name instead of CMADD.
+      *
+      *COMPLEX-ADD.
+           MOVE 'N' TO WS-OVF-SW
+
+      * fixed at 8 integer/8 decimal digits, so two large-magnitude
+      * operands can overflow the sum:
+           COMPUTE LK-ADDPARM-IN1-RE =
+             LK-ADDPARM-IN1-RE + LK-ADDPARM-IN2-RE
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           COMPUTE LK-ADDPARM-IN1-IM =
+             LK-ADDPARM-IN1-IM + LK-ADDPARM-IN2-IM
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF WS-OVF-YES
+             MOVE HIGH-VALUES TO LK-ADDPARM-IN1-COMPLEX
+             SET LK-STATUS-ERROR TO TRUE
+           ELSE
+             SET LK-STATUS-OK TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
