@@ -7,8 +7,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DIVPARM-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DIVPARM-IN2-==.
        PROCEDURE DIVISION USING
-        LK-DIVPARM-IN1-COMPLEX,
-        LK-DIVPARM-IN2-COMPLEX.
+           LK-DIVPARM-IN1-COMPLEX,
+           LK-DIVPARM-IN2-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-DIVIDE
       *
