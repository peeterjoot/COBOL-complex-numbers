@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CFROMPOLAR.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-FROMPOLPARM-MAG-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-FROMPOLPARM-ANG-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-FROMPOLPARM-OUT-==.
+       PROCEDURE DIVISION USING
+           LK-FROMPOLPARM-MAG-V,
+           LK-FROMPOLPARM-ANG-V,
+           LK-FROMPOLPARM-OUT-COMPLEX.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-FROM-POLAR
+      *
+      * @param [in] LK-FROMPOLPARM-MAG-V, the magnitude |Z|.
+      * @param [in] LK-FROMPOLPARM-ANG-V, the phase angle in radians.
+      * @param [out] LK-FROMPOLPARM-OUT-COMPLEX,
+      *   with members LK-FROMPOLPARM-OUT-RE, LK-FROMPOLPARM-OUT-IM.
+      *
+       COMPLEX-FROM-POLAR.
+           COMPUTE LK-FROMPOLPARM-OUT-RE =
+             LK-FROMPOLPARM-MAG-V * FUNCTION COS(LK-FROMPOLPARM-ANG-V)
+
+           COMPUTE LK-FROMPOLPARM-OUT-IM =
+             LK-FROMPOLPARM-MAG-V * FUNCTION SIN(LK-FROMPOLPARM-ANG-V)
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
