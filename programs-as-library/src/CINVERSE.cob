@@ -4,9 +4,15 @@
       *CONFIGURATION SECTION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==LK-INV-MAGNITUDE-==.
        LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-INVPARM-IN-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-INVPARM-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==LK-INVPARM-==.
        PROCEDURE DIVISION USING
-        LK-ADDPARM-IN1-COMPLEX.
+           LK-INVPARM-IN-COMPLEX,
+           LK-INVPARM-OUT-COMPLEX,
+           LK-INVPARM-STATUS.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-INVERSE
       *
@@ -14,19 +20,33 @@
       *   with members LK-INVPARM-IN-RE, LK-INVPARM-IN-IM.
       * @param [out] LK-INVPARM-OUT-COMPLEX,
       *   with members LK-INVPARM-OUT-RE, LK-INVPARM-OUT-IM.
+      * @param [out] LK-INVPARM-STATUS,
+      *   '0' if the inverse succeeded, '8' if the operand was zero.
       *
       *   1/(a + b i) = (a - b i)/(a^2 + b^2)
+      *
+      *   a zero operand has no inverse; rather than abend on the
+      *   divide, flag it by moving HIGH-VALUES into the output so a
+      *   caller scanning the result can see it was rejected.
        COMPLEX-INVERSE.
            COMPUTE LK-INV-MAGNITUDE-V =
              (LK-INVPARM-IN-RE * LK-INVPARM-IN-RE) +
              (LK-INVPARM-IN-IM * LK-INVPARM-IN-IM)
 
+           IF LK-INV-MAGNITUDE-V = 0
+             MOVE HIGH-VALUES TO LK-INVPARM-OUT-COMPLEX
+             SET LK-INVPARM-STATUS-ERROR TO TRUE
+             GOBACK
+           END-IF
+
            COMPUTE LK-INVPARM-OUT-RE =
              LK-INVPARM-IN-RE/LK-INV-MAGNITUDE-V
 
            COMPUTE LK-INVPARM-OUT-IM =
              -(LK-INVPARM-IN-IM/LK-INV-MAGNITUDE-V)
 
+           SET LK-INVPARM-STATUS-OK TO TRUE
+
            GOBACK
            .
 
