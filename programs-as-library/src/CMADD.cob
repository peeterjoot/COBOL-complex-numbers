@@ -6,8 +6,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ADDPARM-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-ADDPARM-IN2-==.
        PROCEDURE DIVISION USING
-        LK-ADDPARM-IN1-COMPLEX,
-        LK-ADDPARM-IN2-COMPLEX.
+           LK-ADDPARM-IN1-COMPLEX,
+           LK-ADDPARM-IN2-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-ADD
       *
