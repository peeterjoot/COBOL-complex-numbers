@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMAC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MAC-TMP-RE-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MAC-TMP-IM-==.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MACPARM-ACC-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MACPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MACPARM-IN2-==.
+       PROCEDURE DIVISION USING
+           LK-MACPARM-ACC-COMPLEX,
+           LK-MACPARM-IN1-COMPLEX,
+           LK-MACPARM-IN2-COMPLEX.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-MULTIPLY-ACCUMULATE
+      *
+      * @param [in,out] LK-MACPARM-ACC-COMPLEX,
+      *   with members LK-MACPARM-ACC-RE, LK-MACPARM-ACC-IM.
+      * @param [in] LK-MACPARM-IN1-COMPLEX,
+      *   with members LK-MACPARM-IN1-RE, LK-MACPARM-IN1-IM.
+      * @param [in] LK-MACPARM-IN2-COMPLEX,
+      *   with members LK-MACPARM-IN2-RE, LK-MACPARM-IN2-IM.
+      *
+      *   LK-MACPARM-ACC := LK-MACPARM-ACC + (LK-MACPARM-IN1 *
+      *   LK-MACPARM-IN2), the same multiply-then-add a caller would
+      *   otherwise get from CMMULT followed by CMADD, done here in
+      *   one CALL so a tight accumulation loop only pays subprogram
+      *   linkage overhead once per term instead of twice.
+      *
+      *COMPLEX-MULTIPLY-ACCUMULATE.
+           COMPUTE WS-MAC-TMP-RE-V =
+             (LK-MACPARM-IN1-RE * LK-MACPARM-IN2-RE) -
+             (LK-MACPARM-IN1-IM * LK-MACPARM-IN2-IM)
+
+           COMPUTE WS-MAC-TMP-IM-V =
+             (LK-MACPARM-IN1-IM * LK-MACPARM-IN2-RE) +
+             (LK-MACPARM-IN1-RE * LK-MACPARM-IN2-IM)
+
+           COMPUTE LK-MACPARM-ACC-RE =
+             LK-MACPARM-ACC-RE + WS-MAC-TMP-RE-V
+
+           COMPUTE LK-MACPARM-ACC-IM =
+             LK-MACPARM-ACC-IM + WS-MAC-TMP-IM-V
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
