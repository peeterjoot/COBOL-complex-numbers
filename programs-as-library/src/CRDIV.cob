@@ -10,9 +10,9 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DIVPARM-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-DIVPARM-OUT-==.
        PROCEDURE DIVISION USING
-        LK-DIVPARM-IN1-COMPLEX,
-        LK-DIVPARM-IN2-COMPLEX,
-        LK-DIVPARM-OUT-COMPLEX.
+           LK-DIVPARM-IN1-COMPLEX,
+           LK-DIVPARM-IN2-COMPLEX,
+           LK-DIVPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-DIVIDE
       *
