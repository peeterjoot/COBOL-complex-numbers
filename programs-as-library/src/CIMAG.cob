@@ -5,8 +5,11 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-IMAGPARM-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-IMAG-==.
        PROCEDURE DIVISION USING
-        LK-ADDPARM-IN1-COMPLEX.
+           LK-IMAGPARM-COMPLEX,
+           LK-IMAG-V.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-IMAG
       *
