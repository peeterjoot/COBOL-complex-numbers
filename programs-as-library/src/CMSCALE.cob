@@ -6,8 +6,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-SCALEPARM-IN1-==.
         COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-SCALEPARM-IN2-==.
        PROCEDURE DIVISION USING
-        LK-SCALEPARM-IN1-COMPLEX,
-        LK-SCALEPARM-IN2-V.
+           LK-SCALEPARM-IN1-COMPLEX,
+           LK-SCALEPARM-IN2-V.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-SCALE
       *
@@ -16,10 +16,10 @@
       * @param [in] LK-SCALEPARM-IN2-V
       *
       *COMPLEX-SCALE.
-           COMPUTE LK-SCALEPARM-IN1-RE =
+           COMPUTE LK-SCALEPARM-IN1-RE ROUNDED =
              LK-SCALEPARM-IN1-RE * LK-SCALEPARM-IN2-V
 
-           COMPUTE LK-SCALEPARM-IN1-IM =
+           COMPUTE LK-SCALEPARM-IN1-IM ROUNDED =
              LK-SCALEPARM-IN1-IM * LK-SCALEPARM-IN2-V
 
            GOBACK
