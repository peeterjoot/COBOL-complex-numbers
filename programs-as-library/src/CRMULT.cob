@@ -4,14 +4,16 @@
        WORKING-STORAGE SECTION.
         COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MULT-TMP-RE-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MULT-TMP-IM-==.
+        01 WS-OVF-SW PIC X(01) VALUE 'N'.
+          88 WS-OVF-YES VALUE 'Y'.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MULTPARM-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MULTPARM-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MULTPARM-OUT-==.
        PROCEDURE DIVISION USING
-        LK-MULTPARM-IN1-COMPLEX,
-        LK-MULTPARM-IN2-COMPLEX,
-        LK-MULTPARM-OUT-COMPLEX.
+           LK-MULTPARM-IN1-COMPLEX,
+           LK-MULTPARM-IN2-COMPLEX,
+           LK-MULTPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-MULT
       *
@@ -24,6 +26,8 @@
       *
       *   (a + b i)(c + d i) = a c - b d + i( b c + a d)
       *COMPLEX-MULT.
+           MOVE 'N' TO WS-OVF-SW
+
            COMPUTE WS-MULT-TMP-RE-V =
              (LK-MULTPARM-IN1-RE * LK-MULTPARM-IN2-RE) -
              (LK-MULTPARM-IN1-IM * LK-MULTPARM-IN2-IM)
@@ -32,9 +36,22 @@
              (LK-MULTPARM-IN1-IM * LK-MULTPARM-IN2-RE) +
              (LK-MULTPARM-IN1-RE * LK-MULTPARM-IN2-IM)
 
-      * temps in case there's aliasing:
-           MOVE WS-MULT-TMP-RE-V TO LK-MULTPARM-OUT-RE
-           MOVE WS-MULT-TMP-IM-V TO LK-MULTPARM-OUT-IM
+      * temps in case there's aliasing; fixed at 8 integer/8 decimal
+      * digits, so a large-magnitude product can overflow the target
+      * on the way out of the wider working COMP-2 temp:
+           COMPUTE LK-MULTPARM-OUT-RE = WS-MULT-TMP-RE-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           COMPUTE LK-MULTPARM-OUT-IM = WS-MULT-TMP-IM-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF WS-OVF-YES
+             MOVE HIGH-VALUES TO LK-MULTPARM-OUT-COMPLEX
+           END-IF
 
            GOBACK
            .
