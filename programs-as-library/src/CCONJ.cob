@@ -5,7 +5,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-CONJPARM-==.
+       PROCEDURE DIVISION USING
+           WS-CONJPARM-COMPLEX.
 
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-CONJUGATE
