@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CTOPOLAR.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-TOPOLPARM-IN-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-TOPOLPARM-MAG-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==LK-TOPOLPARM-ANG-==.
+       PROCEDURE DIVISION USING
+           LK-TOPOLPARM-IN-COMPLEX,
+           LK-TOPOLPARM-MAG-V,
+           LK-TOPOLPARM-ANG-V.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-TO-POLAR
+      *
+      * @param [in] LK-TOPOLPARM-IN-COMPLEX,
+      *   with members LK-TOPOLPARM-IN-RE, LK-TOPOLPARM-IN-IM.
+      * @param [out] LK-TOPOLPARM-MAG-V, the magnitude |Z|.
+      * @param [out] LK-TOPOLPARM-ANG-V, the phase angle ATAN2(IM, RE).
+      *
+       COMPLEX-TO-POLAR.
+           CALL 'CMOD' USING
+             LK-TOPOLPARM-IN-COMPLEX,
+             LK-TOPOLPARM-MAG-V
+
+           CALL 'CARG' USING
+             LK-TOPOLPARM-IN-COMPLEX,
+             LK-TOPOLPARM-ANG-V
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
