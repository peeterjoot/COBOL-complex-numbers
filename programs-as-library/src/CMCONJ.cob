@@ -7,7 +7,7 @@
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-CONJPARM-==.
        PROCEDURE DIVISION USING
-        LK-CONJPARM-COMPLEX.
+           LK-CONJPARM-COMPLEX.
 
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-CONJUGATE
