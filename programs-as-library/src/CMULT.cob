@@ -4,9 +4,18 @@
       *CONFIGURATION SECTION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MULT-TMP-RE-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MULT-TMP-IM-==.
+        01 WS-OVF-SW PIC X(01) VALUE 'N'.
+          88 WS-OVF-YES VALUE 'Y'.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
-      ******************************************************************
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MULTPARM-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MULTPARM-IN2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MULTPARM-OUT-==.
+       PROCEDURE DIVISION USING
+           WS-MULTPARM-IN1-COMPLEX,
+           WS-MULTPARM-IN2-COMPLEX,
+           WS-MULTPARM-OUT-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-MULT
       *
@@ -19,14 +28,33 @@
       *
       *   (a + b i)(c + d i) = a c - b d + i( b c + a d)
        COMPLEX-MULT.
-           COMPUTE WS-MULTPARM-OUT-RE =
+           MOVE 'N' TO WS-OVF-SW
+
+           COMPUTE WS-MULT-TMP-RE-V =
              (WS-MULTPARM-IN1-RE * WS-MULTPARM-IN2-RE) -
              (WS-MULTPARM-IN1-IM * WS-MULTPARM-IN2-IM)
 
-           COMPUTE WS-MULTPARM-OUT-IM =
+           COMPUTE WS-MULT-TMP-IM-V =
              (WS-MULTPARM-IN1-IM * WS-MULTPARM-IN2-RE) +
              (WS-MULTPARM-IN1-RE * WS-MULTPARM-IN2-IM)
 
+      * temps in case there's aliasing; fixed at 8 integer/8 decimal
+      * digits, so a large-magnitude product can overflow the target
+      * on the way out of the wider working COMP-2 temp:
+           COMPUTE WS-MULTPARM-OUT-RE = WS-MULT-TMP-RE-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           COMPUTE WS-MULTPARM-OUT-IM = WS-MULT-TMP-IM-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF WS-OVF-YES
+             MOVE HIGH-VALUES TO WS-MULTPARM-OUT-COMPLEX
+           END-IF
+
            GOBACK
            .
 
