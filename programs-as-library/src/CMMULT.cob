@@ -4,12 +4,16 @@
        WORKING-STORAGE SECTION.
         COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MULT-TMP-RE-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==WS-MULT-TMP-IM-==.
+        01 WS-OVF-SW PIC X(01) VALUE 'N'.
+          88 WS-OVF-YES VALUE 'Y'.
+        01 WS-AUD-PROGRAM-ID PIC X(08) VALUE 'CMMULT'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-AUD-IN-==.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MULTPARM-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-MULTPARM-IN2-==.
        PROCEDURE DIVISION USING
-        LK-MULTPARM-IN1-COMPLEX,
-        LK-MULTPARM-IN2-COMPLEX.
+           LK-MULTPARM-IN1-COMPLEX,
+           LK-MULTPARM-IN2-COMPLEX.
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-MULT
       *
@@ -20,6 +24,9 @@
       *
       *   (a + b i)(c + d i) = a c - b d + i( b c + a d)
       *COMPLEX-MULT.
+           MOVE LK-MULTPARM-IN1-COMPLEX TO WS-AUD-IN-COMPLEX
+           MOVE 'N' TO WS-OVF-SW
+
            COMPUTE WS-MULT-TMP-RE-V =
              (LK-MULTPARM-IN1-RE * LK-MULTPARM-IN2-RE) -
              (LK-MULTPARM-IN1-IM * LK-MULTPARM-IN2-IM)
@@ -28,9 +35,27 @@
              (LK-MULTPARM-IN1-IM * LK-MULTPARM-IN2-RE) +
              (LK-MULTPARM-IN1-RE * LK-MULTPARM-IN2-IM)
 
-      * temps in case there's aliasing:
-           MOVE WS-MULT-TMP-RE-V TO LK-MULTPARM-IN1-RE
-           MOVE WS-MULT-TMP-IM-V TO LK-MULTPARM-IN1-IM
+      * temps in case there's aliasing; fixed at 8 integer/8 decimal
+      * digits, so a large-magnitude product can overflow the target
+      * on the way out of the wider working COMP-2 temp:
+           COMPUTE LK-MULTPARM-IN1-RE = WS-MULT-TMP-RE-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           COMPUTE LK-MULTPARM-IN1-IM = WS-MULT-TMP-IM-V
+             ON SIZE ERROR
+               SET WS-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF WS-OVF-YES
+             MOVE HIGH-VALUES TO LK-MULTPARM-IN1-COMPLEX
+           END-IF
+
+           CALL 'CAUDIT' USING
+             WS-AUD-PROGRAM-ID,
+             WS-AUD-IN-COMPLEX,
+             LK-MULTPARM-IN1-COMPLEX
 
            GOBACK
            .
