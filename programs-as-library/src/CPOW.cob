@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CPOW.
+      *ENVIRONMENT DIVISION.
+      *CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==WS-POW-STEP-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-POW-ACC-==.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-POWPARM-IN-==.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==LK-POWPARM-EXP-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==LK-POWPARM-OUT-==.
+       PROCEDURE DIVISION USING
+           LK-POWPARM-IN-COMPLEX,
+           LK-POWPARM-EXP-I,
+           LK-POWPARM-OUT-COMPLEX.
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-POW
+      *
+      * @param [in] LK-POWPARM-IN-COMPLEX,
+      *   with members LK-POWPARM-IN-RE, LK-POWPARM-IN-IM.
+      * @param [in] LK-POWPARM-EXP-I, a non-negative integer exponent.
+      * @param [out] LK-POWPARM-OUT-COMPLEX, LK-POWPARM-IN-COMPLEX
+      *   raised to the LK-POWPARM-EXP-I power, via repeated CMULT
+      *   calls.  An exponent of zero returns 1+0i.
+      *
+       COMPLEX-POW.
+           MOVE 1 TO WS-POW-ACC-RE
+           MOVE 0 TO WS-POW-ACC-IM
+
+           PERFORM CPOW-MULTIPLY-STEP
+             VARYING WS-POW-STEP-I FROM 1 BY 1
+             UNTIL WS-POW-STEP-I > LK-POWPARM-EXP-I
+
+           MOVE WS-POW-ACC-COMPLEX TO LK-POWPARM-OUT-COMPLEX
+
+           GOBACK
+           .
+
+       CPOW-MULTIPLY-STEP.
+           CALL 'CMULT' USING
+             WS-POW-ACC-COMPLEX,
+             LK-POWPARM-IN-COMPLEX,
+             WS-POW-ACC-COMPLEX
+           .
+
+      * vim: et ts=4 sw=4
