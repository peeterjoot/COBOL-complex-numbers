@@ -0,0 +1,6 @@
+      ******************************************************************
+      * copy/GADISP.cpy - the display label that accompanies a
+      * multivector printed by GA-DISPLAY.
+      ******************************************************************
+       01  (PRFX)N  PIC X(40).
+      ******************************************************************
