@@ -4,7 +4,7 @@
       ******************************************************************
        01 (PRFX)MV.
           05 (PRFX)GRADE
-            COMP-2 VALUE 0.
+            PIC S9(9) COMP VALUE 0.
           05 (PRFX)G02.
              10 (PRFX)SC
                COMP-2 VALUE 0.
