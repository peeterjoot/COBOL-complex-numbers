@@ -0,0 +1,31 @@
+      ******************************************************************
+      * copy/MULTTRAN.cpy - one GA20 transaction request: an operation
+      * code plus the scalar/vector/pseudoscalar components of up to
+      * two multivector operands.  Operand 2 is unused by the
+      * one-operand operations (NORM, INV) but is still read so every
+      * record on the transaction file is the same fixed length, the
+      * same convention copy/CXTRAN.cpy already uses for the complex-
+      * number batch job.  Components are COMP-2, the same
+      * representation copy/MV.cpy and copy/FLOAT.cpy already use for
+      * every other GA20 scalar value, and are stored in the order
+      * GAMMV.cob's GA20-MKMV-MODIFY expects them (SC, X, Y, PS) so a
+      * caller can MOVE them straight into that CALL.
+      ******************************************************************
+       01  (PRFX)TRANS-RECORD.
+         10  (PRFX)OPCODE            PIC X(04).
+           88  (PRFX)OP-MULT         VALUE 'MULT'.
+           88  (PRFX)OP-ADD          VALUE 'ADD '.
+           88  (PRFX)OP-SUB          VALUE 'SUB '.
+           88  (PRFX)OP-SYMMETRIC    VALUE 'SYM '.
+           88  (PRFX)OP-ANTISYM      VALUE 'ANTI'.
+           88  (PRFX)OP-NORM         VALUE 'NORM'.
+           88  (PRFX)OP-INVERSE      VALUE 'INV '.
+         10  (PRFX)OP1-SC            COMP-2.
+         10  (PRFX)OP1-X             COMP-2.
+         10  (PRFX)OP1-Y             COMP-2.
+         10  (PRFX)OP1-PS            COMP-2.
+         10  (PRFX)OP2-SC            COMP-2.
+         10  (PRFX)OP2-X             COMP-2.
+         10  (PRFX)OP2-Y             COMP-2.
+         10  (PRFX)OP2-PS            COMP-2.
+      ******************************************************************
