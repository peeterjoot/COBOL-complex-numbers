@@ -0,0 +1,29 @@
+      ******************************************************************
+      * copy/GA20.cpy - program-name constants for the GA20
+      * multivector subprogram library.  Callers CALL these
+      * identifiers rather than hardcoded literals, so the bound
+      * subprogram can be swapped without touching the caller.
+      ******************************************************************
+       01  GA-MKMV-MODIFY               PIC X(8) VALUE 'GAMMV'.
+       01  GA-MKSCALAR-MODIFY           PIC X(8) VALUE 'GAMSCAL'.
+       01  GA-MKVECTOR-MODIFY           PIC X(8) VALUE 'GAMVEC'.
+       01  GA-MKPSEUDO-MODIFY           PIC X(8) VALUE 'GAMPSEU'.
+       01  GA-DISPLAY                   PIC X(8) VALUE 'GADISP'.
+       01  GA-DISPLAY-REPORT            PIC X(8) VALUE 'GADISPR'.
+       01  GA-MULT-RETURN               PIC X(8) VALUE 'GARMULT'.
+       01  GA-ADD-RETURN                PIC X(8) VALUE 'GAADD'.
+       01  GA-SUB-RETURN                PIC X(8) VALUE 'GARSUB'.
+       01  GA-SCALE-RETURN              PIC X(8) VALUE 'GARSCALE'.
+       01  GA-SYMMETRIC-RETURN          PIC X(8) VALUE 'GARSYM'.
+       01  GA-ANTISYMMETRIC-RETURN      PIC X(8) VALUE 'GARANTI'.
+       01  GA-GRADE-SELECTION-MV-RETURN PIC X(8) VALUE 'GARGRSEL'.
+       01  GA-NORM-RETURN               PIC X(8) VALUE 'GANORM'.
+       01  GA-INVERSE-RETURN            PIC X(8) VALUE 'GAINV'.
+       01  GA-ROTATE-RETURN             PIC X(8) VALUE 'GAROTATE'.
+       01  GA-ROTATE-N-RETURN           PIC X(8) VALUE 'GAROTN'.
+       01  GA-GRADE-SUMMARY-RETURN      PIC X(8) VALUE 'GAGRDSUM'.
+       01  GA-GRADE-SET-MODIFY          PIC X(8) VALUE 'GAGRSET'.
+       01  GA-MULTIVECTOR-COMPARE       PIC X(8) VALUE 'GAMVCMP'.
+       01  GA-INNER-RETURN              PIC X(8) VALUE 'GAINNER'.
+       01  GA-OUTER-RETURN              PIC X(8) VALUE 'GAOUTER'.
+      ******************************************************************
