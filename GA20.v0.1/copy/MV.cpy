@@ -0,0 +1,26 @@
+      ******************************************************************
+      * copy/MV.cpy - a 2D multivector: a grade tag, a G02 (scalar +
+      * pseudoscalar) complex pair, and a G1 (e_1 + e_2) complex pair.
+      * GRADE is -1 (general multivector), 0 (scalar), 1 (vector), or
+      * 2 (pseudoscalar); same shape as INTEGER.cpy so it can only
+      * ever hold a whole number - GAGRSET is the one place a caller
+      * should set it, since that's where the -1/0/1/2 range is
+      * actually checked.
+      * No VALUE clauses, so this is the variant safe to use in a
+      * LINKAGE SECTION; see copy/MVI.cpy for an initialized
+      * WORKING-STORAGE version.
+      ******************************************************************
+       01 (PRFX)MV.
+          05 (PRFX)GRADE
+            PIC S9(9) COMP.
+          05 (PRFX)G02.
+             10 (PRFX)SC
+               COMP-2.
+             10 (PRFX)PS
+               COMP-2.
+          05 (PRFX)G1.
+             10 (PRFX)X
+               COMP-2.
+             10 (PRFX)Y
+               COMP-2.
+      ******************************************************************
