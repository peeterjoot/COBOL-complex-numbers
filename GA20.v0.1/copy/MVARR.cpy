@@ -0,0 +1,23 @@
+      ******************************************************************
+      * copy/MVARR.cpy - a fixed-size array of 2D multivectors, for
+      * GAROTN's caller to walk a vector around a rotation path in
+      * fixed angular increments and see every intermediate step
+      * instead of only the final position. Same 500-entry sizing and
+      * caller-supplied count convention as copy/COMPLEXARR.cpy over
+      * in the complex-number library.
+      ******************************************************************
+       01  (PRFX)MV-ARRAY.
+         05  (PRFX)ENTRY OCCURS 500 TIMES.
+           10  (PRFX)GRADE
+             PIC S9(9) COMP.
+           10  (PRFX)G02.
+             15  (PRFX)SC
+               COMP-2.
+             15  (PRFX)PS
+               COMP-2.
+           10  (PRFX)G1.
+             15  (PRFX)X
+               COMP-2.
+             15  (PRFX)Y
+               COMP-2.
+      ******************************************************************
