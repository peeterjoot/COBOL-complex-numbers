@@ -0,0 +1,22 @@
+      ******************************************************************
+      * copy/TRIGTAB.cpy - a small fixed table of precomputed
+      * half-angle sine/cosine pairs for the rotation angles GA20
+      * rotation batches hit most often (the multiples of 30/45
+      * degrees a frequency-sweep workload tends to repeat across many
+      * records), keyed by the full rotation angle theta in radians so
+      * a caller can look its own L-THETA-V straight up. Same fixed-
+      * size, caller-scanned shape as copy/COMPLEXARR.cpy, sized to
+      * the handful of angles actually worth caching rather than
+      * copy/COMPLEXARR.cpy's 500-entry caller-supplied-count
+      * convention - this table's entry count is fixed at compile
+      * time, not supplied by the caller.
+      ******************************************************************
+       01  (PRFX)TRIG-TABLE.
+         05  (PRFX)ENTRY OCCURS 8 TIMES.
+           10  (PRFX)THETA
+             COMP-2.
+           10  (PRFX)HALF-COS
+             COMP-2.
+           10  (PRFX)HALF-SIN
+             COMP-2.
+      ******************************************************************
