@@ -0,0 +1,21 @@
+      ******************************************************************
+      * copy/CMPXLBRY.cpy - program-name constants for the complex-
+      * number subprogram library.  GA20 routines CALL these
+      * identifiers rather than hardcoded literals, so the bound
+      * subprogram can be swapped without touching the caller.
+      ******************************************************************
+       01  COMPLEX-ADD-MODIFY        PIC X(8) VALUE 'CMADD'.
+       01  COMPLEX-SUB-MODIFY        PIC X(8) VALUE 'CMSUB'.
+       01  COMPLEX-MULT-MODIFY       PIC X(8) VALUE 'CMMULT'.
+       01  COMPLEX-SCALE-MODIFY      PIC X(8) VALUE 'CMSCALE'.
+       01  COMPLEX-CONJUGATE-MODIFY  PIC X(8) VALUE 'CMCONJ'.
+       01  COMPLEX-INVERSE-MODIFY    PIC X(8) VALUE 'CMINV'.
+       01  COMPLEX-ADD-RETURN        PIC X(8) VALUE 'CRADD'.
+       01  COMPLEX-SUB-RETURN        PIC X(8) VALUE 'CRSUB'.
+       01  COMPLEX-MULT-RETURN       PIC X(8) VALUE 'CRMULT'.
+       01  COMPLEX-SCALE-RETURN      PIC X(8) VALUE 'CRSCALE'.
+       01  COMPLEX-INVERSE-RETURN    PIC X(8) VALUE 'CRINV'.
+       01  COMPLEX-CONJUGATE-RETURN  PIC X(8) VALUE 'CRCONJ'.
+       01  COMPLEX-MODULUS-RETURN    PIC X(8) VALUE 'CMOD'.
+       01  COMPLEX-ARGUMENT-RETURN   PIC X(8) VALUE 'CARG'.
+      ******************************************************************
