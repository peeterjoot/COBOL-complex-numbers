@@ -3,14 +3,17 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
+        COPY GA20.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==W-GRADE-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-GRADE-==.
        LINKAGE SECTION.
         COPY MV    REPLACING ==(PRFX)== BY ==L-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-X-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-Y-==.
        PROCEDURE DIVISION USING
-        L-MV,
-        L-X-V,
-        L-Y-V.
+           L-MV,
+           L-X-V,
+           L-Y-V.
       ******************************************************************
       * @brief GA20-MKSCALAR-MODIFY
       *
@@ -21,7 +24,10 @@
            MOVE LOW-VALUES to L-MV
            MOVE L-X-V TO L-X
            MOVE L-Y-V TO L-Y
-           MOVE 1 TO L-GRADE
+
+           MOVE 1 TO W-GRADE-I
+           CALL GA-GRADE-SET-MODIFY USING
+             L-MV, W-GRADE-I, W-GRADE-STATUS
 
            GOBACK
            .
