@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAGRSET.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY MV      REPLACING ==(PRFX)== BY ==L-==.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==L-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-MV,
+           L-I,
+           L-STATUS.
+      ******************************************************************
+      * @brief GA-GRADE-SET-MODIFY
+      *
+      * @param [in,out] L-MV,
+      *   only L-GRADE is touched.
+      * @param [in] L-I,
+      *   the candidate grade: -1 (general multivector), 0 (scalar),
+      *   1 (vector), 2 (pseudoscalar).
+      * @param [out] L-STATUS,
+      *   '0' if L-I was one of the four valid grades and was moved
+      *   into L-MV, '8' if L-I was rejected and L-MV's grade was
+      *   left as it was.
+      *
+      *   the one place a grade value is actually written into a
+      *   multivector, so every MV.cpy-shaped record's GRADE stays
+      *   one of the four values GARMULT's dispatch and the other
+      *   GA20 routines already assume it can only be.
+           IF L-I = -1 OR L-I = 0 OR L-I = 1 OR L-I = 2
+             MOVE L-I TO L-GRADE
+             SET L-STATUS-OK TO TRUE
+           ELSE
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
