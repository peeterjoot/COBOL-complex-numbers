@@ -5,16 +5,25 @@
        LOCAL-STORAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==W-TC-==.
         COPY MV      REPLACING ==(PRFX)== BY ==W-TM-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-M1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-M2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-N1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-N2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-R1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-R2-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-ADD-==.
         COPY CMPXLBRY.
       * COPY GA20.
        LINKAGE SECTION.
         COPY MV REPLACING ==(PRFX)== BY ==L-IN1-==.
         COPY MV REPLACING ==(PRFX)== BY ==L-IN2-==.
         COPY MV REPLACING ==(PRFX)== BY ==L-OUT-==.
+        COPY STATUS REPLACING ==(PRFX)== BY ==L-==.
        PROCEDURE DIVISION USING
-        L-IN1-MV,
-        L-IN2-MV,
-        L-OUT-MV.
+           L-IN1-MV,
+           L-IN2-MV,
+           L-OUT-MV,
+           L-STATUS.
       ******************************************************************
       * @brief GA-MULT-RETURN
       *
@@ -24,7 +33,13 @@
       *   with members L-IN2-RE, L-IN2-IM.
       * @param [out] L-OUT-MV,
       *   with members L-OUT-RE, L-OUT-IM.
-      *
+      * @param [out] L-STATUS,
+      *   '0' normally, '8' if either of the two COMPLEX-ADD-MODIFY
+      *   combines below overflowed (the same W-ADD-STATUS CMADD
+      *   already sets internally, just not previously looked at by
+      *   this routine); L-OUT-MV still holds the unmolested partial
+      *   result in that case, the same as CARRSUM and CNETCOMB leave
+      *   their running total when CMADD reports an overflow.
       *
       *multivector /: multivector[_, m1_, m2_] ** multivector[_, n1_, n2_] :=
       *    multivector[-1, 
@@ -38,6 +53,17 @@
       *
       *    r1 L-OUT-G02
       *    r2 L-OUT-G1
+      *
+      *   COMPLEX-MULT-RETURN/MODIFY, COMPLEX-CONJUGATE-MODIFY and
+      *   COMPLEX-ADD-MODIFY all take copy/COMPLEX.cpy (zoned decimal)
+      *   LINKAGE; MV.cpy's G02/G1 pairs are COMP-2.  W-CX-M1/M2/N1/N2
+      *   hold m1, m2, n1, n2 converted to COMPLEX.cpy once up front,
+      *   W-CX-R1/R2 accumulate the two results in the same layout, so
+      *   every CALL below operates on matching pictures instead of
+      *   handing the complex library a COMP-2 pair where it expects
+      *   zoned decimal.
+
+           SET L-STATUS-OK TO TRUE
 
            MOVE -1 TO W-TM-GRADE
            IF L-IN1-GRADE = 0
@@ -57,25 +83,47 @@
            END-IF
            .
 
+           MOVE L-IN1-SC TO W-CX-M1-RE
+           MOVE L-IN1-PS TO W-CX-M1-IM
+           MOVE L-IN1-X  TO W-CX-M2-RE
+           MOVE L-IN1-Y  TO W-CX-M2-IM
+           MOVE L-IN2-SC TO W-CX-N1-RE
+           MOVE L-IN2-PS TO W-CX-N1-IM
+           MOVE L-IN2-X  TO W-CX-N2-RE
+           MOVE L-IN2-Y  TO W-CX-N2-IM
+
            CALL COMPLEX-MULT-RETURN USING
-             L-IN1-G02,
-             L-IN2-G02,
-             W-TM-G02
+             W-CX-M1-COMPLEX,
+             W-CX-N1-COMPLEX,
+             W-CX-R1-COMPLEX
 
-           MOVE L-IN1-G1 TO W-TC-COMPLEX
+           MOVE W-CX-M2-COMPLEX TO W-TC-COMPLEX
            CALL COMPLEX-CONJUGATE-MODIFY USING W-TC-COMPLEX
-           CALL COMPLEX-MULT-MODIFY USING W-TC-COMPLEX, L-IN2-G1
-           CALL COMPLEX-ADD-MODIFY USING W-TM-G02, W-TC-COMPLEX
+           CALL COMPLEX-MULT-MODIFY USING W-TC-COMPLEX, W-CX-N2-COMPLEX
+           CALL COMPLEX-ADD-MODIFY USING
+             W-CX-R1-COMPLEX, W-TC-COMPLEX, W-ADD-STATUS
+           IF W-ADD-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
 
            CALL COMPLEX-MULT-RETURN USING
-             L-IN2-G02,
-             L-IN1-G1,
-             W-TM-G1
+             W-CX-N1-COMPLEX,
+             W-CX-M2-COMPLEX,
+             W-CX-R2-COMPLEX
 
-           MOVE L-IN1-G02 TO W-TC-COMPLEX
+           MOVE W-CX-M1-COMPLEX TO W-TC-COMPLEX
            CALL COMPLEX-CONJUGATE-MODIFY USING W-TC-COMPLEX
-           CALL COMPLEX-MULT-MODIFY USING W-TC-COMPLEX, L-IN2-G1
-           CALL COMPLEX-ADD-MODIFY USING W-TM-G1, W-TC-COMPLEX
+           CALL COMPLEX-MULT-MODIFY USING W-TC-COMPLEX, W-CX-N2-COMPLEX
+           CALL COMPLEX-ADD-MODIFY USING
+             W-CX-R2-COMPLEX, W-TC-COMPLEX, W-ADD-STATUS
+           IF W-ADD-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
+
+           MOVE W-CX-R1-RE TO W-TM-SC
+           MOVE W-CX-R1-IM TO W-TM-PS
+           MOVE W-CX-R2-RE TO W-TM-X
+           MOVE W-CX-R2-IM TO W-TM-Y
 
            MOVE W-TM-MV TO L-OUT-MV
 
