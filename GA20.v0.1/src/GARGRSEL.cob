@@ -3,6 +3,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
+        COPY GA20.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==W-GRADE-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-GRADE-==.
        LINKAGE SECTION.
         COPY MV      REPLACING ==(PRFX)== BY ==L-IN-==.
         COPY INTEGER REPLACING ==(PRFX)== BY ==L-==.
@@ -18,10 +21,15 @@
       * @param [out] L-OUT-MV,
       *   The multivector
       *
+      *   any L-I other than 0, 1, or 2 is not a grade this routine
+      *   knows how to select, so L-OUT-MV comes back as an obviously-
+      *   invalid multivector (LOW-VALUES, grade -1) rather than
+      *   whatever the caller's working storage happened to hold.
            EVALUATE L-I
              WHEN 0 PERFORM SELECT-GRADE-0
              WHEN 1 PERFORM SELECT-GRADE-1
              WHEN 2 PERFORM SELECT-GRADE-2
+             WHEN OTHER PERFORM SELECT-GRADE-OTHER
            END-EVALUATE
 
            GOBACK
@@ -47,5 +55,12 @@
            MOVE 0          TO L-OUT-X
            MOVE 0          TO L-OUT-Y
            .
+        SELECT-GRADE-OTHER.
+           MOVE LOW-VALUES TO L-OUT-MV
+
+           MOVE -1 TO W-GRADE-I
+           CALL GA-GRADE-SET-MODIFY USING
+             L-OUT-MV, W-GRADE-I, W-GRADE-STATUS
+           .
 
       * vim: et ts=2 sw=2
