@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAROTN.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 W-I PIC 9(04) VALUE 0.
+        COPY MV REPLACING ==(PRFX)== BY ==W-PREV-==.
+       LOCAL-STORAGE SECTION.
+        COPY GA20.
+       LINKAGE SECTION.
+        COPY MV      REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==L-THETA-==.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==L-STEPS-==.
+        COPY MVARR   REPLACING ==(PRFX)== BY ==L-OUT-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-IN-MV,
+           L-THETA-V,
+           L-STEPS-I,
+           L-OUT-MV-ARRAY,
+           L-STATUS.
+      ******************************************************************
+      * @brief GA-ROTATE-N-RETURN
+      *
+      * @param [in] L-IN-MV,
+      *   the multivector to rotate.
+      * @param [in] L-THETA-V,
+      *   the per-step rotation angle in radians.
+      * @param [in] L-STEPS-I,
+      *   how many times to apply L-THETA-V; must be between 1 and
+      *   the 500 entries copy/MVARR.cpy provides.
+      * @param [out] L-OUT-MV-ARRAY,
+      *   an array of L-OUT-ENTRY(idx), each with the same members as
+      *   copy/MV.cpy; entry 1 is L-IN-MV rotated once by L-THETA-V,
+      *   entry 2 rotated twice, and so on through entry L-STEPS-I -
+      *   every intermediate step of the path, not only the last.
+      * @param [out] L-STATUS,
+      *   '0' if L-STEPS-I was in range and every step was built,
+      *   '8' if L-STEPS-I was out of range and L-OUT-MV-ARRAY was
+      *   left untouched.
+      *
+      *   builds the rotor for L-THETA-V once via GA-ROTATE-RETURN's
+      *   own math and reapplies it one step at a time, each step
+      *   sandwiching the previous step's result rather than
+      *   recomputing a single large rotor for the cumulative angle -
+      *   this is the same one-call-per-step loop a caller would
+      *   otherwise have to hand-write around GA-ROTATE-RETURN, moved
+      *   into the library so every intermediate multivector lands in
+      *   L-OUT-MV-ARRAY along the way.
+           IF L-STEPS-I < 1 OR L-STEPS-I > 500
+             SET L-STATUS-ERROR TO TRUE
+           ELSE
+             SET L-STATUS-OK TO TRUE
+             MOVE L-IN-MV TO W-PREV-MV
+             MOVE 1 TO W-I
+
+             PERFORM GAROTN-BUILD-STEP UNTIL W-I > L-STEPS-I
+           END-IF
+
+           GOBACK
+           .
+
+      * builds one step's rotated multivector off the previous step's
+      * result (or L-IN-MV for the first step), stores it into this
+      * step's array entry, and carries it forward as next step's
+      * starting point.
+       GAROTN-BUILD-STEP.
+           CALL GA-ROTATE-RETURN USING
+             W-PREV-MV,
+             L-THETA-V,
+             L-OUT-ENTRY(W-I)
+
+           MOVE L-OUT-ENTRY(W-I) TO W-PREV-MV
+
+           ADD 1 TO W-I
+           .
+
+      * vim: et ts=2 sw=2
