@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GADISPR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        01 WS-PLUS    PIC XX VALUE '  '.
+        01 WS-POINTER PIC 9(04) VALUE 1.
+        01 WS-TERM-V
+          PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+       LINKAGE SECTION.
+        COPY GADISP REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY MV     REPLACING ==(PRFX)== BY ==L-IN-==.
+        01 L-OUT-LINE PIC X(132).
+       PROCEDURE DIVISION USING L-IN-N, L-IN-MV, L-OUT-LINE.
+      ******************************************************************
+      * @brief GA-DISPLAY-REPORT
+      *
+      * @param [in] L-IN-N,
+      *   A character array with the name of the variable to display
+      * @param [in] L-IN-MV,
+      *   The Multivector
+      * @param [out] L-OUT-LINE,
+      *   the formatted "name = (coeff) e_i + ..." report line; callers
+      *   WRITE it to their own report FD the same way CTESTRUN builds
+      *   and writes its own report lines.
+      *
+           MOVE SPACES TO L-OUT-LINE
+           MOVE 1      TO WS-POINTER
+           MOVE '  '   TO WS-PLUS
+
+           STRING L-IN-N DELIMITED BY SIZE
+             ' =' DELIMITED BY SIZE
+             INTO L-OUT-LINE WITH POINTER WS-POINTER
+
+           EVALUATE L-IN-GRADE
+             WHEN 0 PERFORM REPORT-GRADE-0
+             WHEN 1 PERFORM REPORT-GRADE-1
+             WHEN 2 PERFORM REPORT-GRADE-2
+             WHEN OTHER PERFORM REPORT-MV
+           END-EVALUATE
+           .
+
+           GOBACK
+           .
+
+        REPORTED-NONZERO.
+           MOVE '+ ' TO WS-PLUS
+           .
+        REPORT-GRADE-0.
+           IF L-IN-SC NOT = 0
+             MOVE L-IN-SC TO WS-TERM-V
+             STRING ' ' DELIMITED BY SIZE
+               WS-PLUS DELIMITED BY SIZE
+               '(' DELIMITED BY SIZE
+               WS-TERM-V DELIMITED BY SIZE
+               ')' DELIMITED BY SIZE
+               INTO L-OUT-LINE WITH POINTER WS-POINTER
+             PERFORM REPORTED-NONZERO
+           END-IF
+           .
+        REPORT-GRADE-1.
+           IF L-IN-X NOT = 0
+             MOVE L-IN-X TO WS-TERM-V
+             STRING ' ' DELIMITED BY SIZE
+               WS-PLUS DELIMITED BY SIZE
+               '(' DELIMITED BY SIZE
+               WS-TERM-V DELIMITED BY SIZE
+               ') e_1' DELIMITED BY SIZE
+               INTO L-OUT-LINE WITH POINTER WS-POINTER
+             PERFORM REPORTED-NONZERO
+           END-IF
+           IF L-IN-Y NOT = 0
+             MOVE L-IN-Y TO WS-TERM-V
+             STRING ' ' DELIMITED BY SIZE
+               WS-PLUS DELIMITED BY SIZE
+               '(' DELIMITED BY SIZE
+               WS-TERM-V DELIMITED BY SIZE
+               ') e_2' DELIMITED BY SIZE
+               INTO L-OUT-LINE WITH POINTER WS-POINTER
+             PERFORM REPORTED-NONZERO
+           END-IF
+           .
+        REPORT-GRADE-2.
+           IF L-IN-PS NOT = 0
+             MOVE L-IN-PS TO WS-TERM-V
+             STRING ' ' DELIMITED BY SIZE
+               WS-PLUS DELIMITED BY SIZE
+               '(' DELIMITED BY SIZE
+               WS-TERM-V DELIMITED BY SIZE
+               ') e_{12}' DELIMITED BY SIZE
+               INTO L-OUT-LINE WITH POINTER WS-POINTER
+             PERFORM REPORTED-NONZERO
+           END-IF
+           .
+        REPORT-MV.
+           PERFORM REPORT-GRADE-0 THROUGH REPORT-GRADE-2
+           .
+
+      * vim: et ts=2 sw=2
