@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAMVCMP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 W-DIFF-GRADE PIC S9(9) COMP.
+        01 W-DIFF-SC    COMP-2.
+        01 W-DIFF-PS    COMP-2.
+        01 W-DIFF-X     COMP-2.
+        01 W-DIFF-Y     COMP-2.
+       LOCAL-STORAGE SECTION.
+       LINKAGE SECTION.
+        COPY MV    REPLACING ==(PRFX)== BY ==L-IN1-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==L-EPSILON-==.
+        01 L-RESULT PIC X(01).
+          88 L-RESULT-EQUAL     VALUE 'Y'.
+          88 L-RESULT-NOT-EQUAL VALUE 'N'.
+       PROCEDURE DIVISION USING
+           L-IN1-MV,
+           L-IN2-MV,
+           L-EPSILON-V,
+           L-RESULT.
+      ******************************************************************
+      * @brief GA-MULTIVECTOR-COMPARE
+      *
+      * @param [in] L-IN1-MV,
+      * @param [in] L-IN2-MV,
+      * @param [in] L-EPSILON-V,
+      *   the largest difference any of GRADE, SC, PS, X or Y may have
+      *   between the two operands and still be called equal.
+      * @param [out] L-RESULT,
+      *   'Y' if the operands are equal within L-EPSILON-V across all
+      *   of GRADE, SC, PS, X and Y, 'N' otherwise.
+      *
+      *   Parallel to CCOMPARE on the complex-number side: each field
+      *   is compared independently rather than folded into one
+      *   combined distance, so a GA20 regression/reconciliation job
+      *   gets the same kind of tolerance-based pass/fail primitive
+      *   GARMULT/GARSYM/GARANTI/GARSUB output can already be checked
+      *   against a FUNCTION ABS test anywhere in the codebase.
+      *
+           COMPUTE W-DIFF-GRADE =
+             FUNCTION ABS(L-IN1-GRADE - L-IN2-GRADE)
+           COMPUTE W-DIFF-SC = FUNCTION ABS(L-IN1-SC - L-IN2-SC)
+           COMPUTE W-DIFF-PS = FUNCTION ABS(L-IN1-PS - L-IN2-PS)
+           COMPUTE W-DIFF-X  = FUNCTION ABS(L-IN1-X - L-IN2-X)
+           COMPUTE W-DIFF-Y  = FUNCTION ABS(L-IN1-Y - L-IN2-Y)
+
+           IF W-DIFF-GRADE > L-EPSILON-V
+               OR W-DIFF-SC > L-EPSILON-V
+               OR W-DIFF-PS > L-EPSILON-V
+               OR W-DIFF-X > L-EPSILON-V
+               OR W-DIFF-Y > L-EPSILON-V
+             SET L-RESULT-NOT-EQUAL TO TRUE
+           ELSE
+             SET L-RESULT-EQUAL TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
