@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GATEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GT-REPORT-FILE ASSIGN TO "GATESTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GT-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  GT-REPORT-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY GA20.
+       COPY MVI    REPLACING ==(PRFX)== BY ==WS-E1-==.
+       COPY MVI    REPLACING ==(PRFX)== BY ==WS-E2-==.
+       COPY MVI    REPLACING ==(PRFX)== BY ==WS-ACTUAL-==.
+       COPY MVI    REPLACING ==(PRFX)== BY ==WS-EXPECTED-==.
+       COPY FLOAT  REPLACING ==(PRFX)== BY ==WS-ONE-==.
+       COPY FLOAT  REPLACING ==(PRFX)== BY ==WS-ZERO-==.
+       COPY FLOAT  REPLACING ==(PRFX)== BY ==WS-EPSILON-==.
+       COPY GADISP REPLACING ==(PRFX)== BY ==WS-ACTUAL-DISP-==.
+       COPY GADISP REPLACING ==(PRFX)== BY ==WS-EXPECTED-DISP-==.
+       COPY STATUS REPLACING ==(PRFX)== BY ==WS-MULT-==.
+       01 WS-CMP-RESULT    PIC X(01).
+         88 WS-CMP-EQUAL   VALUE 'Y'.
+       01 WS-PF-TAG        PIC X(05) VALUE SPACES.
+       01 WS-CASE-NAME     PIC X(40) VALUE SPACES.
+       01 WS-RPT-LINE-TEXT PIC X(132) VALUE SPACES.
+       01 WS-CTL-TOTAL-CT  PIC 9(04) VALUE 0.
+       01 WS-CTL-PASS-CT   PIC 9(04) VALUE 0.
+       01 WS-CTL-FAIL-CT   PIC 9(04) VALUE 0.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Self-test report validating GA20's basis-vector identities:
+      * builds e_1, e_2 via GAMVEC, runs e_1*e_1, e_2*e_2, e_1*e_2,
+      * and the symmetric/antisymmetric products of e_1 and e_2
+      * through GARMULT/GARSYM/GARANTI, and checks each actual result
+      * against its expected value with GAMVCMP, so a library change
+      * that breaks the basis algebra shows up as a FAIL here instead
+      * of as wrong output noticed downstream.
+      ******************************************************************
+           OPEN OUTPUT GT-REPORT-FILE
+
+           PERFORM BUILD-BASIS-VECTORS
+
+           PERFORM RUN-TEST-E1-SQUARED
+           PERFORM RUN-TEST-E2-SQUARED
+           PERFORM RUN-TEST-E1-TIMES-E2
+           PERFORM RUN-TEST-SYMMETRIC-PART
+           PERFORM RUN-TEST-ANTISYMMETRIC-PART
+
+           PERFORM WRITE-SUMMARY-LINE
+
+           CLOSE GT-REPORT-FILE
+
+           IF WS-CTL-FAIL-CT > 0
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .
+      ******************************************************************
+      * Builds e_1 = (1, 0) and e_2 = (0, 1) as grade-1 multivectors
+      * via GAMVEC, and sets the fixed labels used on every test's
+      * ACTUAL/EXPECTED report lines.
+      ******************************************************************
+       BUILD-BASIS-VECTORS.
+           MOVE 1 TO WS-ONE-V
+           MOVE 0 TO WS-ZERO-V
+           MOVE 0.00000001 TO WS-EPSILON-V
+
+           CALL GA-MKVECTOR-MODIFY USING
+             WS-E1-MV, WS-ONE-V, WS-ZERO-V
+
+           CALL GA-MKVECTOR-MODIFY USING
+             WS-E2-MV, WS-ZERO-V, WS-ONE-V
+
+           MOVE 'ACTUAL'   TO WS-ACTUAL-DISP-N
+           MOVE 'EXPECTED' TO WS-EXPECTED-DISP-N
+           .
+      ******************************************************************
+      * e_1 * e_1 = 1 (GRADE stays -1, the general-multivector tag
+      * GARMULT leaves a vector-times-vector product with, even though
+      * only SC ends up nonzero).
+      ******************************************************************
+       RUN-TEST-E1-SQUARED.
+           CALL GA-MULT-RETURN USING
+             WS-E1-MV, WS-E1-MV, WS-ACTUAL-MV, WS-MULT-STATUS
+
+           MOVE LOW-VALUES TO WS-EXPECTED-MV
+           MOVE -1 TO WS-EXPECTED-GRADE
+           MOVE 1  TO WS-EXPECTED-SC
+
+           MOVE 'E1 * E1 = 1' TO WS-CASE-NAME
+           PERFORM CHECK-AND-RECORD-RESULT
+           .
+      ******************************************************************
+      * e_2 * e_2 = 1
+      ******************************************************************
+       RUN-TEST-E2-SQUARED.
+           CALL GA-MULT-RETURN USING
+             WS-E2-MV, WS-E2-MV, WS-ACTUAL-MV, WS-MULT-STATUS
+
+           MOVE LOW-VALUES TO WS-EXPECTED-MV
+           MOVE -1 TO WS-EXPECTED-GRADE
+           MOVE 1  TO WS-EXPECTED-SC
+
+           MOVE 'E2 * E2 = 1' TO WS-CASE-NAME
+           PERFORM CHECK-AND-RECORD-RESULT
+           .
+      ******************************************************************
+      * e_1 * e_2 = e_{12}
+      ******************************************************************
+       RUN-TEST-E1-TIMES-E2.
+           CALL GA-MULT-RETURN USING
+             WS-E1-MV, WS-E2-MV, WS-ACTUAL-MV, WS-MULT-STATUS
+
+           MOVE LOW-VALUES TO WS-EXPECTED-MV
+           MOVE -1 TO WS-EXPECTED-GRADE
+           MOVE 1  TO WS-EXPECTED-PS
+
+           MOVE 'E1 * E2 = E_{12}' TO WS-CASE-NAME
+           PERFORM CHECK-AND-RECORD-RESULT
+           .
+      ******************************************************************
+      * e_1*e_2 + e_2*e_1 = 0 - the symmetric part of the product of
+      * two distinct basis vectors vanishes, which is exactly what
+      * e_1*e_2 = -(e_2*e_1) means.
+      ******************************************************************
+       RUN-TEST-SYMMETRIC-PART.
+           CALL GA-SYMMETRIC-RETURN USING
+             WS-E1-MV, WS-E2-MV, WS-ACTUAL-MV, WS-MULT-STATUS
+
+           MOVE LOW-VALUES TO WS-EXPECTED-MV
+           MOVE -1 TO WS-EXPECTED-GRADE
+
+           MOVE 'E1 E2 + E2 E1 = 0' TO WS-CASE-NAME
+           PERFORM CHECK-AND-RECORD-RESULT
+           .
+      ******************************************************************
+      * e_1*e_2 - e_2*e_1 = 2 e_{12} - the antisymmetric part is twice
+      * e_1*e_2 itself, the other side of the same identity.
+      ******************************************************************
+       RUN-TEST-ANTISYMMETRIC-PART.
+           CALL GA-ANTISYMMETRIC-RETURN USING
+             WS-E1-MV, WS-E2-MV, WS-ACTUAL-MV, WS-MULT-STATUS
+
+           MOVE LOW-VALUES TO WS-EXPECTED-MV
+           MOVE -1 TO WS-EXPECTED-GRADE
+           MOVE 2  TO WS-EXPECTED-PS
+
+           MOVE 'E1 E2 - E2 E1 = 2 E_{12}' TO WS-CASE-NAME
+           PERFORM CHECK-AND-RECORD-RESULT
+           .
+      ******************************************************************
+      * Compares WS-ACTUAL-MV against WS-EXPECTED-MV within
+      * WS-EPSILON-V via GAMVCMP and writes the PASS/FAIL detail lines
+      * (case name, then the actual and expected multivectors via
+      * GA-DISPLAY-REPORT) for the case just run. A case whose
+      * GA-MULT-RETURN/GA-SYMMETRIC-RETURN/GA-ANTISYMMETRIC-RETURN
+      * call reported WS-MULT-STATUS-ERROR fails regardless of what
+      * GAMVCMP says, since WS-ACTUAL-MV is then only a partial
+      * result.
+      ******************************************************************
+       CHECK-AND-RECORD-RESULT.
+           CALL GA-MULTIVECTOR-COMPARE USING
+             WS-ACTUAL-MV, WS-EXPECTED-MV, WS-EPSILON-V, WS-CMP-RESULT
+
+           ADD 1 TO WS-CTL-TOTAL-CT
+
+           IF WS-CMP-EQUAL AND NOT WS-MULT-STATUS-ERROR
+             ADD 1 TO WS-CTL-PASS-CT
+             MOVE 'PASS ' TO WS-PF-TAG
+           ELSE
+             ADD 1 TO WS-CTL-FAIL-CT
+             MOVE 'FAIL ' TO WS-PF-TAG
+           END-IF
+
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           STRING
+             WS-PF-TAG    DELIMITED BY SIZE
+             WS-CASE-NAME DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+           DISPLAY WS-RPT-LINE-TEXT
+           MOVE WS-RPT-LINE-TEXT TO GT-REPORT-LINE
+           WRITE GT-REPORT-LINE
+
+           CALL GA-DISPLAY-REPORT USING
+             WS-ACTUAL-DISP-N, WS-ACTUAL-MV, WS-RPT-LINE-TEXT
+           MOVE WS-RPT-LINE-TEXT TO GT-REPORT-LINE
+           WRITE GT-REPORT-LINE
+
+           CALL GA-DISPLAY-REPORT USING
+             WS-EXPECTED-DISP-N, WS-EXPECTED-MV, WS-RPT-LINE-TEXT
+           MOVE WS-RPT-LINE-TEXT TO GT-REPORT-LINE
+           WRITE GT-REPORT-LINE
+           .
+      ******************************************************************
+      * Writes the final pass/fail totals line to both sysout and the
+      * report, the same convention CTESTRUN's WRITE-SUMMARY-LINE uses.
+      ******************************************************************
+       WRITE-SUMMARY-LINE.
+           DISPLAY 'GA20 SELF-TEST TOTAL=' WS-CTL-TOTAL-CT
+                ' PASS=' WS-CTL-PASS-CT ' FAIL=' WS-CTL-FAIL-CT
+
+           MOVE SPACES TO GT-REPORT-LINE
+           STRING
+             'TOTAL=' DELIMITED BY SIZE
+             WS-CTL-TOTAL-CT DELIMITED BY SIZE
+             ' PASS=' DELIMITED BY SIZE
+             WS-CTL-PASS-CT  DELIMITED BY SIZE
+             ' FAIL=' DELIMITED BY SIZE
+             WS-CTL-FAIL-CT  DELIMITED BY SIZE
+             INTO GT-REPORT-LINE
+
+           WRITE GT-REPORT-LINE
+           .
+
+      * vim: et ts=4 sw=4
