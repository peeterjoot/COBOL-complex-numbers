@@ -1,204 +1,188 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MULT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MT-TRANS-FILE ASSIGN TO "MULTTRAN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MT-REPORT-FILE ASSIGN TO "MULTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL MT-HIST-FILE ASSIGN TO "CXHIST"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MT-TRANS-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+       COPY MULTTRAN REPLACING ==(PRFX)== BY ==MT-==.
+       FD  MT-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MT-REPORT-LINE PIC X(132).
+       FD  MT-HIST-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+       COPY CXHIST REPLACING ==(PRFX)== BY ==MT-HIST-==.
        WORKING-STORAGE SECTION.
-      *LOCAL-STORAGE SECTION.
        COPY GA20.
-       COPY MV      REPLACING ==(PRFX)== BY ==A-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==B-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==C-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==D-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==E-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==F-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==G-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==H-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==K-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==S1-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==S2-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==R-==.
-       COPY FLOAT   REPLACING ==(PRFX)== BY ==ZS-==.
-       COPY FLOAT   REPLACING ==(PRFX)== BY ==ONE-S-==.
-       COPY FLOAT   REPLACING ==(PRFX)== BY ==TWO-S-==.
-       COPY FLOAT   REPLACING ==(PRFX)== BY ==THREE-S-==.
-       COPY FLOAT   REPLACING ==(PRFX)== BY ==FOUR-S-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==ONE-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==E1-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==E2-==.
-       COPY MV      REPLACING ==(PRFX)== BY ==E12-==.
-       COPY INTEGER REPLACING ==(PRFX)== BY ==WS-GR-==.
-       COPY GADISP  REPLACING ==(PRFX)== BY ==WS-DISPPARM-==.
+       COPY MVI   REPLACING ==(PRFX)== BY ==WS-OP1-==.
+       COPY MVI   REPLACING ==(PRFX)== BY ==WS-OP2-==.
+       COPY MVI   REPLACING ==(PRFX)== BY ==WS-RESULT-==.
+       COPY FLOAT REPLACING ==(PRFX)== BY ==WS-NORM-==.
+       COPY GADISP REPLACING ==(PRFX)== BY ==WS-DISPPARM-==.
+       01 WS-RPT-LINE-TEXT PIC X(132) VALUE SPACES.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+         88 WS-EOF-YES VALUE 'Y'.
+       01 WS-RUN-DATE.
+         05 WS-RUN-YY PIC 99.
+         05 WS-RUN-MM PIC 99.
+         05 WS-RUN-DD PIC 99.
+       01 WS-START-TIME.
+         05 WS-START-HH PIC 99.
+         05 WS-START-MM PIC 99.
+         05 WS-START-SS PIC 99.
+         05 WS-START-CC PIC 99.
+       01 WS-END-TIME.
+         05 WS-END-HH PIC 99.
+         05 WS-END-MM PIC 99.
+         05 WS-END-SS PIC 99.
+         05 WS-END-CC PIC 99.
+       01 WS-ELAPSED-SECONDS PIC S9(08) VALUE 0.
+       01 WS-CTL-RECORD-CT PIC 9(08) VALUE 0.
+       01 WS-CTL-REJECT-CT PIC 9(06) VALUE 0.
        PROCEDURE DIVISION.
-
-           MOVE 0 TO ZS-V
-           MOVE 1 TO ONE-S-V
-           MOVE 2 TO TWO-S-V
-           MOVE 3 TO THREE-S-V
-           MOVE 4 TO FOUR-S-V
-
-           CALL GA-MKMV-MODIFY USING
-             A-MV,
-             ONE-S-V,
-             TWO-S-V,
-             THREE-S-V,
-             FOUR-S-V
-
-           CALL GA-MKSCALAR-MODIFY USING ONE-MV, ONE-S-V
-           CALL GA-MKVECTOR-MODIFY USING E1-MV, ONE-S-V, ZS-V
-           CALL GA-MKVECTOR-MODIFY USING E2-MV, ZS-V, ONE-S-V
-           CALL GA-MKPSEUDO-MODIFY USING E12-MV, ONE-S-V
-
-           CALL GA-MKSCALAR-MODIFY USING B-MV, A-SC
-           CALL GA-MKVECTOR-MODIFY USING C-MV, A-X, A-Y
-           CALL GA-MKPSEUDO-MODIFY USING D-MV, A-PS
-
-           MOVE 'A' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             A-MV
-
-           MOVE 'B' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             B-MV
-
-           MOVE 'C' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             C-MV
-
-           MOVE 'D' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             D-MV
-
-           MOVE '1' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             ONE-MV
-
-           MOVE 'e_1' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             E1-MV
-
-           MOVE 'e_2' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             E2-MV
-
-           MOVE 'e_{12}' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             E12-MV
-
-           CALL GA-MULT-RETURN USING
-             A-MV,
-             ONE-MV,
-             E-MV
-
-           MOVE 'A * 1' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             E-MV
-
-           CALL GA-MULT-RETURN USING
-             A-MV,
-             E1-MV,
-             F-MV
-
-           MOVE 'A * e_1' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             F-MV
-
-           CALL GA-MULT-RETURN USING
-             A-MV,
-             E2-MV,
-             G-MV
-
-           MOVE 'A * e_2' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             G-MV
-
-           CALL GA-MULT-RETURN USING
-             A-MV,
-             E12-MV,
-             H-MV
-
-           MOVE 'A * e_{12}' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             H-MV
-
-           CALL GA-SCALE-RETURN USING
-             A-MV,
-             TWO-S-V,
-             K-MV
-
-           MOVE 'A * 2' TO WS-DISPPARM-N
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             K-MV
-
-           MOVE 'e_1 e_2 + e_2 e_1' TO WS-DISPPARM-N
-           MOVE E1-MV TO S1-MV
-           MOVE E2-MV TO S2-MV
-           PERFORM SYMMETRIC
-
-           MOVE 'e_1 e_2 - e_2 e_1' TO WS-DISPPARM-N
-           PERFORM ANTISYMMETRIC
-
-           MOVE E1-MV TO S2-MV
-           MOVE 'e_1 e_1 + e_1 e_1' TO WS-DISPPARM-N
-           PERFORM SYMMETRIC
-           MOVE 'e_1 e_1 - e_1 e_1' TO WS-DISPPARM-N
-           PERFORM ANTISYMMETRIC
-
-           MOVE '<A>_0' TO WS-DISPPARM-N
-           MOVE 0 TO WS-GR-I
-           PERFORM GRADE-SELECT
-
-           MOVE '<A>_1' TO WS-DISPPARM-N
-           MOVE 1 TO WS-GR-I
-           PERFORM GRADE-SELECT
-
-           MOVE '<A>_2' TO WS-DISPPARM-N
-           MOVE 2 TO WS-GR-I
-           PERFORM GRADE-SELECT
+      ******************************************************************
+      * Reads one GA operation request at a time from MULTTRAN and
+      * performs the matching CALL, the same transaction-file-driven
+      * approach COMPLEX.cob already takes for the complex-number
+      * batch job, replacing the fixed demo sequence this job used to
+      * run against one hardcoded multivector A.
+      ******************************************************************
+           OPEN INPUT MT-TRANS-FILE
+           OPEN OUTPUT MT-REPORT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           PERFORM READ-TRANS-RECORD
+
+           PERFORM PROCESS-TRANS-RECORD
+             UNTIL WS-EOF-YES
+
+           PERFORM CALCULATE-ELAPSED-TIME
+           PERFORM WRITE-HISTORY-RECORD
+
+           CLOSE MT-TRANS-FILE
+           CLOSE MT-REPORT-FILE
+           CLOSE MT-HIST-FILE
 
            GOBACK
            .
-
-        GRADE-SELECT.
-           CALL GA-GRADE-SELECTION-MV-RETURN USING
-             A-MV,
-             WS-GR-I,
-             R-MV
-
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             R-MV
+      ******************************************************************
+      * Computes this run's elapsed wall-clock time in whole seconds
+      * from WS-START-TIME/WS-END-TIME; does not allow for a run
+      * spanning midnight.
+      ******************************************************************
+       CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)
+             - (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+
+           IF WS-ELAPSED-SECONDS < 0
+             ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           .
+      ******************************************************************
+      * Appends one run-statistics record to the shared capacity-
+      * planning history file CXHIST, the same file COMPLEX.cob
+      * appends to, so both jobs' volume trends can be read from one
+      * place. Opened INPUT-then-EXTEND the same way COMPLEX.cob's
+      * LOAD-CHECKPOINT opens its own SELECT OPTIONAL restart file,
+      * since CXHIST may not exist the first time either job runs.
+      ******************************************************************
+       WRITE-HISTORY-RECORD.
+           OPEN INPUT MT-HIST-FILE
+           CLOSE MT-HIST-FILE
+           OPEN EXTEND MT-HIST-FILE
+
+           MOVE 'MULT' TO MT-HIST-JOB-NAME
+           MOVE WS-RUN-DATE TO MT-HIST-RUN-DATE
+           MOVE WS-CTL-RECORD-CT TO MT-HIST-RECORDS-PROCESSED
+           MOVE WS-CTL-REJECT-CT TO MT-HIST-REJECT-CT
+           MOVE WS-ELAPSED-SECONDS TO MT-HIST-ELAPSED-SECONDS
+
+           WRITE MT-HIST-HISTORY-RECORD
            .
-        SYMMETRIC.
-           CALL GA-SYMMETRIC-RETURN USING
-             S1-MV,
-             S2-MV,
-             R-MV
-
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             R-MV
+      ******************************************************************
+      * Reads the next GA operation request and sets WS-EOF-YES once
+      * the input file is exhausted.
+      ******************************************************************
+       READ-TRANS-RECORD.
+           READ MT-TRANS-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+           END-READ
            .
-        ANTISYMMETRIC.
-           CALL GA-ANTISYMMETRIC-RETURN USING
-             S1-MV,
-             S2-MV,
-             R-MV
-
-           CALL GA-DISPLAY USING
-             WS-DISPPARM-N,
-             R-MV
+      ******************************************************************
+      * Builds this transaction's one or two multivector operands,
+      * dispatches to the matching GA20 routine by MT-OPCODE, and
+      * writes the result to sysout and to MT-REPORT-FILE.
+      ******************************************************************
+       PROCESS-TRANS-RECORD.
+           CALL GA-MKMV-MODIFY USING
+             WS-OP1-MV, MT-OP1-SC, MT-OP1-X, MT-OP1-Y, MT-OP1-PS
+           CALL GA-MKMV-MODIFY USING
+             WS-OP2-MV, MT-OP2-SC, MT-OP2-X, MT-OP2-Y, MT-OP2-PS
+
+           EVALUATE TRUE
+             WHEN MT-OP-MULT
+               CALL GA-MULT-RETURN USING
+                 WS-OP1-MV, WS-OP2-MV, WS-RESULT-MV
+               MOVE 'A * B' TO WS-DISPPARM-N
+
+             WHEN MT-OP-ADD
+               CALL GA-ADD-RETURN USING
+                 WS-OP1-MV, WS-OP2-MV, WS-RESULT-MV
+               MOVE 'A + B' TO WS-DISPPARM-N
+
+             WHEN MT-OP-SUB
+               CALL GA-SUB-RETURN USING
+                 WS-OP1-MV, WS-OP2-MV, WS-RESULT-MV
+               MOVE 'A - B' TO WS-DISPPARM-N
+
+             WHEN MT-OP-SYMMETRIC
+               CALL GA-SYMMETRIC-RETURN USING
+                 WS-OP1-MV, WS-OP2-MV, WS-RESULT-MV
+               MOVE 'A B + B A' TO WS-DISPPARM-N
+
+             WHEN MT-OP-ANTISYM
+               CALL GA-ANTISYMMETRIC-RETURN USING
+                 WS-OP1-MV, WS-OP2-MV, WS-RESULT-MV
+               MOVE 'A B - B A' TO WS-DISPPARM-N
+
+             WHEN MT-OP-NORM
+               CALL GA-NORM-RETURN USING WS-OP1-MV, WS-NORM-V
+               CALL GA-MKSCALAR-MODIFY USING WS-RESULT-MV, WS-NORM-V
+               MOVE '|A|' TO WS-DISPPARM-N
+
+             WHEN MT-OP-INVERSE
+               CALL GA-INVERSE-RETURN USING WS-OP1-MV, WS-RESULT-MV
+               MOVE 'A^-1' TO WS-DISPPARM-N
+
+             WHEN OTHER
+               MOVE WS-OP1-MV TO WS-RESULT-MV
+               MOVE 'BAD OP' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-REJECT-CT
+           END-EVALUATE
+
+           ADD 1 TO WS-CTL-RECORD-CT
+
+           CALL GA-DISPLAY USING WS-DISPPARM-N, WS-RESULT-MV
+
+           CALL GA-DISPLAY-REPORT USING
+             WS-DISPPARM-N, WS-RESULT-MV, WS-RPT-LINE-TEXT
+           MOVE WS-RPT-LINE-TEXT TO MT-REPORT-LINE
+           WRITE MT-REPORT-LINE
+
+           PERFORM READ-TRANS-RECORD
            .
 
       * vim: et ts=4 sw=4
