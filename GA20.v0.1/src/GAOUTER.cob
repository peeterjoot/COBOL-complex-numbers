@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAOUTER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-ANTI-==.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-SCALED-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==W-HALF-==.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==W-GRADE-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-GRADE-==.
+        COPY GA20.
+       LINKAGE SECTION.
+        COPY MV     REPLACING ==(PRFX)== BY ==L-IN1-==.
+        COPY MV     REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY MV     REPLACING ==(PRFX)== BY ==L-OUT-==.
+        COPY STATUS REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-IN1-MV,
+           L-IN2-MV,
+           L-OUT-MV,
+           L-STATUS.
+      ******************************************************************
+      * @brief GA-OUTER-RETURN
+      *
+      * @param [in] L-IN1-MV,
+      * @param [in] L-IN2-MV,
+      *   both must be grade-1 (vector) multivectors.
+      * @param [out] L-OUT-MV,
+      *   the vector outer (wedge/cross-product-style) product
+      *   A^B = (A B - B A) / 2, returned as a grade-2 pseudoscalar.
+      * @param [out] L-STATUS,
+      *   '0' if both operands were grade-1 vectors, '8' if either was
+      *   not (L-OUT-MV is then left as an obviously-invalid
+      *   LOW-VALUES/grade -1 multivector, the same convention
+      *   GARGRSEL uses for an L-I it doesn't know), or if GARANTI's
+      *   own combine overflowed.
+      *
+      *   GARANTI already computes the general antisymmetric
+      *   combination A B - B A for any grade of multivector; for two
+      *   grade-1 vectors that combination is twice the outer product,
+      *   so this routine validates the grades, halves GARANTI's
+      *   result via GARSCALE, and selects the grade-2 part via
+      *   GARGRSEL so the caller gets back a properly-graded
+      *   pseudoscalar instead of a raw grade -1 multivector it would
+      *   have to grade-select itself.
+      *
+           IF L-IN1-GRADE NOT = 1 OR L-IN2-GRADE NOT = 1
+             MOVE LOW-VALUES TO L-OUT-MV
+             MOVE -1 TO W-GRADE-I
+             CALL GA-GRADE-SET-MODIFY USING
+               L-OUT-MV, W-GRADE-I, W-GRADE-STATUS
+             SET L-STATUS-ERROR TO TRUE
+           ELSE
+             CALL GA-ANTISYMMETRIC-RETURN USING
+               L-IN1-MV, L-IN2-MV, W-ANTI-MV, L-STATUS
+
+             MOVE 0.5 TO W-HALF-V
+             CALL GA-SCALE-RETURN USING
+               W-ANTI-MV, W-HALF-V, W-SCALED-MV
+
+             MOVE 2 TO W-GRADE-I
+             CALL GA-GRADE-SELECTION-MV-RETURN USING
+               W-SCALED-MV, W-GRADE-I, L-OUT-MV
+           END-IF
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
