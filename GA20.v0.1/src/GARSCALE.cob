@@ -3,33 +3,49 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
-        COPY MV    REPLACING ==(PRFX)== BY ==W-TM-==.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-TM-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-IN-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-OUT-==.
         COPY CMPXLBRY.
        LINKAGE SECTION.
         COPY MV    REPLACING ==(PRFX)== BY ==L-IN-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-==.
         COPY MV    REPLACING ==(PRFX)== BY ==L-OUT-==.
        PROCEDURE DIVISION USING
-        L-IN-MV,
-        L-V,
-        L-OUT-MV.
+           L-IN-MV,
+           L-V,
+           L-OUT-MV.
       ******************************************************************
       * @brief GA-SCALE-RETURN
       *
       * @param [in] L-IN-MV,
       * @param [out] L-OUT-MV,
       *
+      *   COMPLEX-SCALE-RETURN's LINKAGE is copy/COMPLEX.cpy (zoned
+      *   decimal); MV.cpy's G02/G1 pairs are COMP-2.  W-CX-IN/OUT
+      *   bridge the two layouts so the scale happens on matching
+      *   pictures instead of handing CRSCALE a COMP-2 pair where it
+      *   expects zoned decimal.  L-V is already FLOAT.cpy (COMP-2) on
+      *   both sides, so it needs no conversion.
            MOVE L-IN-GRADE TO W-TM-GRADE
 
+           MOVE L-IN-SC TO W-CX-IN-RE
+           MOVE L-IN-PS TO W-CX-IN-IM
            CALL COMPLEX-SCALE-RETURN USING
-             L-IN-G02,
+             W-CX-IN-COMPLEX,
              L-V,
-             W-TM-G02
+             W-CX-OUT-COMPLEX
+           MOVE W-CX-OUT-RE TO W-TM-SC
+           MOVE W-CX-OUT-IM TO W-TM-PS
 
+           MOVE L-IN-X TO W-CX-IN-RE
+           MOVE L-IN-Y TO W-CX-IN-IM
            CALL COMPLEX-SCALE-RETURN USING
-             L-IN-G1,
+             W-CX-IN-COMPLEX,
              L-V,
-             W-TM-G1
+             W-CX-OUT-COMPLEX
+           MOVE W-CX-OUT-RE TO W-TM-X
+           MOVE W-CX-OUT-IM TO W-TM-Y
 
            MOVE W-TM-MV TO L-OUT-MV
 
