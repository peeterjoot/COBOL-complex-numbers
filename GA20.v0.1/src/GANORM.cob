@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GANORM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-MAGNITUDE-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-SC2-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-PS2-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-X2-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-Y2-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-SUBTOT-==.
+       LINKAGE SECTION.
+        COPY MV    REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==L-OUT-==.
+       PROCEDURE DIVISION USING
+           L-IN-MV,
+           L-OUT-V.
+      ******************************************************************
+      * @brief GA-NORM-RETURN
+      *
+      * @param [in] L-IN-MV,
+      * @param [out] L-OUT-V, the magnitude SQRT(SC**2+PS**2+X**2+Y**2)
+      *
+      *   same sum-of-squares-then-SQRT pattern as CMOD/CRINV, applied
+      *   directly to the MV copybook's four COMP-2 components rather
+      *   than routed through the COMPLEX copybook; each square and
+      *   running subtotal is its own COMPUTE, since this runtime's
+      *   binary-double arithmetic only carries one operator reliably
+      *   per statement.
+           COMPUTE W-SC2-V = L-IN-SC * L-IN-SC
+           COMPUTE W-PS2-V = L-IN-PS * L-IN-PS
+           COMPUTE W-X2-V  = L-IN-X  * L-IN-X
+           COMPUTE W-Y2-V  = L-IN-Y  * L-IN-Y
+
+           COMPUTE W-SUBTOT-V = W-SC2-V + W-PS2-V
+           COMPUTE W-SUBTOT-V = W-SUBTOT-V + W-X2-V
+           COMPUTE W-MAGNITUDE-V = W-SUBTOT-V + W-Y2-V
+
+           COMPUTE L-OUT-V = FUNCTION SQRT(W-MAGNITUDE-V)
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
