@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAINV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-TM-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-IN-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-OUT-==.
+        COPY CMPXLBRY.
+       LINKAGE SECTION.
+        COPY MV REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY MV REPLACING ==(PRFX)== BY ==L-OUT-==.
+       PROCEDURE DIVISION USING
+           L-IN-MV,
+           L-OUT-MV.
+      ******************************************************************
+      * @brief GA-INVERSE-RETURN
+      *
+      * @param [in] L-IN-MV,
+      * @param [out] L-OUT-MV,
+      *
+      *   inverts the G02 (scalar + pseudoscalar) pair and the G1
+      *   (e_1 + e_2) pair independently, each via
+      *   COMPLEX-INVERSE-RETURN's magnitude-then-divide approach; a
+      *   zero pair comes back flagged with HIGH-VALUES the same way
+      *   CRINV flags a zero complex operand.
+      *
+      *   COMPLEX-INVERSE-RETURN's LINKAGE is copy/COMPLEX.cpy (zoned
+      *   decimal); MV.cpy's G02/G1 pairs are COMP-2.  W-CX-IN/OUT
+      *   bridge the two layouts so the invert happens on matching
+      *   pictures instead of handing CRINV a COMP-2 pair where it
+      *   expects zoned decimal.
+           MOVE L-IN-GRADE TO W-TM-GRADE
+           .
+
+           MOVE L-IN-SC TO W-CX-IN-RE
+           MOVE L-IN-PS TO W-CX-IN-IM
+           CALL COMPLEX-INVERSE-RETURN USING
+             W-CX-IN-COMPLEX,
+             W-CX-OUT-COMPLEX
+           MOVE W-CX-OUT-RE TO W-TM-SC
+           MOVE W-CX-OUT-IM TO W-TM-PS
+
+           MOVE L-IN-X TO W-CX-IN-RE
+           MOVE L-IN-Y TO W-CX-IN-IM
+           CALL COMPLEX-INVERSE-RETURN USING
+             W-CX-IN-COMPLEX,
+             W-CX-OUT-COMPLEX
+           MOVE W-CX-OUT-RE TO W-TM-X
+           MOVE W-CX-OUT-IM TO W-TM-Y
+
+           MOVE W-TM-MV TO L-OUT-MV
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
