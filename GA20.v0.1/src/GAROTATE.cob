@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAROTATE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 W-TRIG-TABLE-SW PIC X(01) VALUE 'N'.
+          88 W-TRIG-TABLE-LOADED VALUE 'Y'.
+        01 W-TRIG-FOUND-SW PIC X(01) VALUE 'N'.
+          88 W-TRIG-FOUND VALUE 'Y'.
+        01 W-TRIG-I PIC 9(04) VALUE 0.
+        COPY TRIGTAB REPLACING ==(PRFX)== BY ==W-==.
+       LOCAL-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-HALF-THETA-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-COS-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-SIN-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==W-SC-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==W-PS-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==W-ROTOR-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==W-ROTINV-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==W-RV-==.
+        COPY STATUS REPLACING ==(PRFX)== BY ==W-MULT-==.
+        COPY GA20.
+       LINKAGE SECTION.
+        COPY MV    REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==L-THETA-==.
+        COPY MV    REPLACING ==(PRFX)== BY ==L-OUT-==.
+        COPY STATUS REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-IN-MV,
+           L-THETA-V,
+           L-OUT-MV,
+           L-STATUS.
+      ******************************************************************
+      * @brief GA-ROTATE-RETURN
+      *
+      * @param [in] L-IN-MV,
+      *   the multivector to rotate
+      * @param [in] L-THETA-V,
+      *   the rotation angle in radians
+      * @param [out] L-OUT-MV,
+      *   L-IN-MV rotated by L-THETA-V in the e_12 plane
+      * @param [out] L-STATUS,
+      *   '0' normally, '8' if either of the two sandwich-multiplies
+      *   below overflowed, the same status GA-MULT-RETURN now reports.
+      *
+      *   builds the rotor R = cos(theta/2) + sin(theta/2) e_12 out of
+      *   a scalar multivector and a pseudoscalar multivector added
+      *   together, then sandwich-multiplies L-IN-MV between R and
+      *   its inverse: L-OUT-MV = R L-IN-MV R^-1.
+      *
+      *   the half-angle cos/sin pair feeding the rotor is looked up
+      *   in W-TRIG-TABLE first, since high-volume rotation batches
+      *   tend to repeat the same handful of angles across many
+      *   records; only an L-THETA-V the table doesn't carry falls
+      *   back to a fresh FUNCTION COS/FUNCTION SIN calculation.
+           SET L-STATUS-OK TO TRUE
+
+           IF NOT W-TRIG-TABLE-LOADED
+             PERFORM LOAD-TRIG-TABLE
+           END-IF
+
+           MOVE 'N' TO W-TRIG-FOUND-SW
+           MOVE 1 TO W-TRIG-I
+           PERFORM FIND-TRIG-TABLE-ENTRY
+             UNTIL W-TRIG-I > 8 OR W-TRIG-FOUND
+
+           IF W-TRIG-FOUND
+             MOVE W-HALF-COS(W-TRIG-I) TO W-COS-V
+             MOVE W-HALF-SIN(W-TRIG-I) TO W-SIN-V
+           ELSE
+             COMPUTE W-HALF-THETA-V = L-THETA-V / 2
+             COMPUTE W-COS-V = FUNCTION COS(W-HALF-THETA-V)
+             COMPUTE W-SIN-V = FUNCTION SIN(W-HALF-THETA-V)
+           END-IF
+
+           CALL GA-MKSCALAR-MODIFY USING W-SC-MV, W-COS-V
+           CALL GA-MKPSEUDO-MODIFY USING W-PS-MV, W-SIN-V
+
+           CALL GA-ADD-RETURN USING
+             W-SC-MV,
+             W-PS-MV,
+             W-ROTOR-MV
+
+           CALL GA-INVERSE-RETURN USING
+             W-ROTOR-MV,
+             W-ROTINV-MV
+
+           CALL GA-MULT-RETURN USING
+             W-ROTOR-MV,
+             L-IN-MV,
+             W-RV-MV,
+             W-MULT-STATUS
+           IF W-MULT-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
+
+           CALL GA-MULT-RETURN USING
+             W-RV-MV,
+             W-ROTINV-MV,
+             L-OUT-MV,
+             W-MULT-STATUS
+           IF W-MULT-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
+
+           GOBACK
+           .
+
+      * loads W-TRIG-TABLE with the half-angle cos/sin pairs for the
+      * multiples of 30/45 degrees a rotation batch is most likely to
+      * repeat; runs once per run unit, since W-TRIG-TABLE-SW lives in
+      * WORKING-STORAGE and stays loaded across calls.
+       LOAD-TRIG-TABLE.
+           MOVE 0.0                 TO W-THETA(1)
+           MOVE 1.0                 TO W-HALF-COS(1)
+           MOVE 0.0                 TO W-HALF-SIN(1)
+
+           MOVE 0.5235987755982988  TO W-THETA(2)
+           MOVE 0.9659258262890683  TO W-HALF-COS(2)
+           MOVE 0.2588190451025207  TO W-HALF-SIN(2)
+
+           MOVE 0.7853981633974483  TO W-THETA(3)
+           MOVE 0.9238795325112867  TO W-HALF-COS(3)
+           MOVE 0.3826834323650898  TO W-HALF-SIN(3)
+
+           MOVE 1.0471975511965976  TO W-THETA(4)
+           MOVE 0.8660254037844387  TO W-HALF-COS(4)
+           MOVE 0.5                 TO W-HALF-SIN(4)
+
+           MOVE 1.5707963267948966  TO W-THETA(5)
+           MOVE 0.7071067811865476  TO W-HALF-COS(5)
+           MOVE 0.7071067811865476  TO W-HALF-SIN(5)
+
+           MOVE 2.0943951023931953  TO W-THETA(6)
+           MOVE 0.5                 TO W-HALF-COS(6)
+           MOVE 0.8660254037844386  TO W-HALF-SIN(6)
+
+           MOVE 3.1415926535897931  TO W-THETA(7)
+           MOVE 0.0                 TO W-HALF-COS(7)
+           MOVE 1.0                 TO W-HALF-SIN(7)
+
+           MOVE 4.7123889803846899  TO W-THETA(8)
+           MOVE -0.7071067811865475 TO W-HALF-COS(8)
+           MOVE 0.7071067811865476  TO W-HALF-SIN(8)
+
+           SET W-TRIG-TABLE-LOADED TO TRUE
+           .
+
+      * checks one W-TRIG-TABLE entry against L-THETA-V, advancing to
+      * the next entry on a miss; leaves W-TRIG-I pointing at the
+      * matching entry on a hit, the same linear-scan-with-exit shape
+      * CCONSTLK.cob uses to search CXCONST.
+       FIND-TRIG-TABLE-ENTRY.
+           IF W-THETA(W-TRIG-I) = L-THETA-V
+             SET W-TRIG-FOUND TO TRUE
+           ELSE
+             ADD 1 TO W-TRIG-I
+           END-IF
+           .
+
+      * vim: et ts=2 sw=2
