@@ -3,12 +3,15 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
+        COPY GA20.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==W-GRADE-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-GRADE-==.
        LINKAGE SECTION.
         COPY MV    REPLACING ==(PRFX)== BY ==L-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-==.
        PROCEDURE DIVISION USING
-        L-MV,
-        L-V.
+           L-MV,
+           L-V.
       ******************************************************************
       * @brief GA20-MKSCALAR-MODIFY
       *
@@ -18,7 +21,10 @@
       *
            MOVE LOW-VALUES to L-MV
            MOVE L-V TO L-PS
-           MOVE 2 TO L-GRADE
+
+           MOVE 2 TO W-GRADE-I
+           CALL GA-GRADE-SET-MODIFY USING
+             L-MV, W-GRADE-I, W-GRADE-STATUS
 
            GOBACK
            .
