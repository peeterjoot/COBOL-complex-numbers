@@ -3,6 +3,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
+        COPY GA20.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==W-GRADE-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-GRADE-==.
        LINKAGE SECTION.
         COPY MV    REPLACING ==(PRFX)== BY ==L-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-SC-==.
@@ -10,11 +13,11 @@
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-Y-==.
         COPY FLOAT REPLACING ==(PRFX)== BY ==L-PS-==.
        PROCEDURE DIVISION USING
-        L-MV,
-        L-SC-V,
-        L-X-V,
-        L-Y-V,
-        L-PS-V.
+           L-MV,
+           L-SC-V,
+           L-X-V,
+           L-Y-V,
+           L-PS-V.
       ******************************************************************
       * @brief GA20-MKMV-MODIFY
       *
@@ -26,7 +29,10 @@
            MOVE L-X-V  TO L-X
            MOVE L-Y-V  TO L-Y
            MOVE L-PS-V TO L-PS
-           MOVE -1     TO L-GRADE
+
+           MOVE -1 TO W-GRADE-I
+           CALL GA-GRADE-SET-MODIFY USING
+             L-MV, W-GRADE-I, W-GRADE-STATUS
 
            GOBACK
            .
