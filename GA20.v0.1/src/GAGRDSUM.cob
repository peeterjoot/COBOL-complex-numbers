@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAGRDSUM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-G0-==.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-G1-==.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-G2-==.
+        COPY INTEGER REPLACING ==(PRFX)== BY ==W-GR-==.
+        COPY GA20.
+        01 WS-POINTER PIC 9(04) VALUE 1.
+        01 WS-TERM-V
+          PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+       LINKAGE SECTION.
+        COPY MV REPLACING ==(PRFX)== BY ==L-IN-==.
+        01 L-OUT-LINE PIC X(132).
+       PROCEDURE DIVISION USING L-IN-MV, L-OUT-LINE.
+      ******************************************************************
+      * @brief GA-GRADE-SUMMARY-RETURN
+      *
+      * @param [in] L-IN-MV,
+      *   The multivector
+      * @param [out] L-OUT-LINE,
+      *   a "grade 0 = x, grade 1 = (y,z), grade 2 = w" summary line,
+      *   built by calling GA-GRADE-SELECTION-MV-RETURN once per grade
+      *   the way MULT.cob's GRADE-SELECT paragraph calls it three
+      *   times with L-I = 0, 1, 2; callers WRITE the line to their
+      *   own report FD the same way GA-DISPLAY-REPORT's caller does.
+           MOVE 0 TO W-GR-I
+           CALL GA-GRADE-SELECTION-MV-RETURN USING
+             L-IN-MV,
+             W-GR-I,
+             W-G0-MV
+
+           MOVE 1 TO W-GR-I
+           CALL GA-GRADE-SELECTION-MV-RETURN USING
+             L-IN-MV,
+             W-GR-I,
+             W-G1-MV
+
+           MOVE 2 TO W-GR-I
+           CALL GA-GRADE-SELECTION-MV-RETURN USING
+             L-IN-MV,
+             W-GR-I,
+             W-G2-MV
+
+           MOVE SPACES TO L-OUT-LINE
+           MOVE 1      TO WS-POINTER
+
+           MOVE W-G0-SC TO WS-TERM-V
+           STRING 'grade 0 = ' DELIMITED BY SIZE
+             WS-TERM-V DELIMITED BY SIZE
+             ', grade 1 = (' DELIMITED BY SIZE
+             INTO L-OUT-LINE WITH POINTER WS-POINTER
+
+           MOVE W-G1-X TO WS-TERM-V
+           STRING WS-TERM-V DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             INTO L-OUT-LINE WITH POINTER WS-POINTER
+
+           MOVE W-G1-Y TO WS-TERM-V
+           STRING WS-TERM-V DELIMITED BY SIZE
+             '), grade 2 = ' DELIMITED BY SIZE
+             INTO L-OUT-LINE WITH POINTER WS-POINTER
+
+           MOVE W-G2-PS TO WS-TERM-V
+           STRING WS-TERM-V DELIMITED BY SIZE
+             INTO L-OUT-LINE WITH POINTER WS-POINTER
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
