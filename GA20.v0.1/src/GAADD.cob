@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAADD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+        COPY MV      REPLACING ==(PRFX)== BY ==W-TM-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-IN1-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-IN2-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-CX-OUT-==.
+        COPY CMPXLBRY.
+       LINKAGE SECTION.
+        COPY MV REPLACING ==(PRFX)== BY ==L-IN1-==.
+        COPY MV REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY MV REPLACING ==(PRFX)== BY ==L-OUT-==.
+       PROCEDURE DIVISION USING
+           L-IN1-MV,
+           L-IN2-MV,
+           L-OUT-MV.
+      ******************************************************************
+      * @brief GA-ADD-RETURN
+      *
+      * @param [in] L-IN1-MV,
+      * @param [in] L-IN2-MV,
+      * @param [out] L-OUT-MV,
+      *
+      *   COMPLEX-ADD-RETURN's LINKAGE is copy/COMPLEX.cpy (zoned
+      *   decimal); MV.cpy's G02/G1 pairs are COMP-2.  W-CX-IN1/IN2/OUT
+      *   bridge the two layouts so the add happens on matching
+      *   pictures instead of handing CRADD a COMP-2 pair where it
+      *   expects zoned decimal.
+           IF L-IN1-GRADE = L-IN2-GRADE
+             MOVE L-IN1-GRADE TO W-TM-GRADE
+           ELSE
+             MOVE -1 TO W-TM-GRADE
+           END-IF
+           .
+
+           MOVE L-IN1-SC TO W-CX-IN1-RE
+           MOVE L-IN1-PS TO W-CX-IN1-IM
+           MOVE L-IN2-SC TO W-CX-IN2-RE
+           MOVE L-IN2-PS TO W-CX-IN2-IM
+           CALL COMPLEX-ADD-RETURN USING
+             W-CX-IN1-COMPLEX,
+             W-CX-IN2-COMPLEX,
+             W-CX-OUT-COMPLEX
+           MOVE W-CX-OUT-RE TO W-TM-SC
+           MOVE W-CX-OUT-IM TO W-TM-PS
+
+           MOVE L-IN1-X TO W-CX-IN1-RE
+           MOVE L-IN1-Y TO W-CX-IN1-IM
+           MOVE L-IN2-X TO W-CX-IN2-RE
+           MOVE L-IN2-Y TO W-CX-IN2-IM
+           CALL COMPLEX-ADD-RETURN USING
+             W-CX-IN1-COMPLEX,
+             W-CX-IN2-COMPLEX,
+             W-CX-OUT-COMPLEX
+           MOVE W-CX-OUT-RE TO W-TM-X
+           MOVE W-CX-OUT-IM TO W-TM-Y
+
+           MOVE W-TM-MV TO L-OUT-MV
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
