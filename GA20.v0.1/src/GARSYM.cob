@@ -5,31 +5,47 @@
        LOCAL-STORAGE SECTION.
         COPY MV      REPLACING ==(PRFX)== BY ==W-TM1-==.
         COPY MV      REPLACING ==(PRFX)== BY ==W-TM2-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-MULT-==.
         COPY GA20.
        LINKAGE SECTION.
         COPY MV REPLACING ==(PRFX)== BY ==L-IN1-==.
         COPY MV REPLACING ==(PRFX)== BY ==L-IN2-==.
         COPY MV REPLACING ==(PRFX)== BY ==L-OUT-==.
+        COPY STATUS REPLACING ==(PRFX)== BY ==L-==.
        PROCEDURE DIVISION USING
-        L-IN1-MV,
-        L-IN2-MV,
-        L-OUT-MV.
+           L-IN1-MV,
+           L-IN2-MV,
+           L-OUT-MV,
+           L-STATUS.
       ******************************************************************
       * @brief GA-SYMMETRIC-RETURN
       *
       * @param [in] L-IN1-MV,
       * @param [in] L-IN2-MV,
       * @param [out] L-OUT-MV,
+      * @param [out] L-STATUS,
+      *   '0' normally, '8' if either GA-MULT-RETURN combine below
+      *   overflowed.
       *
+           SET L-STATUS-OK TO TRUE
+
            CALL GA-MULT-RETURN USING
              L-IN1-MV,
              L-IN2-MV,
-             W-TM1-MV
+             W-TM1-MV,
+             W-MULT-STATUS
+           IF W-MULT-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
 
            CALL GA-MULT-RETURN USING
              L-IN2-MV,
              L-IN1-MV,
-             W-TM2-MV
+             W-TM2-MV,
+             W-MULT-STATUS
+           IF W-MULT-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
 
            CALL GA-ADD-RETURN USING
              W-TM1-MV,
