@@ -0,0 +1,31 @@
+      ******************************************************************
+      * copy/RECONVEC.cpy - one dual-library reconciliation test case:
+      * which routine to drive both libraries' equivalent of, and the
+      * operand(s) to feed it. OP2 is unused by the single-operand
+      * routines (CMINV, CMNEGATE, CRIMAG) and SCALAR-V is only used by
+      * the scale routines (CMSCALE, CRSCALE) - every record is still
+      * the same fixed length so the file stays easy to read/extend.
+      ******************************************************************
+       01  (PRFX)RECON-VECTOR.
+         10  (PRFX)CASE-ID           PIC 9(04).
+         10  (PRFX)ROUTINE           PIC X(08).
+           88  (PRFX)RTN-CMADD       VALUE 'CMADD'.
+           88  (PRFX)RTN-CMDIV       VALUE 'CMDIV'.
+           88  (PRFX)RTN-CMINV       VALUE 'CMINV'.
+           88  (PRFX)RTN-CMNEGATE    VALUE 'CMNEGATE'.
+           88  (PRFX)RTN-CMSCALE     VALUE 'CMSCALE'.
+           88  (PRFX)RTN-CRDIV       VALUE 'CRDIV'.
+           88  (PRFX)RTN-CRIMAG      VALUE 'CRIMAG'.
+           88  (PRFX)RTN-CRSCALE     VALUE 'CRSCALE'.
+           88  (PRFX)RTN-CRSUB       VALUE 'CRSUB'.
+         10  (PRFX)OP1-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP1-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)SCALAR-V
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
