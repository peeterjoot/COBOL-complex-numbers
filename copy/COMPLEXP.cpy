@@ -0,0 +1,12 @@
+      ******************************************************************
+      * copy/COMPLEXP.cpy - like copy/COMPLEXD.cpy but packed (COMP-3)
+      * instead of zoned/display, for files that persist large numbers
+      * of complex values and can't afford COMPLEXD.cpy's 19 bytes per
+      * component.
+      ******************************************************************
+       01  (PRFX)COMPLEX.
+         10  (PRFX)RE
+           PIC S9(8)V9(8) COMP-3.
+         10  (PRFX)IM
+           PIC S9(8)V9(8) COMP-3.
+      ******************************************************************
