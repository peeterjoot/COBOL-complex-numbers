@@ -0,0 +1,22 @@
+      ******************************************************************
+      * copy/IMPEDARR.cpy - a fixed-size array of complex impedances,
+      * each branch carrying its own series/parallel combining flag,
+      * for CNETCOMB's network-combining caller. Same 500-entry sizing
+      * and caller-supplied count convention as COMPLEXARR.cpy; the
+      * flag byte follows COMPLEXLBL.cpy's precedent of tacking one
+      * extra per-entry field onto the same RE/IM shape. The RE/IM
+      * pair is nested under its own (PRFX)COMPLEX group so a caller
+      * can pass one entry's value straight into CMADD/CMINV, which
+      * expect a COMPLEX.cpy-shaped two-field group.
+      ******************************************************************
+       01  (PRFX)IMPEDANCE-ARRAY.
+         05  (PRFX)ENTRY OCCURS 500 TIMES.
+           10  (PRFX)BRANCH-TYPE PIC X(01).
+             88  (PRFX)BRANCH-SERIES   VALUE 'S'.
+             88  (PRFX)BRANCH-PARALLEL VALUE 'P'.
+           10  (PRFX)COMPLEX.
+             15  (PRFX)RE
+               PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+             15  (PRFX)IM
+               PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
