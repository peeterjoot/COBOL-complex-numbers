@@ -0,0 +1,11 @@
+      ******************************************************************
+      * copy/DFTSAMP.cpy - one real-valued sample record for CDFT's
+      * discrete Fourier transform input file. The sample's position
+      * in the file is its time index; there is no explicit index
+      * field, the same way CXTRAN.cpy's transactions are ordered by
+      * file position rather than by a stamped sequence number.
+      ******************************************************************
+       01  (PRFX)SAMPLE-RECORD.
+         10  (PRFX)VALUE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
