@@ -0,0 +1,26 @@
+      ******************************************************************
+      * copy/CXTRAN.cpy - one complex-arithmetic transaction request:
+      * an operation code plus the two COMPLEX operands it applies to.
+      * Operand 2 is unused by the single-operand operations (CONJ,
+      * REAL, IMAG, MOD, ARG, INV) but is still read so every record on
+      * the transaction file is the same fixed length.
+      ******************************************************************
+       01  (PRFX)TRANS-RECORD.
+         10  (PRFX)OPCODE            PIC X(04).
+           88  (PRFX)OP-CONJUGATE    VALUE 'CONJ'.
+           88  (PRFX)OP-REAL         VALUE 'REAL'.
+           88  (PRFX)OP-IMAG         VALUE 'IMAG'.
+           88  (PRFX)OP-MODULUS      VALUE 'MOD '.
+           88  (PRFX)OP-ARGUMENT     VALUE 'ARG '.
+           88  (PRFX)OP-MULT         VALUE 'MULT'.
+           88  (PRFX)OP-INVERSE      VALUE 'INV '.
+           88  (PRFX)OP-DIVIDE       VALUE 'DIV '.
+         10  (PRFX)OP1-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP1-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
