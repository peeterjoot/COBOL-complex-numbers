@@ -0,0 +1,12 @@
+      ******************************************************************
+      * copy/CXRSTRT.cpy - one checkpoint record for the COMPLEX
+      * transaction batch job: the sequence number of the last
+      * transaction record fully processed.  The restart file is
+      * written append-only (see jcl/CXRESTRT.jcl's DISP=MOD), so a
+      * restart scans every record on the file and keeps the highest
+      * sequence number it finds.
+      ******************************************************************
+       01  (PRFX)RESTART-RECORD.
+         10  (PRFX)SEQ-NO          PIC 9(08).
+         10  FILLER                PIC X(12).
+      ******************************************************************
