@@ -0,0 +1,13 @@
+      ******************************************************************
+      * copy/STATUS.cpy - one-byte operation status a library routine
+      * sets before returning, so the calling driver can roll any
+      * arithmetic failure into the job step's RETURN-CODE instead of
+      * the run ending condition code 0 just because nothing abended.
+      * '0' is a clean result; '8' flags the same overflow or rejected
+      * operand that already gets HIGH-VALUES moved into the numeric
+      * result.
+      ******************************************************************
+       01  (PRFX)STATUS PIC X(01).
+         88  (PRFX)STATUS-OK    VALUE '0'.
+         88  (PRFX)STATUS-ERROR VALUE '8'.
+      ******************************************************************
