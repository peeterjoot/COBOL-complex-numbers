@@ -0,0 +1,33 @@
+      ******************************************************************
+      * copy/TESTVEC.cpy - one regression test vector for the
+      * programs-as-library complex-number routines: which routine to
+      * drive, its operand(s), and the expected result. OP2 is unused
+      * by the single-operand routines (CINVERSE, CCONJ, CREAL, CIMAG,
+      * CNEGATE) but is still read so every record on the test-vector
+      * file is the same fixed length.
+      ******************************************************************
+       01  (PRFX)TEST-VECTOR.
+         10  (PRFX)CASE-ID           PIC 9(04).
+         10  (PRFX)OPCODE            PIC X(08).
+           88  (PRFX)OP-ADD          VALUE 'CADD'.
+           88  (PRFX)OP-SUB          VALUE 'CSUB'.
+           88  (PRFX)OP-MULT         VALUE 'CMULT'.
+           88  (PRFX)OP-DIVIDE       VALUE 'CDIVIDE'.
+           88  (PRFX)OP-INVERSE      VALUE 'CINVERSE'.
+           88  (PRFX)OP-CONJUGATE    VALUE 'CCONJ'.
+           88  (PRFX)OP-REAL         VALUE 'CREAL'.
+           88  (PRFX)OP-IMAG         VALUE 'CIMAG'.
+           88  (PRFX)OP-NEGATE       VALUE 'CNEGATE'.
+         10  (PRFX)OP1-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP1-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)EXPECTED-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)EXPECTED-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
