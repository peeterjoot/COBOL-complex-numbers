@@ -0,0 +1,20 @@
+      ******************************************************************
+      * copy/CXHIST.cpy - one run-statistics trend record, appended by
+      * a transaction-driven batch job (COMPLEX.cob, MULT.cob) at the
+      * end of every run: which job ran, when, how many records it
+      * processed and rejected, and how long it took.  Shared by more
+      * than one job the way copy/FLOAT.cpy is shared by more than one
+      * library, so a capacity-planning report can read one history
+      * file instead of stitching several job-specific ones together.
+      ******************************************************************
+       01  (PRFX)HISTORY-RECORD.
+         10  (PRFX)JOB-NAME           PIC X(08).
+         10  (PRFX)RUN-DATE.
+           15  (PRFX)RUN-YY           PIC 99.
+           15  (PRFX)RUN-MM           PIC 99.
+           15  (PRFX)RUN-DD           PIC 99.
+         10  (PRFX)RECORDS-PROCESSED  PIC 9(08).
+         10  (PRFX)REJECT-CT          PIC 9(06).
+         10  (PRFX)ELAPSED-SECONDS    PIC 9(06).
+         10  FILLER                   PIC X(04).
+      ******************************************************************
