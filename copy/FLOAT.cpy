@@ -0,0 +1,7 @@
+      ******************************************************************
+      * copy/FLOAT.cpy - a single double-precision floating-point
+      * scalar value, used wherever a bare magnitude, angle or factor
+      * needs to be passed between library routines.
+      ******************************************************************
+       01  (PRFX)V  COMP-2.
+      ******************************************************************
