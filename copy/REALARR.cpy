@@ -0,0 +1,12 @@
+      ******************************************************************
+      * copy/REALARR.cpy - a fixed-size array of real values, for a
+      * caller (CDFT) that has to look at a sample out of time order
+      * (every frequency bin revisits every sample) instead of once
+      * straight through like an ordinary sequential read. Same
+      * 500-entry sizing and caller-tracked count convention as
+      * COMPLEXARR.cpy.
+      ******************************************************************
+       01  (PRFX)REAL-ARRAY.
+         05  (PRFX)ENTRY OCCURS 500 TIMES
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
