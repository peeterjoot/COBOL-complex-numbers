@@ -0,0 +1,24 @@
+      ******************************************************************
+      * copy/CXSUSP.cpy - one suspended record for the COMPLEX
+      * transaction batch job: a record that failed validation,
+      * carried over byte-for-byte from copy/CXTRAN.cpy's layout, plus
+      * the sequence number it held on CXTRANS and a reason code for
+      * why it didn't process, so it can be corrected and resubmitted
+      * on CXTRANS the next run instead of being lost.
+      ******************************************************************
+       01  (PRFX)SUSPENSE-RECORD.
+         10  (PRFX)SEQ-NO            PIC 9(08).
+         10  (PRFX)REASON-CODE       PIC X(02).
+           88  (PRFX)REASON-BAD-OPCODE     VALUE 'BO'.
+           88  (PRFX)REASON-NON-NUMERIC    VALUE 'NN'.
+           88  (PRFX)REASON-ZERO-OPERAND   VALUE 'ZO'.
+         10  (PRFX)OPCODE            PIC X(04).
+         10  (PRFX)OP1-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP1-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)OP2-IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
