@@ -0,0 +1,17 @@
+      ******************************************************************
+      * copy/CXIMPED.cpy - one stored complex impedance or phasor
+      * reading, keyed by its circuit-branch id, for an indexed master
+      * file a maintenance job can READ/REWRITE at random to correct
+      * one bad reading without processing the whole file sequentially.
+      * Same RE/IM shape as copy/COMPLEX.cpy, nested under its own
+      * (PRFX)COMPLEX group like copy/IMPEDARR.cpy's array entries, so
+      * a caller can pass one record's value straight into CMADD/CMINV.
+      ******************************************************************
+       01  (PRFX)IMPEDANCE-RECORD.
+         10  (PRFX)BRANCH-ID          PIC X(08).
+         10  (PRFX)COMPLEX.
+           15  (PRFX)RE
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+           15  (PRFX)IM
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
