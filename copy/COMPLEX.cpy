@@ -0,0 +1,12 @@
+      ******************************************************************
+      * copy/COMPLEX.cpy - real/imaginary pair representing a complex
+      * number.  No VALUE clauses, so this is the variant safe to use
+      * in a LINKAGE SECTION; see copy/COMPLEXI.cpy for an initialized
+      * WORKING-STORAGE version.
+      ******************************************************************
+       01  (PRFX)COMPLEX.
+         10  (PRFX)RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
