@@ -0,0 +1,7 @@
+      ******************************************************************
+      * copy/INTEGER.cpy - a single binary integer scalar value, used
+      * for things like grade indices and loop counts passed between
+      * library routines.
+      ******************************************************************
+       01  (PRFX)I  PIC S9(9) COMP.
+      ******************************************************************
