@@ -0,0 +1,18 @@
+      ******************************************************************
+      * copy/COMPLEXARR.cpy - a fixed-size array of complex values,
+      * for callers (CARRSUM/CARRAVG and the report programs that use
+      * them) that work over a whole day's worth of phasor readings at
+      * once instead of one complex value at a time. 500 entries is
+      * more than a reading taken every few minutes for a day needs;
+      * the caller's own count field says how many are actually in
+      * use, the same OP1/OP2-always-present-but-not-always-meaningful
+      * approach RECONVEC.cpy and TESTVEC.cpy already take with their
+      * fixed-length records.
+      ******************************************************************
+       01  (PRFX)COMPLEX-ARRAY.
+         05  (PRFX)ENTRY OCCURS 500 TIMES.
+           10  (PRFX)RE
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+           10  (PRFX)IM
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
