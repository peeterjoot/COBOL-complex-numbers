@@ -0,0 +1,9 @@
+      ******************************************************************
+      * copy/FLOATS.cpy - a single single-precision floating-point
+      * scalar value, for high-volume batch work (large sample/sweep
+      * arrays, intermediate working storage) where FLOAT.cpy's full
+      * COMP-2 double precision isn't needed and halving each value's
+      * storage is worth the reduced precision.
+      ******************************************************************
+       01  (PRFX)V  COMP-1.
+      ******************************************************************
