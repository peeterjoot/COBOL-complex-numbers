@@ -0,0 +1,15 @@
+      ******************************************************************
+      * copy/COMPLEXLBL.cpy - a fixed-size array of complex values each
+      * carrying its own label, for a caller (CEXPORT) that has to
+      * identify which reading is which once the values leave this
+      * system's fixed-column layout for a spreadsheet. Same 500-entry
+      * sizing and caller-supplied count convention as COMPLEXARR.cpy.
+      ******************************************************************
+       01  (PRFX)COMPLEX-LABEL-ARRAY.
+         05  (PRFX)ENTRY OCCURS 500 TIMES.
+           10  (PRFX)LABEL PIC X(20).
+           10  (PRFX)RE
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+           10  (PRFX)IM
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
