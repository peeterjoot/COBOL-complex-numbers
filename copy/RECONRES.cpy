@@ -0,0 +1,16 @@
+      ******************************************************************
+      * copy/RECONRES.cpy - one reconciliation driver's result for a
+      * single test case: which case/routine it is, and the COMPLEX
+      * result that routine produced. CRIMAG's single FLOAT result is
+      * carried in OUT-RE with OUT-IM forced to zero, so every routine
+      * under test shares one result shape.
+      ******************************************************************
+       01  (PRFX)RESULT-RECORD.
+         10  (PRFX)CASE-ID           PIC 9(04).
+         10  (PRFX)ROUTINE           PIC X(08).
+         10  (PRFX)OUT-COMPLEX.
+           15  (PRFX)OUT-RE
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+           15  (PRFX)OUT-IM
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
