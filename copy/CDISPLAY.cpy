@@ -0,0 +1,6 @@
+      ******************************************************************
+      * copy/CDISPLAY.cpy - the display label that accompanies a
+      * complex value printed by COMPLEX-DISPLAY / CDISPLAY.
+      ******************************************************************
+       01  (PRFX)N  PIC X(20).
+      ******************************************************************
