@@ -0,0 +1,14 @@
+      ******************************************************************
+      * copy/CXIMPCOR.cpy - one impedance-correction transaction: the
+      * circuit-branch id of a stored copy/CXIMPED.cpy record on the
+      * indexed impedance master, and the corrected RE/IM value to
+      * REWRITE over whatever is there now.
+      ******************************************************************
+       01  (PRFX)CORRECTION-RECORD.
+         10  (PRFX)BRANCH-ID          PIC X(08).
+         10  (PRFX)COMPLEX.
+           15  (PRFX)RE
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+           15  (PRFX)IM
+             PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
