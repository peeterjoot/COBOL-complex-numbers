@@ -0,0 +1,13 @@
+      ******************************************************************
+      * copy/CXCONST.cpy - one named complex constant on the shared
+      * constants master file (reference impedances, standard test
+      * phasors, and the like), so a driver program can look one up by
+      * name instead of hardcoding its own copy of the same number.
+      ******************************************************************
+       01  (PRFX)CONST-RECORD.
+         10  (PRFX)NAME           PIC X(08).
+         10  (PRFX)RE
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+         10  (PRFX)IM
+           PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+      ******************************************************************
