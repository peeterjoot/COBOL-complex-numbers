@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CTESTRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CT-VECTOR-FILE ASSIGN TO "CTESTVEC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CT-REPORT-FILE ASSIGN TO "CTESTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CT-VECTOR-FILE
+           RECORD CONTAINS 114 CHARACTERS.
+       COPY TESTVEC REPLACING ==(PRFX)== BY ==CT-==.
+       FD  CT-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CT-REPORT-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-OP1-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-OP2-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-ACTUAL-==.
+       COPY FLOAT   REPLACING ==(PRFX)== BY ==WS-ACTUAL-SCALAR-==.
+       COPY STATUS  REPLACING ==(PRFX)== BY ==WS-OP-==.
+      * Tolerance a test vector's actual result may differ from its
+      * expected result by and still be counted a PASS; widen or
+      * narrow this to suit the precision of a given vector file.
+       01 WS-EPSILON       PIC S9(4)V9(8) VALUE 0.00000001.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-EXPECTED-==.
+       01 WS-CMP-RESULT    PIC X(01).
+         88 WS-CMP-EQUAL   VALUE 'Y'.
+       01 WS-EOF-SW        PIC X(01) VALUE 'N'.
+         88 WS-EOF-YES     VALUE 'Y'.
+       01 WS-TOTAL-CT      PIC 9(04) VALUE 0.
+       01 WS-PASS-CT       PIC 9(04) VALUE 0.
+       01 WS-FAIL-CT       PIC 9(04) VALUE 0.
+       01 WS-ARITH-ERR-CT  PIC 9(04) VALUE 0.
+       01 WS-RPT-LINE-TEXT PIC X(132) VALUE SPACES.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * QA regression harness for the programs-as-library complex-
+      * number routines: reads (operation, operand A, operand B,
+      * expected result) test vectors from CTESTVEC, calls the named
+      * routine, compares actual against expected within WS-EPSILON,
+      * and writes a pass/fail report with the failing vectors listed
+      * to CTESTRPT.
+      ******************************************************************
+           OPEN INPUT CT-VECTOR-FILE
+           OPEN OUTPUT CT-REPORT-FILE
+
+           PERFORM READ-VECTOR-RECORD
+
+           PERFORM RUN-VECTOR-RECORD
+             UNTIL WS-EOF-YES
+
+           PERFORM WRITE-SUMMARY-LINE
+
+           CLOSE CT-VECTOR-FILE
+           CLOSE CT-REPORT-FILE
+
+           IF WS-ARITH-ERR-CT > 0
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .
+      ******************************************************************
+      * Reads the next test vector and sets WS-EOF-YES at end of file.
+      ******************************************************************
+       READ-VECTOR-RECORD.
+           READ CT-VECTOR-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+           END-READ
+           .
+      ******************************************************************
+      * Calls CT-OPCODE's library routine against the vector's
+      * operand(s), compares the actual result to CT-EXPECTED-RE/IM,
+      * and writes the vector's PASS/FAIL detail line.
+      ******************************************************************
+       RUN-VECTOR-RECORD.
+           ADD 1 TO WS-TOTAL-CT
+
+           MOVE CT-OP1-RE TO WS-OP1-RE
+           MOVE CT-OP1-IM TO WS-OP1-IM
+           MOVE CT-OP2-RE TO WS-OP2-RE
+           MOVE CT-OP2-IM TO WS-OP2-IM
+           MOVE 0 TO WS-ACTUAL-RE
+           MOVE 0 TO WS-ACTUAL-IM
+
+           SET WS-OP-STATUS-OK TO TRUE
+
+           EVALUATE TRUE
+             WHEN CT-OP-ADD
+               CALL 'CADD' USING
+                 WS-OP1-COMPLEX, WS-OP2-COMPLEX, WS-ACTUAL-COMPLEX,
+                 WS-OP-STATUS
+
+             WHEN CT-OP-SUB
+               CALL 'CSUB' USING
+                 WS-OP1-COMPLEX, WS-OP2-COMPLEX, WS-ACTUAL-COMPLEX
+
+             WHEN CT-OP-MULT
+               CALL 'CMULT' USING
+                 WS-OP1-COMPLEX, WS-OP2-COMPLEX, WS-ACTUAL-COMPLEX
+
+             WHEN CT-OP-DIVIDE
+               CALL 'CDIVIDE' USING
+                 WS-OP1-COMPLEX, WS-OP2-COMPLEX, WS-ACTUAL-COMPLEX,
+                 WS-OP-STATUS
+
+             WHEN CT-OP-INVERSE
+               CALL 'CINVERSE' USING
+                 WS-OP1-COMPLEX, WS-ACTUAL-COMPLEX, WS-OP-STATUS
+
+             WHEN CT-OP-CONJUGATE
+               CALL 'CCONJ' USING WS-OP1-COMPLEX
+               MOVE WS-OP1-COMPLEX TO WS-ACTUAL-COMPLEX
+
+             WHEN CT-OP-REAL
+               CALL 'CREAL' USING WS-OP1-COMPLEX, WS-ACTUAL-SCALAR-V
+               MOVE WS-ACTUAL-SCALAR-V TO WS-ACTUAL-RE
+
+             WHEN CT-OP-IMAG
+               CALL 'CIMAG' USING WS-OP1-COMPLEX, WS-ACTUAL-SCALAR-V
+               MOVE WS-ACTUAL-SCALAR-V TO WS-ACTUAL-RE
+
+             WHEN CT-OP-NEGATE
+               CALL 'CNEGATE' USING WS-OP1-COMPLEX, WS-ACTUAL-COMPLEX
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           IF WS-OP-STATUS-ERROR
+             ADD 1 TO WS-ARITH-ERR-CT
+           END-IF
+
+           MOVE CT-EXPECTED-RE TO WS-EXPECTED-RE
+           MOVE CT-EXPECTED-IM TO WS-EXPECTED-IM
+
+           CALL 'CCOMPARE' USING
+             WS-ACTUAL-COMPLEX, WS-EXPECTED-COMPLEX, WS-EPSILON,
+             WS-CMP-RESULT
+
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+
+           IF NOT WS-CMP-EQUAL
+             ADD 1 TO WS-FAIL-CT
+             DISPLAY 'FAIL CASE ' CT-CASE-ID ' ' CT-OPCODE
+                  ' ACTUAL=(' WS-ACTUAL-RE ',' WS-ACTUAL-IM
+                  ') EXPECTED=(' CT-EXPECTED-RE ',' CT-EXPECTED-IM ')'
+             STRING
+               'FAIL CASE '    DELIMITED BY SIZE
+               CT-CASE-ID      DELIMITED BY SIZE
+               ' '             DELIMITED BY SIZE
+               CT-OPCODE       DELIMITED BY SIZE
+               ' ACTUAL=('     DELIMITED BY SIZE
+               WS-ACTUAL-RE    DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               WS-ACTUAL-IM    DELIMITED BY SIZE
+               ') EXPECTED=('  DELIMITED BY SIZE
+               CT-EXPECTED-RE  DELIMITED BY SIZE
+               ','             DELIMITED BY SIZE
+               CT-EXPECTED-IM  DELIMITED BY SIZE
+               ')'             DELIMITED BY SIZE
+               INTO WS-RPT-LINE-TEXT
+           ELSE
+             ADD 1 TO WS-PASS-CT
+             STRING
+               'PASS CASE ' DELIMITED BY SIZE
+               CT-CASE-ID   DELIMITED BY SIZE
+               ' '          DELIMITED BY SIZE
+               CT-OPCODE    DELIMITED BY SIZE
+               INTO WS-RPT-LINE-TEXT
+           END-IF
+
+           MOVE WS-RPT-LINE-TEXT TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE
+
+           PERFORM READ-VECTOR-RECORD
+           .
+      ******************************************************************
+      * Writes the final pass/fail totals line to both sysout and the
+      * report.
+      ******************************************************************
+       WRITE-SUMMARY-LINE.
+           DISPLAY 'REGRESSION TOTAL=' WS-TOTAL-CT
+                ' PASS=' WS-PASS-CT ' FAIL=' WS-FAIL-CT
+                ' ARITHERR=' WS-ARITH-ERR-CT
+
+           MOVE SPACES TO CT-REPORT-LINE
+           STRING
+             'TOTAL='     DELIMITED BY SIZE
+             WS-TOTAL-CT  DELIMITED BY SIZE
+             ' PASS='     DELIMITED BY SIZE
+             WS-PASS-CT   DELIMITED BY SIZE
+             ' FAIL='     DELIMITED BY SIZE
+             WS-FAIL-CT   DELIMITED BY SIZE
+             ' ARITHERR=' DELIMITED BY SIZE
+             WS-ARITH-ERR-CT DELIMITED BY SIZE
+             INTO CT-REPORT-LINE
+
+           WRITE CT-REPORT-LINE
+           .
+
+      * vim: et ts=4 sw=4
