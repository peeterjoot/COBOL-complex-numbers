@@ -1,14 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    COMPLEX.
-      *ENVIRONMENT DIVISION.
-      *CONFIGURATION SECTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CX-TRANS-FILE ASSIGN TO "CXTRANS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CX-REPORT-FILE ASSIGN TO "CXREPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CX-RESTART-FILE ASSIGN TO "CXRESTRT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CX-SUSPENSE-FILE ASSIGN TO "CXSUSP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CX-HIST-FILE ASSIGN TO "CXHIST"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CX-TRANS-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+       COPY CXTRAN REPLACING ==(PRFX)== BY ==CX-==.
+       FD  CX-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CX-REPORT-LINE PIC X(132).
+       FD  CX-RESTART-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY CXRSTRT REPLACING ==(PRFX)== BY ==CX-==.
+       FD  CX-SUSPENSE-FILE
+           RECORD CONTAINS 82 CHARACTERS.
+       COPY CXSUSP REPLACING ==(PRFX)== BY ==CX-SUSP-==.
+       FD  CX-HIST-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+       COPY CXHIST REPLACING ==(PRFX)== BY ==CX-HIST-==.
        WORKING-STORAGE SECTION.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-V1-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-V2-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-CONJPARM-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-REALPARM-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-IMAGPARM-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MODPARM-==.
+       COPY FLOAT   REPLACING ==(PRFX)== BY ==WS-MOD-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-ARGPARM-==.
+       COPY FLOAT   REPLACING ==(PRFX)== BY ==WS-ARG-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MULTPARM-IN1-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MULTPARM-IN2-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-MULTPARM-OUT-==.
@@ -19,66 +50,440 @@
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-INVPARM-OUT-==.
        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-INV-MAGNITUDE-==.
        COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-DISPPARM-==.
+       COPY FLOAT REPLACING ==(PRFX)== BY ==WS-DISP-TMP-IM-==.
+       01 WS-DISP-IM-DISP PIC 9(08)V9(08) VALUE 0.
        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-REAL-==.
        COPY FLOAT REPLACING ==(PRFX)== BY ==WS-IMAG-==.
-       01 WS-DISPPARM-N PIC X(20) VALUE SPACES.
+       01 WS-DISPPARM-N PIC X(40) VALUE SPACES.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+         88 WS-EOF-YES VALUE 'Y'.
+       01 WS-RESTART-EOF-SW PIC X(01) VALUE 'N'.
+         88 WS-RESTART-EOF-YES VALUE 'Y'.
+       01 WS-TRANS-SEQ-NO PIC 9(08) VALUE 0.
+       01 WS-CKPT-SEQ-NO PIC 9(08) VALUE 0.
+       01 WS-LAST-PROCESSED-SEQ-NO PIC 9(08) VALUE 0.
+       01 WS-CKPT-INTERVAL PIC 9(04) VALUE 100.
+       01 WS-RPT-LINE-TEXT PIC X(132) VALUE SPACES.
+       01 WS-RPT-LINE-CT PIC 9(04) VALUE 0.
+       01 WS-RPT-PAGE-CT PIC 9(04) VALUE 0.
+       01 WS-RPT-MAX-LINES PIC 9(04) VALUE 55.
+       01 WS-RPT-RUN-DATE.
+         05 WS-RPT-RUN-YY PIC 99.
+         05 WS-RPT-RUN-MM PIC 99.
+         05 WS-RPT-RUN-DD PIC 99.
+       01 WS-START-TIME.
+         05 WS-START-HH PIC 99.
+         05 WS-START-MM PIC 99.
+         05 WS-START-SS PIC 99.
+         05 WS-START-CC PIC 99.
+       01 WS-END-TIME.
+         05 WS-END-HH PIC 99.
+         05 WS-END-MM PIC 99.
+         05 WS-END-SS PIC 99.
+         05 WS-END-CC PIC 99.
+       01 WS-ELAPSED-SECONDS PIC S9(08) VALUE 0.
+       01 WS-REJECT-REASON PIC X(02) VALUE SPACES.
+         88 WS-REJECT-NONE           VALUE SPACES.
+         88 WS-REJECT-BAD-OPCODE     VALUE 'BO'.
+         88 WS-REJECT-NON-NUMERIC    VALUE 'NN'.
+         88 WS-REJECT-ZERO-OPERAND   VALUE 'ZO'.
+       01 WS-CTL-TOTALS.
+         05 WS-CTL-CONJ-CT   PIC 9(06) VALUE 0.
+         05 WS-CTL-REAL-CT   PIC 9(06) VALUE 0.
+         05 WS-CTL-IMAG-CT   PIC 9(06) VALUE 0.
+         05 WS-CTL-MOD-CT    PIC 9(06) VALUE 0.
+         05 WS-CTL-ARG-CT    PIC 9(06) VALUE 0.
+         05 WS-CTL-MULT-CT   PIC 9(06) VALUE 0.
+         05 WS-CTL-INV-CT    PIC 9(06) VALUE 0.
+         05 WS-CTL-DIV-CT    PIC 9(06) VALUE 0.
+         05 WS-CTL-REJECT-CT PIC 9(06) VALUE 0.
        PROCEDURE DIVISION.
 
-           MOVE 1 TO WS-V1-RE
-           MOVE 2 TO WS-V1-IM
+           OPEN INPUT CX-TRANS-FILE
+           OPEN OUTPUT CX-REPORT-FILE
+           OPEN OUTPUT CX-SUSPENSE-FILE
+           ACCEPT WS-RPT-RUN-DATE FROM DATE
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM WRITE-REPORT-HEADER
 
-           MOVE 3 TO WS-V2-RE
-           MOVE 4 TO WS-V2-IM
+           PERFORM LOAD-CHECKPOINT
 
-           MOVE WS-V1-COMPLEX TO WS-DISPPARM-COMPLEX
-           MOVE 'A' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           PERFORM READ-TRANS-RECORD
+           PERFORM SKIP-CHECKPOINTED-RECORDS
 
-           MOVE WS-V2-COMPLEX TO WS-DISPPARM-COMPLEX
-           MOVE 'B' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           PERFORM PROCESS-TRANS-RECORD
+             UNTIL WS-EOF-YES
 
-           MOVE WS-V1-COMPLEX TO WS-CONJPARM-COMPLEX
-           PERFORM COMPLEX-CONJUGATE
-           MOVE WS-CONJPARM-COMPLEX TO WS-DISPPARM-COMPLEX
-           MOVE 'CONJ(A)' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           PERFORM WRITE-CONTROL-TOTALS
 
-           MOVE WS-V1-COMPLEX TO WS-REALPARM-COMPLEX
-           PERFORM COMPLEX-REAL
-           MOVE WS-REAL-V TO WS-DISPPARM-RE
-           MOVE 0         TO WS-DISPPARM-IM
-           MOVE 'RE(A)' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           IF WS-CTL-REJECT-CT > 0
+             MOVE 8 TO RETURN-CODE
+           END-IF
 
-           MOVE WS-V1-COMPLEX TO WS-IMAGPARM-COMPLEX
-           PERFORM COMPLEX-IMAG
-           MOVE WS-IMAG-V TO WS-DISPPARM-RE
-           MOVE 0         TO WS-DISPPARM-IM
-           MOVE 'IM(A)' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           IF WS-LAST-PROCESSED-SEQ-NO NOT = 0
+             PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
 
-           MOVE WS-V1-COMPLEX TO WS-MULTPARM-IN1-COMPLEX
-           MOVE WS-V2-COMPLEX TO WS-MULTPARM-IN2-COMPLEX
-           PERFORM COMPLEX-MULT
-           MOVE WS-MULTPARM-OUT-COMPLEX TO WS-DISPPARM-COMPLEX
-           MOVE 'A * B' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           PERFORM CALCULATE-ELAPSED-TIME
+           PERFORM WRITE-HISTORY-RECORD
 
-           MOVE WS-V1-COMPLEX TO WS-INVPARM-IN-COMPLEX
-           PERFORM COMPLEX-INVERSE
-           MOVE WS-INVPARM-OUT-COMPLEX TO WS-DISPPARM-COMPLEX
-           MOVE '1/A' TO WS-DISPPARM-N
-           PERFORM COMPLEX-DISPLAY
+           CLOSE CX-TRANS-FILE
+           CLOSE CX-REPORT-FILE
+           CLOSE CX-RESTART-FILE
+           CLOSE CX-SUSPENSE-FILE
+           CLOSE CX-HIST-FILE
+
+           GOBACK
+           .
+      ******************************************************************
+      * Computes this run's elapsed wall-clock time in whole seconds
+      * from WS-START-TIME/WS-END-TIME, the same HH/MM/SS breakdown
+      * ACCEPT FROM TIME returns; does not allow for a run spanning
+      * midnight, same simplification WS-RPT-RUN-DATE already makes by
+      * not tracking century.
+      ******************************************************************
+       CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)
+             - (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+
+           IF WS-ELAPSED-SECONDS < 0
+             ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           .
+      ******************************************************************
+      * Appends one run-statistics record to the shared capacity-
+      * planning history file: this run's date, how many transactions
+      * it read, how many it rejected, and how long it took, so a
+      * trend report can be built from CXHIST without digging through
+      * old job logs. Opened INPUT-then-EXTEND the same way
+      * LOAD-CHECKPOINT opens CX-RESTART-FILE, since CX-HIST-FILE is
+      * also SELECT OPTIONAL and may not exist the first time this job
+      * ever runs.
+      ******************************************************************
+       WRITE-HISTORY-RECORD.
+           OPEN INPUT CX-HIST-FILE
+           CLOSE CX-HIST-FILE
+           OPEN EXTEND CX-HIST-FILE
+
+           MOVE 'COMPLEX' TO CX-HIST-JOB-NAME
+           MOVE WS-RPT-RUN-DATE TO CX-HIST-RUN-DATE
+           MOVE WS-TRANS-SEQ-NO TO CX-HIST-RECORDS-PROCESSED
+           MOVE WS-CTL-REJECT-CT TO CX-HIST-REJECT-CT
+           MOVE WS-ELAPSED-SECONDS TO CX-HIST-ELAPSED-SECONDS
+
+           WRITE CX-HIST-HISTORY-RECORD
+           .
+      ******************************************************************
+      * Scans the restart file (empty or absent the first time this
+      * job is ever run, since CX-RESTART-FILE is SELECT OPTIONAL) for
+      * the highest transaction sequence number already checkpointed,
+      * then reopens it in EXTEND mode so this run's own checkpoints
+      * are appended after it rather than overwriting it - matching
+      * jcl/CXRESTRT.jcl's DISP=MOD, which depends on the restart data
+      * set never being replaced out from under it.
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           OPEN INPUT CX-RESTART-FILE
+
+           PERFORM READ-CHECKPOINT-RECORD
+             UNTIL WS-RESTART-EOF-YES
+
+           CLOSE CX-RESTART-FILE
+           OPEN EXTEND CX-RESTART-FILE
+           .
+       READ-CHECKPOINT-RECORD.
+           READ CX-RESTART-FILE
+             AT END
+               SET WS-RESTART-EOF-YES TO TRUE
+             NOT AT END
+               MOVE CX-SEQ-NO TO WS-CKPT-SEQ-NO
+           END-READ
+           .
+      ******************************************************************
+      * Re-reads (and discards) any transaction already accounted for
+      * by the last checkpoint, so processing resumes with the first
+      * transaction this run hasn't seen before.  A WS-CKPT-SEQ-NO of
+      * zero (no prior checkpoint found) leaves the first transaction
+      * already read by READ-TRANS-RECORD untouched.
+      ******************************************************************
+       SKIP-CHECKPOINTED-RECORDS.
+           PERFORM READ-TRANS-RECORD
+             UNTIL WS-EOF-YES
+                OR WS-TRANS-SEQ-NO > WS-CKPT-SEQ-NO
+           .
+      ******************************************************************
+      * Appends this run's progress to the restart file: the sequence
+      * number of the last transaction fully processed.
+      ******************************************************************
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-LAST-PROCESSED-SEQ-NO TO CX-SEQ-NO
+           WRITE CX-RESTART-RECORD
+           .
+      ******************************************************************
+      * Reads the next complex-arithmetic transaction and sets
+      * WS-EOF-YES once the input file is exhausted.
+      ******************************************************************
+       READ-TRANS-RECORD.
+           READ CX-TRANS-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+           END-READ
+
+           IF NOT WS-EOF-YES
+             ADD 1 TO WS-TRANS-SEQ-NO
+           END-IF
+           .
+      ******************************************************************
+      * Dispatches one transaction record to the matching arithmetic
+      * paragraph by CX-OPCODE and displays the result, the way the
+      * fixed demo sequence used to call each paragraph by hand; a
+      * record VALIDATE-TRANS-RECORD flags goes to the suspense file
+      * instead of being calculated on.
+      ******************************************************************
+       PROCESS-TRANS-RECORD.
+           PERFORM VALIDATE-TRANS-RECORD
+
+           IF NOT WS-REJECT-NONE
+             PERFORM WRITE-SUSPENSE-RECORD
+             ADD 1 TO WS-CTL-REJECT-CT
+           ELSE
+             PERFORM CALCULATE-AND-DISPLAY-TRANS-RECORD
+           END-IF
+
+           MOVE WS-TRANS-SEQ-NO TO WS-LAST-PROCESSED-SEQ-NO
+           IF FUNCTION MOD(WS-LAST-PROCESSED-SEQ-NO, WS-CKPT-INTERVAL)
+               = 0
+             PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
+
+           PERFORM READ-TRANS-RECORD
+           .
+      ******************************************************************
+      * Checks one transaction record for an unrecognized op code, a
+      * non-numeric operand (the SIGN LEADING SEPARATE zoned fields
+      * CXTRAN.cpy's operands share with copy/COMPLEXD.cpy's layout
+      * can still hold non-numeric bytes if the file was built or
+      * edited wrong), or a divide/inverse whose operand would be a
+      * divide-by-zero, and sets WS-REJECT-REASON accordingly;
+      * WS-REJECT-NONE (spaces) means the record is clear to process.
+      ******************************************************************
+       VALIDATE-TRANS-RECORD.
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE TRUE
+             WHEN NOT CX-OP-CONJUGATE AND NOT CX-OP-REAL
+                  AND NOT CX-OP-IMAG AND NOT CX-OP-MODULUS
+                  AND NOT CX-OP-ARGUMENT AND NOT CX-OP-MULT
+                  AND NOT CX-OP-INVERSE AND NOT CX-OP-DIVIDE
+               SET WS-REJECT-BAD-OPCODE TO TRUE
+
+             WHEN CX-OP1-RE NOT NUMERIC OR CX-OP1-IM NOT NUMERIC
+                  OR CX-OP2-RE NOT NUMERIC OR CX-OP2-IM NOT NUMERIC
+               SET WS-REJECT-NON-NUMERIC TO TRUE
+
+             WHEN CX-OP-INVERSE AND CX-OP1-RE = 0 AND CX-OP1-IM = 0
+               SET WS-REJECT-ZERO-OPERAND TO TRUE
+
+             WHEN CX-OP-DIVIDE AND CX-OP2-RE = 0 AND CX-OP2-IM = 0
+               SET WS-REJECT-ZERO-OPERAND TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      * Writes a rejected transaction record to the suspense file
+      * carrying WS-TRANS-SEQ-NO and WS-REJECT-REASON alongside the
+      * record exactly as read, so it can be corrected and resubmitted
+      * on CXTRANS the next run instead of being lost.
+      ******************************************************************
+       WRITE-SUSPENSE-RECORD.
+           MOVE WS-TRANS-SEQ-NO TO CX-SUSP-SEQ-NO
+           MOVE WS-REJECT-REASON TO CX-SUSP-REASON-CODE
+           MOVE CX-OPCODE TO CX-SUSP-OPCODE
+           MOVE CX-OP1-RE TO CX-SUSP-OP1-RE
+           MOVE CX-OP1-IM TO CX-SUSP-OP1-IM
+           MOVE CX-OP2-RE TO CX-SUSP-OP2-RE
+           MOVE CX-OP2-IM TO CX-SUSP-OP2-IM
+
+           WRITE CX-SUSP-SUSPENSE-RECORD
+           .
+      ******************************************************************
+      * Dispatches one validated transaction record to the matching
+      * arithmetic paragraph by CX-OPCODE and displays the result, the
+      * way the fixed demo sequence used to call each paragraph by
+      * hand.
+      ******************************************************************
+       CALCULATE-AND-DISPLAY-TRANS-RECORD.
+           MOVE CX-OP1-RE TO WS-V1-RE
+           MOVE CX-OP1-IM TO WS-V1-IM
+           MOVE CX-OP2-RE TO WS-V2-RE
+           MOVE CX-OP2-IM TO WS-V2-IM
+
+           EVALUATE TRUE
+             WHEN CX-OP-CONJUGATE
+               MOVE WS-V1-COMPLEX TO WS-CONJPARM-COMPLEX
+               PERFORM COMPLEX-CONJUGATE
+               MOVE WS-CONJPARM-COMPLEX TO WS-DISPPARM-COMPLEX
+               MOVE 'CONJ(A)' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-CONJ-CT
+
+             WHEN CX-OP-REAL
+               MOVE WS-V1-COMPLEX TO WS-REALPARM-COMPLEX
+               PERFORM COMPLEX-REAL
+               MOVE WS-REAL-V TO WS-DISPPARM-RE
+               MOVE 0         TO WS-DISPPARM-IM
+               MOVE 'RE(A)' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-REAL-CT
+
+             WHEN CX-OP-IMAG
+               MOVE WS-V1-COMPLEX TO WS-IMAGPARM-COMPLEX
+               PERFORM COMPLEX-IMAG
+               MOVE WS-IMAG-V TO WS-DISPPARM-RE
+               MOVE 0         TO WS-DISPPARM-IM
+               MOVE 'IM(A)' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-IMAG-CT
+
+             WHEN CX-OP-MODULUS
+               MOVE WS-V1-COMPLEX TO WS-MODPARM-COMPLEX
+               PERFORM COMPLEX-MODULUS
+               MOVE WS-MOD-V TO WS-DISPPARM-RE
+               MOVE 0        TO WS-DISPPARM-IM
+               MOVE '|A|' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-MOD-CT
+
+             WHEN CX-OP-ARGUMENT
+               MOVE WS-V1-COMPLEX TO WS-ARGPARM-COMPLEX
+               PERFORM COMPLEX-ARGUMENT
+               MOVE WS-ARG-V TO WS-DISPPARM-RE
+               MOVE 0        TO WS-DISPPARM-IM
+               MOVE 'ARG(A)' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-ARG-CT
+
+             WHEN CX-OP-MULT
+               MOVE WS-V1-COMPLEX TO WS-MULTPARM-IN1-COMPLEX
+               MOVE WS-V2-COMPLEX TO WS-MULTPARM-IN2-COMPLEX
+               PERFORM COMPLEX-MULT
+               MOVE WS-MULTPARM-OUT-COMPLEX TO WS-DISPPARM-COMPLEX
+               MOVE 'A * B' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-MULT-CT
+
+             WHEN CX-OP-INVERSE
+               MOVE WS-V1-COMPLEX TO WS-INVPARM-IN-COMPLEX
+               PERFORM COMPLEX-INVERSE
+               MOVE WS-INVPARM-OUT-COMPLEX TO WS-DISPPARM-COMPLEX
+               MOVE '1/A' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-INV-CT
+
+             WHEN CX-OP-DIVIDE
+               MOVE WS-V1-COMPLEX TO WS-DIVPARM-IN1-COMPLEX
+               MOVE WS-V2-COMPLEX TO WS-DIVPARM-IN2-COMPLEX
+               PERFORM COMPLEX-DIVIDE
+               MOVE WS-DIVPARM-OUT-COMPLEX TO WS-DISPPARM-COMPLEX
+               MOVE 'A/B' TO WS-DISPPARM-N
+               ADD 1 TO WS-CTL-DIV-CT
+           END-EVALUATE
 
-           MOVE WS-V1-COMPLEX TO WS-DIVPARM-IN1-COMPLEX
-           MOVE WS-V2-COMPLEX TO WS-DIVPARM-IN2-COMPLEX
-           PERFORM COMPLEX-DIVIDE
-           MOVE WS-DIVPARM-OUT-COMPLEX TO WS-DISPPARM-COMPLEX
-           MOVE 'A/B' TO WS-DISPPARM-N
            PERFORM COMPLEX-DISPLAY
+           .
+      ******************************************************************
+      * Prints the run's control totals - a count of each opcode
+      * processed, a count of records VALIDATE-TRANS-RECORD sent to
+      * the suspense file, and the total records read - so whoever
+      * signs off on the day's run has a total to check against the
+      * input file's own record count instead of counting DISPLAY
+      * lines in the job log by hand.
+      ******************************************************************
+       WRITE-CONTROL-TOTALS.
+           DISPLAY ' '
+           DISPLAY 'CONTROL TOTALS'
+           DISPLAY '  CONJUGATES PROCESSED: ' WS-CTL-CONJ-CT
+           DISPLAY '  REAL PARTS PROCESSED: ' WS-CTL-REAL-CT
+           DISPLAY '  IMAG PARTS PROCESSED: ' WS-CTL-IMAG-CT
+           DISPLAY '  MODULUS OPS PROCESSED: ' WS-CTL-MOD-CT
+           DISPLAY '  ARGUMENT OPS PROCESSED: ' WS-CTL-ARG-CT
+           DISPLAY '  MULTIPLIES PROCESSED: ' WS-CTL-MULT-CT
+           DISPLAY '  INVERSES PROCESSED: ' WS-CTL-INV-CT
+           DISPLAY '  DIVIDES PROCESSED: ' WS-CTL-DIV-CT
+           DISPLAY '  RECORDS REJECTED: ' WS-CTL-REJECT-CT
+           DISPLAY '  TOTAL RECORDS READ: ' WS-TRANS-SEQ-NO
 
-           GOBACK
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           STRING
+             'CONTROL TOTALS'      DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+
+           STRING
+             '  CONJUGATES: '     DELIMITED BY SIZE
+             WS-CTL-CONJ-CT       DELIMITED BY SIZE
+             '  REAL: '           DELIMITED BY SIZE
+             WS-CTL-REAL-CT       DELIMITED BY SIZE
+             '  IMAG: '           DELIMITED BY SIZE
+             WS-CTL-IMAG-CT       DELIMITED BY SIZE
+             '  MODULUS: '        DELIMITED BY SIZE
+             WS-CTL-MOD-CT        DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+
+           STRING
+             '  ARGUMENT: '       DELIMITED BY SIZE
+             WS-CTL-ARG-CT        DELIMITED BY SIZE
+             '  MULTIPLY: '       DELIMITED BY SIZE
+             WS-CTL-MULT-CT       DELIMITED BY SIZE
+             '  INVERSE: '        DELIMITED BY SIZE
+             WS-CTL-INV-CT        DELIMITED BY SIZE
+             '  DIVIDE: '         DELIMITED BY SIZE
+             WS-CTL-DIV-CT        DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+
+           STRING
+             '  REJECTED: '       DELIMITED BY SIZE
+             WS-CTL-REJECT-CT     DELIMITED BY SIZE
+             '  TOTAL READ: '     DELIMITED BY SIZE
+             WS-TRANS-SEQ-NO      DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           .
+      ******************************************************************
+      * Writes WS-RPT-LINE-TEXT to the print-ready report file,
+      * starting a new page (and re-displaying the header) once
+      * WS-RPT-MAX-LINES worth of detail lines have gone out.
+      ******************************************************************
+       WRITE-REPORT-LINE.
+           IF WS-RPT-LINE-CT NOT < WS-RPT-MAX-LINES
+             PERFORM WRITE-REPORT-HEADER
+           END-IF
+
+           MOVE WS-RPT-LINE-TEXT TO CX-REPORT-LINE
+           WRITE CX-REPORT-LINE
+
+           ADD 1 TO WS-RPT-LINE-CT
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           .
+      ******************************************************************
+      * Writes the report's run-date/page-number header line and
+      * resets the per-page line count.
+      ******************************************************************
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-RPT-PAGE-CT
+           MOVE 0 TO WS-RPT-LINE-CT
+
+           MOVE SPACES TO CX-REPORT-LINE
+           STRING
+             'COMPLEX ARITHMETIC REPORT' DELIMITED BY SIZE
+             '   RUN DATE: '             DELIMITED BY SIZE
+             WS-RPT-RUN-MM               DELIMITED BY SIZE
+             '/'                         DELIMITED BY SIZE
+             WS-RPT-RUN-DD               DELIMITED BY SIZE
+             '/'                         DELIMITED BY SIZE
+             WS-RPT-RUN-YY               DELIMITED BY SIZE
+             '   PAGE: '                 DELIMITED BY SIZE
+             WS-RPT-PAGE-CT              DELIMITED BY SIZE
+             INTO CX-REPORT-LINE
+
+           WRITE CX-REPORT-LINE
            .
 
       ******************************************************************
@@ -100,11 +505,43 @@
        COMPLEX-DISPLAY.
            IF WS-DISPPARM-IM IS EQUAL ZERO
              DISPLAY WS-DISPPARM-N ' = ' WS-DISPPARM-RE
+             STRING
+               WS-DISPPARM-N DELIMITED BY SIZE
+               ' = '         DELIMITED BY SIZE
+               WS-DISPPARM-RE DELIMITED BY SIZE
+               INTO WS-RPT-LINE-TEXT
            ELSE
-             DISPLAY WS-DISPPARM-N ' = ' WS-DISPPARM-RE ' + ('
-                  WS-DISPPARM-IM
-                  ') I'
+             IF WS-DISPPARM-IM > ZERO
+               DISPLAY WS-DISPPARM-N ' = ' WS-DISPPARM-RE ' + ('
+                    WS-DISPPARM-IM
+                    ') I'
+               STRING
+                 WS-DISPPARM-N  DELIMITED BY SIZE
+                 ' = '          DELIMITED BY SIZE
+                 WS-DISPPARM-RE DELIMITED BY SIZE
+                 ' + ('         DELIMITED BY SIZE
+                 WS-DISPPARM-IM DELIMITED BY SIZE
+                 ') I'          DELIMITED BY SIZE
+                 INTO WS-RPT-LINE-TEXT
+             ELSE
+               COMPUTE WS-DISP-TMP-IM-V = WS-DISPPARM-IM * -1
+               MOVE WS-DISP-TMP-IM-V TO WS-DISP-IM-DISP
+
+               DISPLAY WS-DISPPARM-N ' = ' WS-DISPPARM-RE ' - ('
+                    WS-DISP-TMP-IM-V
+                    ') I'
+               STRING
+                 WS-DISPPARM-N  DELIMITED BY SIZE
+                 ' = '          DELIMITED BY SIZE
+                 WS-DISPPARM-RE DELIMITED BY SIZE
+                 ' - ('         DELIMITED BY SIZE
+                 WS-DISP-IM-DISP DELIMITED BY SIZE
+                 ') I'          DELIMITED BY SIZE
+                 INTO WS-RPT-LINE-TEXT
+             END-IF
            END-IF
+
+           PERFORM WRITE-REPORT-LINE
            .
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-REAL
@@ -125,6 +562,46 @@
            MOVE WS-IMAGPARM-IM TO WS-IMAG-V
            .
       ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-MODULUS
+      *
+      * @param [in] WS-MODPARM-COMPLEX,
+      *   with members WS-MODPARM-RE, WS-MODPARM-IM.
+      * @param [out] WS-MOD-V, the magnitude SQRT(RE**2 + IM**2).
+      *
+       COMPLEX-MODULUS.
+           COMPUTE WS-MOD-V = FUNCTION SQRT(
+             (WS-MODPARM-RE * WS-MODPARM-RE) +
+             (WS-MODPARM-IM * WS-MODPARM-IM))
+           .
+      ******************************************************************
+      * LIBRARY ROUTINE: COMPLEX-ARGUMENT
+      *
+      * @param [in] WS-ARGPARM-COMPLEX,
+      *   with members WS-ARGPARM-RE, WS-ARGPARM-IM.
+      * @param [out] WS-ARG-V, the phase angle ATAN2(IM, RE) in radians.
+      *
+       COMPLEX-ARGUMENT.
+           EVALUATE TRUE
+             WHEN WS-ARGPARM-RE > 0
+               COMPUTE WS-ARG-V =
+                 FUNCTION ATAN(WS-ARGPARM-IM / WS-ARGPARM-RE)
+             WHEN WS-ARGPARM-RE < 0 AND WS-ARGPARM-IM >= 0
+               COMPUTE WS-ARG-V =
+                 FUNCTION ATAN(WS-ARGPARM-IM / WS-ARGPARM-RE)
+                 + FUNCTION PI
+             WHEN WS-ARGPARM-RE < 0 AND WS-ARGPARM-IM < 0
+               COMPUTE WS-ARG-V =
+                 FUNCTION ATAN(WS-ARGPARM-IM / WS-ARGPARM-RE)
+                 - FUNCTION PI
+             WHEN WS-ARGPARM-RE = 0 AND WS-ARGPARM-IM > 0
+               COMPUTE WS-ARG-V = FUNCTION PI / 2
+             WHEN WS-ARGPARM-RE = 0 AND WS-ARGPARM-IM < 0
+               COMPUTE WS-ARG-V = -(FUNCTION PI / 2)
+             WHEN OTHER
+               MOVE 0 TO WS-ARG-V
+           END-EVALUATE
+           .
+      ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-MULT
       *
       * @param [in] WS-MULTPARM-IN1-COMPLEX,
@@ -153,16 +630,24 @@
       *   with members WS-INVPARM-OUT-RE, WS-INVPARM-OUT-IM.
       *
       *   1/(a + b i) = (a - b i)/(a^2 + b^2)
+      *
+      *   a zero operand has no inverse; rather than abend on the
+      *   divide, flag it by moving HIGH-VALUES into the output so a
+      *   caller scanning the result can see it was rejected.
        COMPLEX-INVERSE.
            COMPUTE WS-INV-MAGNITUDE-V =
              (WS-INVPARM-IN-RE * WS-INVPARM-IN-RE) +
              (WS-INVPARM-IN-IM * WS-INVPARM-IN-IM)
 
-           COMPUTE WS-INVPARM-OUT-RE =
-             WS-INVPARM-IN-RE/WS-INV-MAGNITUDE-V
+           IF WS-INV-MAGNITUDE-V = 0
+             MOVE HIGH-VALUES TO WS-INVPARM-OUT-COMPLEX
+           ELSE
+             COMPUTE WS-INVPARM-OUT-RE =
+               WS-INVPARM-IN-RE/WS-INV-MAGNITUDE-V
 
-           COMPUTE WS-INVPARM-OUT-IM =
-             -(WS-INVPARM-IN-IM/WS-INV-MAGNITUDE-V)
+             COMPUTE WS-INVPARM-OUT-IM =
+               -(WS-INVPARM-IN-IM/WS-INV-MAGNITUDE-V)
+           END-IF
            .
       ******************************************************************
       * LIBRARY ROUTINE: COMPLEX-DIVIDE
