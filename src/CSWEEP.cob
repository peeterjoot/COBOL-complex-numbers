@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CSWEEP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CS-REPORT-FILE ASSIGN TO "CSWEEPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CS-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CS-REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * fixed series-RLC circuit values for the sweep; 100 ohms,
+      * 0.1 henries, 10 microfarads.
+      ******************************************************************
+       01 WS-RESISTANCE-V COMP-2 VALUE 100.
+       01 WS-INDUCTANCE-V COMP-2 VALUE 0.1.
+       01 WS-CAPACITANCE-V COMP-2 VALUE 0.00001.
+       01 WS-START-FREQ-V COMP-2 VALUE 50.
+       01 WS-FREQ-STEP-V  COMP-2 VALUE 50.
+       01 WS-NUM-STEPS    PIC 9(04) VALUE 20.
+       01 WS-STEP-CT      PIC 9(04) VALUE 0.
+       01 WS-STEP-OFFSET  PIC 9(04) VALUE 0.
+       01 WS-FREQ-V       COMP-2.
+       01 WS-OMEGA-V      COMP-2.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-XL-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-XC-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-TOTAL-==.
+       COPY STATUS  REPLACING ==(PRFX)== BY ==WS-COMBINE-==.
+       01 WS-MAG-V         COMP-2.
+       01 WS-PHASE-V       COMP-2.
+       01 WS-FREQ-DISP
+         PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-MAG-DISP
+         PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-PHASE-DISP
+         PIC S9(8)V9(8) SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-ARITH-ERR-CT  PIC 9(04) VALUE 0.
+       01 WS-RPT-LINE-TEXT PIC X(80) VALUE SPACES.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Sweeps a fixed series-RLC circuit across a range of frequencies,
+      * building jwL and 1/jwC as COMPLEX values at each step, adding
+      * them in series with the fixed resistance via CMADD, and writing
+      * one CSWEEPRPT line per frequency with the combined impedance's
+      * magnitude (CMOD) and phase (CARG).
+      ******************************************************************
+           OPEN OUTPUT CS-REPORT-FILE
+
+           MOVE 1 TO WS-STEP-CT
+
+           PERFORM SWEEP-FREQUENCY-STEP UNTIL WS-STEP-CT > WS-NUM-STEPS
+
+           CLOSE CS-REPORT-FILE
+
+           IF WS-ARITH-ERR-CT > 0
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .
+      ******************************************************************
+      * Computes the combined impedance for one frequency step, writes
+      * its report line, then advances WS-STEP-CT.
+      ******************************************************************
+       SWEEP-FREQUENCY-STEP.
+           COMPUTE WS-STEP-OFFSET = WS-STEP-CT - 1
+
+           COMPUTE WS-FREQ-V =
+             WS-FREQ-STEP-V * WS-STEP-OFFSET
+           COMPUTE WS-FREQ-V =
+             WS-START-FREQ-V + WS-FREQ-V
+
+           COMPUTE WS-OMEGA-V = 2 * FUNCTION PI * WS-FREQ-V
+
+           MOVE 0 TO WS-XL-RE
+           COMPUTE WS-XL-IM = WS-OMEGA-V * WS-INDUCTANCE-V
+
+           MOVE 0 TO WS-XC-RE
+           COMPUTE WS-XC-IM = WS-OMEGA-V * WS-CAPACITANCE-V
+
+           CALL 'CMINV' USING
+             WS-XC-COMPLEX,
+             WS-COMBINE-STATUS
+
+           MOVE WS-RESISTANCE-V TO WS-TOTAL-RE
+           MOVE 0 TO WS-TOTAL-IM
+
+           IF WS-COMBINE-STATUS-ERROR
+             ADD 1 TO WS-ARITH-ERR-CT
+           ELSE
+             CALL 'CMADD' USING
+               WS-TOTAL-COMPLEX,
+               WS-XL-COMPLEX,
+               WS-COMBINE-STATUS
+
+             IF WS-COMBINE-STATUS-ERROR
+               ADD 1 TO WS-ARITH-ERR-CT
+             END-IF
+
+             CALL 'CMADD' USING
+               WS-TOTAL-COMPLEX,
+               WS-XC-COMPLEX,
+               WS-COMBINE-STATUS
+
+             IF WS-COMBINE-STATUS-ERROR
+               ADD 1 TO WS-ARITH-ERR-CT
+             END-IF
+           END-IF
+
+           CALL 'CMOD' USING
+             WS-TOTAL-COMPLEX,
+             WS-MAG-V
+
+           CALL 'CARG' USING
+             WS-TOTAL-COMPLEX,
+             WS-PHASE-V
+
+           MOVE WS-FREQ-V  TO WS-FREQ-DISP
+           MOVE WS-MAG-V   TO WS-MAG-DISP
+           MOVE WS-PHASE-V TO WS-PHASE-DISP
+
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           STRING
+             'F='     DELIMITED BY SIZE
+             WS-FREQ-DISP  DELIMITED BY SIZE
+             ' MAG='  DELIMITED BY SIZE
+             WS-MAG-DISP   DELIMITED BY SIZE
+             ' PHASE=' DELIMITED BY SIZE
+             WS-PHASE-DISP DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+
+           MOVE WS-RPT-LINE-TEXT TO CS-REPORT-LINE
+           WRITE CS-REPORT-LINE
+
+           ADD 1 TO WS-STEP-CT
+           .
+
+      * vim: et ts=4 sw=4
