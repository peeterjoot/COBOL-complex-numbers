@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CDFT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-SAMPLE-FILE ASSIGN TO "CDSAMP"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CD-REPORT-FILE ASSIGN TO "CDFTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CD-SAMPLE-FILE
+           RECORD CONTAINS 17 CHARACTERS.
+       COPY DFTSAMP REPLACING ==(PRFX)== BY ==CD-==.
+       FD  CD-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CD-REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY REALARR REPLACING ==(PRFX)== BY ==WS-SAMP-==.
+       01 WS-SAMPLE-CT  PIC 9(04) VALUE 0.
+       01 WS-K          PIC 9(04) VALUE 0.
+       01 WS-N-IDX      PIC 9(04) VALUE 0.
+       01 WS-N-OFFSET   PIC 9(04) VALUE 0.
+       01 WS-ANGLE-V    COMP-2.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-TERM-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-TWIDDLE-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-ACC-==.
+       01 WS-EOF-SW     PIC X(01) VALUE 'N'.
+         88 WS-EOF-YES  VALUE 'Y'.
+       01 WS-RPT-LINE-TEXT PIC X(80) VALUE SPACES.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Reads CDSAMP's real-valued time-domain samples into memory,
+      * then writes CDFTRPT a complex frequency-domain line per bin -
+      * X[k] = SUM(n=0..N-1) x[n] * W(k,n), W(k,n) = e^(-j 2 PI k n / N)
+      * - computed by driving repeated CMAC twiddle-factor
+      * multiply-accumulate calls rather than one-off inline code.
+      ******************************************************************
+           OPEN INPUT CD-SAMPLE-FILE
+           OPEN OUTPUT CD-REPORT-FILE
+
+           PERFORM READ-SAMPLE-RECORD
+
+           PERFORM LOAD-SAMPLE-RECORD
+             UNTIL WS-EOF-YES
+
+           CLOSE CD-SAMPLE-FILE
+
+           MOVE 0 TO WS-K
+
+           PERFORM COMPUTE-FREQUENCY-BIN
+             UNTIL WS-K > WS-SAMPLE-CT - 1
+
+           CLOSE CD-REPORT-FILE
+
+           GOBACK
+           .
+      ******************************************************************
+      * Reads the next time-domain sample and sets WS-EOF-YES at end
+      * of file.
+      ******************************************************************
+       READ-SAMPLE-RECORD.
+           READ CD-SAMPLE-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+           END-READ
+           .
+      ******************************************************************
+      * Loads one sample into WS-SAMP-ENTRY and advances WS-SAMPLE-CT.
+      ******************************************************************
+       LOAD-SAMPLE-RECORD.
+           ADD 1 TO WS-SAMPLE-CT
+           MOVE CD-VALUE TO WS-SAMP-ENTRY(WS-SAMPLE-CT)
+
+           PERFORM READ-SAMPLE-RECORD
+           .
+      ******************************************************************
+      * Accumulates X[WS-K] over every loaded sample and writes its
+      * report line, then advances WS-K.
+      ******************************************************************
+       COMPUTE-FREQUENCY-BIN.
+           MOVE 0 TO WS-ACC-RE
+           MOVE 0 TO WS-ACC-IM
+
+           MOVE 1 TO WS-N-IDX
+
+           PERFORM DFT-ACCUMULATE-TERM
+             UNTIL WS-N-IDX > WS-SAMPLE-CT
+
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           STRING
+             'K='      DELIMITED BY SIZE
+             WS-K      DELIMITED BY SIZE
+             ' RE='    DELIMITED BY SIZE
+             WS-ACC-RE DELIMITED BY SIZE
+             ' IM='    DELIMITED BY SIZE
+             WS-ACC-IM DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+
+           MOVE WS-RPT-LINE-TEXT TO CD-REPORT-LINE
+           WRITE CD-REPORT-LINE
+
+           ADD 1 TO WS-K
+           .
+      ******************************************************************
+      * Multiplies sample WS-N-IDX by its twiddle factor for bin WS-K
+      * and accumulates the product into the bin's running total in
+      * one CMAC call, then advances WS-N-IDX.
+      ******************************************************************
+       DFT-ACCUMULATE-TERM.
+           COMPUTE WS-N-OFFSET = WS-N-IDX - 1
+
+           COMPUTE WS-ANGLE-V = FUNCTION PI * WS-K
+           COMPUTE WS-ANGLE-V = WS-ANGLE-V * WS-N-OFFSET
+           COMPUTE WS-ANGLE-V = -2 * WS-ANGLE-V / WS-SAMPLE-CT
+
+           COMPUTE WS-TWIDDLE-RE = FUNCTION COS(WS-ANGLE-V)
+           COMPUTE WS-TWIDDLE-IM = FUNCTION SIN(WS-ANGLE-V)
+
+           MOVE WS-SAMP-ENTRY(WS-N-IDX) TO WS-TERM-RE
+           MOVE 0 TO WS-TERM-IM
+
+           CALL 'CMAC' USING
+             WS-ACC-COMPLEX,
+             WS-TERM-COMPLEX,
+             WS-TWIDDLE-COMPLEX
+
+           ADD 1 TO WS-N-IDX
+           .
+
+      * vim: et ts=4 sw=4
