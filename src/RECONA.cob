@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RC-VECTOR-FILE ASSIGN TO "RECONVEC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RC-RESULT-FILE ASSIGN TO "RECONA"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RC-VECTOR-FILE
+           RECORD CONTAINS 97 CHARACTERS.
+       COPY RECONVEC REPLACING ==(PRFX)== BY ==RC-==.
+       FD  RC-RESULT-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       COPY RECONRES REPLACING ==(PRFX)== BY ==RR-==.
+       WORKING-STORAGE SECTION.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-WORK-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-OP2-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-RETOUT-==.
+       COPY FLOAT   REPLACING ==(PRFX)== BY ==WS-SCALAR-==.
+       COPY FLOAT   REPLACING ==(PRFX)== BY ==WS-IMAG-==.
+       COPY STATUS  REPLACING ==(PRFX)== BY ==WS-OP-==.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+         88 WS-EOF-YES VALUE 'Y'.
+       01 WS-ERROR-SW PIC X(01) VALUE 'N'.
+         88 WS-ERROR-YES VALUE 'Y'.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Drives the CMPXLBRY.v0.2 side of the dual-library reconciliation:
+      * reads the same RECONVEC test cases RECONB reads, calls each
+      * case's named routine out of this library, and writes the
+      * result to RECONA for RECONCMP to compare against RECONB's.
+      * Any CMADD/CMDIV/CMINV case that comes back flagged WS-ERROR-
+      * YES rolls into a non-zero RETURN-CODE at GOBACK.
+      ******************************************************************
+           OPEN INPUT RC-VECTOR-FILE
+           OPEN OUTPUT RC-RESULT-FILE
+
+           PERFORM READ-VECTOR-RECORD
+
+           PERFORM PROCESS-VECTOR-RECORD
+             UNTIL WS-EOF-YES
+
+           CLOSE RC-VECTOR-FILE
+           CLOSE RC-RESULT-FILE
+
+           IF WS-ERROR-YES
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .
+      ******************************************************************
+      * Reads the next test case and sets WS-EOF-YES at end of file.
+      ******************************************************************
+       READ-VECTOR-RECORD.
+           READ RC-VECTOR-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+           END-READ
+           .
+      ******************************************************************
+      * Calls RC-ROUTINE's CMPXLBRY.v0.2 implementation against the
+      * test case's operands and writes the result record.
+      ******************************************************************
+       PROCESS-VECTOR-RECORD.
+           MOVE RC-OP1-RE TO WS-WORK-RE
+           MOVE RC-OP1-IM TO WS-WORK-IM
+           MOVE RC-OP2-RE TO WS-OP2-RE
+           MOVE RC-OP2-IM TO WS-OP2-IM
+           MOVE RC-SCALAR-V TO WS-SCALAR-V
+
+           MOVE RC-CASE-ID TO RR-CASE-ID
+           MOVE RC-ROUTINE TO RR-ROUTINE
+           MOVE 0 TO RR-OUT-RE
+           MOVE 0 TO RR-OUT-IM
+
+           EVALUATE TRUE
+             WHEN RC-RTN-CMADD
+               CALL 'CMADD' USING
+                 WS-WORK-COMPLEX, WS-OP2-COMPLEX, WS-OP-STATUS
+               MOVE WS-WORK-COMPLEX TO RR-OUT-COMPLEX
+               IF WS-OP-STATUS-ERROR
+                 SET WS-ERROR-YES TO TRUE
+               END-IF
+
+             WHEN RC-RTN-CMDIV
+               CALL 'CMDIV' USING
+                 WS-WORK-COMPLEX, WS-OP2-COMPLEX, WS-OP-STATUS
+               MOVE WS-WORK-COMPLEX TO RR-OUT-COMPLEX
+               IF WS-OP-STATUS-ERROR
+                 SET WS-ERROR-YES TO TRUE
+               END-IF
+
+             WHEN RC-RTN-CMINV
+               CALL 'CMINV' USING WS-WORK-COMPLEX, WS-OP-STATUS
+               MOVE WS-WORK-COMPLEX TO RR-OUT-COMPLEX
+               IF WS-OP-STATUS-ERROR
+                 SET WS-ERROR-YES TO TRUE
+               END-IF
+
+             WHEN RC-RTN-CMNEGATE
+               CALL 'CMNEGATE' USING WS-WORK-COMPLEX
+               MOVE WS-WORK-COMPLEX TO RR-OUT-COMPLEX
+
+             WHEN RC-RTN-CMSCALE
+               CALL 'CMSCALE' USING WS-WORK-COMPLEX, WS-SCALAR-V
+               MOVE WS-WORK-COMPLEX TO RR-OUT-COMPLEX
+
+             WHEN RC-RTN-CRDIV
+               CALL 'CRDIV' USING
+                 WS-WORK-COMPLEX, WS-OP2-COMPLEX, WS-RETOUT-COMPLEX
+               MOVE WS-RETOUT-COMPLEX TO RR-OUT-COMPLEX
+
+             WHEN RC-RTN-CRIMAG
+               CALL 'CRIMAG' USING WS-WORK-COMPLEX, WS-IMAG-V
+               MOVE WS-IMAG-V TO RR-OUT-RE
+
+             WHEN RC-RTN-CRSCALE
+               CALL 'CRSCALE' USING
+                 WS-WORK-COMPLEX, WS-SCALAR-V, WS-RETOUT-COMPLEX
+               MOVE WS-RETOUT-COMPLEX TO RR-OUT-COMPLEX
+
+             WHEN RC-RTN-CRSUB
+               CALL 'CRSUB' USING
+                 WS-WORK-COMPLEX, WS-OP2-COMPLEX, WS-RETOUT-COMPLEX
+               MOVE WS-RETOUT-COMPLEX TO RR-OUT-COMPLEX
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+
+           WRITE RR-RESULT-RECORD
+
+           PERFORM READ-VECTOR-RECORD
+           .
+
+      * vim: et ts=4 sw=4
