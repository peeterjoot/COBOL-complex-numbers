@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CCALC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE PIC 9(01) VALUE 0.
+         88 WS-CHOICE-ADD       VALUE 1.
+         88 WS-CHOICE-MULT      VALUE 2.
+         88 WS-CHOICE-DIV       VALUE 3.
+         88 WS-CHOICE-INV       VALUE 4.
+         88 WS-CHOICE-CONJ      VALUE 5.
+         88 WS-CHOICE-GA-ROTATE VALUE 6.
+         88 WS-CHOICE-GA-MULT   VALUE 7.
+         88 WS-CHOICE-QUIT      VALUE 9.
+       01 WS-QUIT-SW PIC X(01) VALUE 'N'.
+         88 WS-QUIT-YES VALUE 'Y'.
+       01 WS-EDIT-V PIC S9(8)V9(8).
+       01 WS-OPERAND-SOURCE PIC X(01) VALUE 'T'.
+         88 WS-OPERAND-SOURCE-NAMED VALUE 'N' 'n'.
+       01 WS-CONST-NAME PIC X(08) VALUE SPACES.
+       COPY STATUS  REPLACING ==(PRFX)== BY ==WS-CONST-==.
+       COPY STATUS  REPLACING ==(PRFX)== BY ==WS-CALC-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-OP1-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-OP2-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==WS-RESULT-==.
+       COPY FLOAT   REPLACING ==(PRFX)== BY ==WS-DISP-TMP-IM-==.
+       01 WS-DISP-IM-DISP PIC 9(08)V9(08) VALUE 0.
+       COPY GA20.
+       COPY MVI   REPLACING ==(PRFX)== BY ==WS-GA1-==.
+       COPY MVI   REPLACING ==(PRFX)== BY ==WS-GA2-==.
+       COPY MVI   REPLACING ==(PRFX)== BY ==WS-GARSLT-==.
+       COPY FLOAT REPLACING ==(PRFX)== BY ==WS-GAX-==.
+       COPY FLOAT REPLACING ==(PRFX)== BY ==WS-GAY-==.
+       COPY FLOAT REPLACING ==(PRFX)== BY ==WS-GADEG-==.
+       COPY FLOAT REPLACING ==(PRFX)== BY ==WS-GATHETA-==.
+       COPY GADISP REPLACING ==(PRFX)== BY ==WS-GANAME-==.
+       PROCEDURE DIVISION.
+
+           PERFORM RUN-MENU UNTIL WS-QUIT-YES
+
+           GOBACK
+           .
+
+       RUN-MENU.
+           PERFORM DISPLAY-MENU
+           PERFORM READ-MENU-CHOICE
+
+           EVALUATE TRUE
+             WHEN WS-CHOICE-ADD       PERFORM DO-ADD
+             WHEN WS-CHOICE-MULT      PERFORM DO-MULT
+             WHEN WS-CHOICE-DIV       PERFORM DO-DIV
+             WHEN WS-CHOICE-INV       PERFORM DO-INV
+             WHEN WS-CHOICE-CONJ      PERFORM DO-CONJ
+             WHEN WS-CHOICE-GA-ROTATE PERFORM DO-GA-ROTATE
+             WHEN WS-CHOICE-GA-MULT   PERFORM DO-GA-MULT
+             WHEN WS-CHOICE-QUIT      SET WS-QUIT-YES TO TRUE
+             WHEN OTHER
+               DISPLAY 'NOT A VALID CHOICE, TRY AGAIN'
+           END-EVALUATE
+           .
+
+       DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'COMPLEX / GA20 CALCULATOR'
+           DISPLAY '  1 - ADD TWO COMPLEX NUMBERS'
+           DISPLAY '  2 - MULTIPLY TWO COMPLEX NUMBERS'
+           DISPLAY '  3 - DIVIDE TWO COMPLEX NUMBERS'
+           DISPLAY '  4 - INVERT A COMPLEX NUMBER'
+           DISPLAY '  5 - CONJUGATE A COMPLEX NUMBER'
+           DISPLAY '  6 - ROTATE A 2D VECTOR (GA20)'
+           DISPLAY '  7 - MULTIPLY TWO 2D VECTORS (GA20)'
+           DISPLAY '  9 - QUIT'
+           .
+
+       READ-MENU-CHOICE.
+           DISPLAY 'ENTER YOUR CHOICE: ' WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+           .
+
+       READ-COMPLEX-OPERAND-1.
+           DISPLAY 'OPERAND 1 - (T)YPE VALUES OR LOOK UP A (N)AMED'
+           DISPLAY '  CONSTANT: ' WITH NO ADVANCING
+           ACCEPT WS-OPERAND-SOURCE
+           IF WS-OPERAND-SOURCE-NAMED
+             PERFORM LOOKUP-COMPLEX-OPERAND-1
+           ELSE
+             PERFORM TYPE-COMPLEX-OPERAND-1
+           END-IF
+           .
+
+       TYPE-COMPLEX-OPERAND-1.
+           DISPLAY 'OPERAND 1 - REAL PART: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-OP1-RE
+           DISPLAY 'OPERAND 1 - IMAGINARY PART: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-OP1-IM
+           .
+
+       LOOKUP-COMPLEX-OPERAND-1.
+           DISPLAY 'CONSTANT NAME: ' WITH NO ADVANCING
+           ACCEPT WS-CONST-NAME
+           CALL 'CCONSTLK' USING
+             WS-CONST-NAME, WS-OP1-COMPLEX, WS-CONST-STATUS
+           IF WS-CONST-STATUS-ERROR
+             DISPLAY 'NO CONSTANT NAMED ' WS-CONST-NAME ' WAS FOUND'
+             PERFORM TYPE-COMPLEX-OPERAND-1
+           END-IF
+           .
+
+       READ-COMPLEX-OPERAND-2.
+           DISPLAY 'OPERAND 2 - (T)YPE VALUES OR LOOK UP A (N)AMED'
+           DISPLAY '  CONSTANT: ' WITH NO ADVANCING
+           ACCEPT WS-OPERAND-SOURCE
+           IF WS-OPERAND-SOURCE-NAMED
+             PERFORM LOOKUP-COMPLEX-OPERAND-2
+           ELSE
+             PERFORM TYPE-COMPLEX-OPERAND-2
+           END-IF
+           .
+
+       TYPE-COMPLEX-OPERAND-2.
+           DISPLAY 'OPERAND 2 - REAL PART: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-OP2-RE
+           DISPLAY 'OPERAND 2 - IMAGINARY PART: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-OP2-IM
+           .
+
+       LOOKUP-COMPLEX-OPERAND-2.
+           DISPLAY 'CONSTANT NAME: ' WITH NO ADVANCING
+           ACCEPT WS-CONST-NAME
+           CALL 'CCONSTLK' USING
+             WS-CONST-NAME, WS-OP2-COMPLEX, WS-CONST-STATUS
+           IF WS-CONST-STATUS-ERROR
+             DISPLAY 'NO CONSTANT NAMED ' WS-CONST-NAME ' WAS FOUND'
+             PERFORM TYPE-COMPLEX-OPERAND-2
+           END-IF
+           .
+
+       DO-ADD.
+           PERFORM READ-COMPLEX-OPERAND-1
+           PERFORM READ-COMPLEX-OPERAND-2
+           MOVE WS-OP1-COMPLEX TO WS-RESULT-COMPLEX
+           CALL 'CCADD' USING
+             WS-RESULT-COMPLEX, WS-OP2-COMPLEX, WS-CALC-STATUS
+           IF WS-CALC-STATUS-ERROR
+             DISPLAY 'ADD OVERFLOWED, RESULT IS NOT VALID'
+           END-IF
+           PERFORM DISPLAY-COMPLEX-RESULT
+           .
+
+       DO-MULT.
+           PERFORM READ-COMPLEX-OPERAND-1
+           PERFORM READ-COMPLEX-OPERAND-2
+           MOVE WS-OP1-COMPLEX TO WS-RESULT-COMPLEX
+           CALL 'CMMULT' USING
+             WS-RESULT-COMPLEX, WS-OP2-COMPLEX
+           PERFORM DISPLAY-COMPLEX-RESULT
+           .
+
+       DO-DIV.
+           PERFORM READ-COMPLEX-OPERAND-1
+           PERFORM READ-COMPLEX-OPERAND-2
+           MOVE WS-OP1-COMPLEX TO WS-RESULT-COMPLEX
+           CALL 'CCDIV' USING
+             WS-RESULT-COMPLEX, WS-OP2-COMPLEX, WS-CALC-STATUS
+           IF WS-CALC-STATUS-ERROR
+             DISPLAY 'DIVIDE BY ZERO, RESULT IS NOT VALID'
+           END-IF
+           PERFORM DISPLAY-COMPLEX-RESULT
+           .
+
+       DO-INV.
+           PERFORM READ-COMPLEX-OPERAND-1
+           MOVE WS-OP1-COMPLEX TO WS-RESULT-COMPLEX
+           CALL 'CCINV' USING WS-RESULT-COMPLEX, WS-CALC-STATUS
+           IF WS-CALC-STATUS-ERROR
+             DISPLAY 'OPERAND WAS ZERO, RESULT IS NOT VALID'
+           END-IF
+           PERFORM DISPLAY-COMPLEX-RESULT
+           .
+
+       DO-CONJ.
+           PERFORM READ-COMPLEX-OPERAND-1
+           MOVE WS-OP1-COMPLEX TO WS-RESULT-COMPLEX
+           CALL 'CMCONJ' USING WS-RESULT-COMPLEX
+           PERFORM DISPLAY-COMPLEX-RESULT
+           .
+
+       DISPLAY-COMPLEX-RESULT.
+           IF WS-RESULT-IM IS EQUAL ZERO
+             DISPLAY 'RESULT = ' WS-RESULT-RE
+           ELSE
+             IF WS-RESULT-IM > ZERO
+               DISPLAY 'RESULT = ' WS-RESULT-RE ' + ('
+                 WS-RESULT-IM ') I'
+             ELSE
+               COMPUTE WS-DISP-TMP-IM-V = WS-RESULT-IM * -1
+               MOVE WS-DISP-TMP-IM-V TO WS-DISP-IM-DISP
+
+               DISPLAY 'RESULT = ' WS-RESULT-RE ' - ('
+                 WS-DISP-IM-DISP ') I'
+             END-IF
+           END-IF
+           .
+
+       READ-GA-VECTOR-1.
+           DISPLAY 'VECTOR 1 - X COMPONENT: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-GAX-V
+           DISPLAY 'VECTOR 1 - Y COMPONENT: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-GAY-V
+           CALL GA-MKVECTOR-MODIFY USING
+             WS-GA1-MV, WS-GAX-V, WS-GAY-V
+           .
+
+       READ-GA-VECTOR-2.
+           DISPLAY 'VECTOR 2 - X COMPONENT: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-GAX-V
+           DISPLAY 'VECTOR 2 - Y COMPONENT: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-GAY-V
+           CALL GA-MKVECTOR-MODIFY USING
+             WS-GA2-MV, WS-GAX-V, WS-GAY-V
+           .
+
+       DO-GA-ROTATE.
+           PERFORM READ-GA-VECTOR-1
+
+           DISPLAY 'ROTATION ANGLE IN DEGREES: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-V
+           MOVE WS-EDIT-V TO WS-GADEG-V
+
+      * two COMPUTE statements rather than one chained FUNCTION PI
+      * multiply/divide, matching the degree-to-radian conversions
+      * already used for GA20 batch work elsewhere in this library.
+           COMPUTE WS-GATHETA-V = FUNCTION PI * WS-GADEG-V
+           COMPUTE WS-GATHETA-V = WS-GATHETA-V / 180
+
+           CALL GA-ROTATE-RETURN USING
+             WS-GA1-MV, WS-GATHETA-V, WS-GARSLT-MV
+
+           MOVE 'RESULT' TO WS-GANAME-N
+           CALL GA-DISPLAY USING WS-GANAME-N, WS-GARSLT-MV
+           .
+
+       DO-GA-MULT.
+           PERFORM READ-GA-VECTOR-1
+           PERFORM READ-GA-VECTOR-2
+
+           CALL GA-MULT-RETURN USING
+             WS-GA1-MV, WS-GA2-MV, WS-GARSLT-MV
+
+           MOVE 'RESULT' TO WS-GANAME-N
+           CALL GA-DISPLAY USING WS-GANAME-N, WS-GARSLT-MV
+           .
+
+      * vim: et ts=4 sw=4
