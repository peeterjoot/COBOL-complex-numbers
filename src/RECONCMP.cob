@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RECONCMP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RA-RESULT-FILE ASSIGN TO "RECONA"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RB-RESULT-FILE ASSIGN TO "RECONB"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RC-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RA-RESULT-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       COPY RECONRES REPLACING ==(PRFX)== BY ==RA-==.
+       FD  RB-RESULT-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       COPY RECONRES REPLACING ==(PRFX)== BY ==RB-==.
+       FD  RC-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RC-REPORT-LINE PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 W-EPSILON      PIC S9(4)V9(8) VALUE 0.00000001.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==W-A-==.
+       COPY COMPLEX REPLACING ==(PRFX)== BY ==W-B-==.
+       01 W-CMP-RESULT   PIC X(01).
+         88 W-CMP-EQUAL  VALUE 'Y'.
+       01 W-EOF-SW       PIC X(01) VALUE 'N'.
+         88 W-EOF-YES    VALUE 'Y'.
+       01 W-TOTAL-CT     PIC 9(04) VALUE 0.
+       01 W-PASS-CT      PIC 9(04) VALUE 0.
+       01 W-FAIL-CT      PIC 9(04) VALUE 0.
+       01 W-RPT-LINE-TEXT PIC X(132) VALUE SPACES.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Compares RECONA (CMPXLBRY.v0.2) against RECONB
+      * (programs-as-library) test-case results one pair at a time and
+      * flags any pair whose real or imaginary part differs by more
+      * than W-EPSILON, writing a PASS/FAIL line per case plus a final
+      * totals line to RECONRPT.
+      ******************************************************************
+           OPEN INPUT RA-RESULT-FILE
+           OPEN INPUT RB-RESULT-FILE
+           OPEN OUTPUT RC-REPORT-FILE
+
+           PERFORM READ-RESULT-PAIR
+
+           PERFORM COMPARE-RESULT-PAIR
+             UNTIL W-EOF-YES
+
+           PERFORM WRITE-SUMMARY-LINE
+
+           CLOSE RA-RESULT-FILE
+           CLOSE RB-RESULT-FILE
+           CLOSE RC-REPORT-FILE
+
+           GOBACK
+           .
+      ******************************************************************
+      * Reads the next result from each library's output file in
+      * lock step; either file running out ends the comparison.
+      ******************************************************************
+       READ-RESULT-PAIR.
+           READ RA-RESULT-FILE
+             AT END
+               SET W-EOF-YES TO TRUE
+           END-READ
+
+           IF NOT W-EOF-YES
+             READ RB-RESULT-FILE
+               AT END
+                 SET W-EOF-YES TO TRUE
+             END-READ
+           END-IF
+           .
+      ******************************************************************
+      * Compares one matched pair of results and writes its PASS/FAIL
+      * detail line.
+      ******************************************************************
+       COMPARE-RESULT-PAIR.
+           ADD 1 TO W-TOTAL-CT
+
+           MOVE RA-OUT-RE TO W-A-RE
+           MOVE RA-OUT-IM TO W-A-IM
+           MOVE RB-OUT-RE TO W-B-RE
+           MOVE RB-OUT-IM TO W-B-IM
+
+           CALL 'CCOMPARE' USING
+             W-A-COMPLEX, W-B-COMPLEX, W-EPSILON, W-CMP-RESULT
+
+           MOVE SPACES TO W-RPT-LINE-TEXT
+
+           IF NOT W-CMP-EQUAL
+             ADD 1 TO W-FAIL-CT
+             DISPLAY 'FAIL CASE ' RA-CASE-ID ' ' RA-ROUTINE
+                  ' A=(' RA-OUT-RE ',' RA-OUT-IM
+                  ') B=(' RB-OUT-RE ',' RB-OUT-IM ')'
+             STRING
+               'FAIL CASE ' DELIMITED BY SIZE
+               RA-CASE-ID   DELIMITED BY SIZE
+               ' '          DELIMITED BY SIZE
+               RA-ROUTINE   DELIMITED BY SIZE
+               ' A=('       DELIMITED BY SIZE
+               RA-OUT-RE    DELIMITED BY SIZE
+               ','          DELIMITED BY SIZE
+               RA-OUT-IM    DELIMITED BY SIZE
+               ') B=('      DELIMITED BY SIZE
+               RB-OUT-RE    DELIMITED BY SIZE
+               ','          DELIMITED BY SIZE
+               RB-OUT-IM    DELIMITED BY SIZE
+               ')'          DELIMITED BY SIZE
+               INTO W-RPT-LINE-TEXT
+           ELSE
+             ADD 1 TO W-PASS-CT
+             STRING
+               'PASS CASE ' DELIMITED BY SIZE
+               RA-CASE-ID   DELIMITED BY SIZE
+               ' '          DELIMITED BY SIZE
+               RA-ROUTINE   DELIMITED BY SIZE
+               INTO W-RPT-LINE-TEXT
+           END-IF
+
+           MOVE W-RPT-LINE-TEXT TO RC-REPORT-LINE
+           WRITE RC-REPORT-LINE
+
+           PERFORM READ-RESULT-PAIR
+           .
+      ******************************************************************
+      * Writes the final totals line to both sysout and the report.
+      ******************************************************************
+       WRITE-SUMMARY-LINE.
+           DISPLAY 'RECONCILIATION TOTAL=' W-TOTAL-CT
+                ' PASS=' W-PASS-CT ' FAIL=' W-FAIL-CT
+
+           MOVE SPACES TO RC-REPORT-LINE
+           STRING
+             'TOTAL=' DELIMITED BY SIZE
+             W-TOTAL-CT DELIMITED BY SIZE
+             ' PASS=' DELIMITED BY SIZE
+             W-PASS-CT  DELIMITED BY SIZE
+             ' FAIL=' DELIMITED BY SIZE
+             W-FAIL-CT  DELIMITED BY SIZE
+             INTO RC-REPORT-LINE
+
+           WRITE RC-REPORT-LINE
+           .
+
+      * vim: et ts=4 sw=4
