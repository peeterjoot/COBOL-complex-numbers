@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CIMPUPD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CI-MASTER-FILE ASSIGN TO "CXIMPED"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CI-BRANCH-ID.
+           SELECT CI-CORRECTION-FILE ASSIGN TO "CIMPCOR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CI-REPORT-FILE ASSIGN TO "CIMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CI-MASTER-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       COPY CXIMPED REPLACING ==(PRFX)== BY ==CI-==.
+       FD  CI-CORRECTION-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       COPY CXIMPCOR REPLACING ==(PRFX)== BY ==CI-COR-==.
+       FD  CI-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CI-REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+         88 WS-EOF-YES VALUE 'Y'.
+       01 WS-NOTFOUND-SW PIC X(01) VALUE 'N'.
+         88 WS-NOTFOUND-YES VALUE 'Y'.
+       01 WS-CTL-UPDATE-CT PIC 9(06) VALUE 0.
+       01 WS-CTL-REJECT-CT PIC 9(06) VALUE 0.
+       01 WS-RPT-LINE-TEXT PIC X(80) VALUE SPACES.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * Applies a file of impedance-correction transactions against the
+      * indexed impedance master one branch id at a time: a keyed READ
+      * looks up the existing stored value, and a REWRITE replaces it
+      * with the correction, so a single bad reading can be fixed
+      * without reading and rewriting the entire master. A correction
+      * naming a branch id not on the master is reported and skipped
+      * rather than added, since this job corrects existing readings,
+      * not loads new ones.
+      ******************************************************************
+           OPEN I-O CI-MASTER-FILE
+           OPEN INPUT CI-CORRECTION-FILE
+           OPEN OUTPUT CI-REPORT-FILE
+
+           PERFORM READ-CORRECTION-RECORD
+
+           PERFORM APPLY-CORRECTION UNTIL WS-EOF-YES
+
+           CLOSE CI-MASTER-FILE
+           CLOSE CI-CORRECTION-FILE
+           CLOSE CI-REPORT-FILE
+
+           IF WS-CTL-REJECT-CT > 0
+             MOVE 8 TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .
+      ******************************************************************
+      * Reads the next correction transaction, setting WS-EOF-YES once
+      * the correction file is exhausted.
+      ******************************************************************
+       READ-CORRECTION-RECORD.
+           READ CI-CORRECTION-FILE
+             AT END
+               SET WS-EOF-YES TO TRUE
+           END-READ
+           .
+      ******************************************************************
+      * Looks the correction's branch id up on the master by key; if
+      * found, REWRITEs the corrected RE/IM over the stored value,
+      * otherwise reports the branch id as not found. Either way
+      * advances to the next correction record.
+      ******************************************************************
+       APPLY-CORRECTION.
+           MOVE 'N' TO WS-NOTFOUND-SW
+           MOVE CI-COR-BRANCH-ID TO CI-BRANCH-ID
+
+           READ CI-MASTER-FILE
+             INVALID KEY
+               SET WS-NOTFOUND-YES TO TRUE
+           END-READ
+
+           IF WS-NOTFOUND-YES
+             PERFORM WRITE-REJECT-LINE
+             ADD 1 TO WS-CTL-REJECT-CT
+           ELSE
+             MOVE CI-COR-RE TO CI-RE
+             MOVE CI-COR-IM TO CI-IM
+             REWRITE CI-IMPEDANCE-RECORD
+             PERFORM WRITE-UPDATE-LINE
+             ADD 1 TO WS-CTL-UPDATE-CT
+           END-IF
+
+           PERFORM READ-CORRECTION-RECORD
+           .
+      ******************************************************************
+      * Writes one CIMPRPT line confirming a branch's stored value was
+      * corrected.
+      ******************************************************************
+       WRITE-UPDATE-LINE.
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           STRING
+             'UPDATED BRANCH '  DELIMITED BY SIZE
+             CI-BRANCH-ID       DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+
+           MOVE WS-RPT-LINE-TEXT TO CI-REPORT-LINE
+           WRITE CI-REPORT-LINE
+           .
+      ******************************************************************
+      * Writes one CIMPRPT line flagging a correction whose branch id
+      * does not exist on the master, so it can be chased down rather
+      * than silently dropped.
+      ******************************************************************
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO WS-RPT-LINE-TEXT
+           STRING
+             'REJECTED - BRANCH NOT FOUND: ' DELIMITED BY SIZE
+             CI-COR-BRANCH-ID                DELIMITED BY SIZE
+             INTO WS-RPT-LINE-TEXT
+
+           MOVE WS-RPT-LINE-TEXT TO CI-REPORT-LINE
+           WRITE CI-REPORT-LINE
+           .
+
+      * vim: et ts=4 sw=4
