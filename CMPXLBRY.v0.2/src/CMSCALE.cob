@@ -2,12 +2,14 @@
        PROGRAM-ID.    CMSCALE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        01 W-AUD-PROGRAM-ID PIC X(08) VALUE 'CMSCALE'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-AUD-IN-==.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN1-==.
         COPY FLOAT   REPLACING ==(PRFX)== BY ==L-IN2-==.
        PROCEDURE DIVISION USING
-        L-IN1-COMPLEX,
-        L-IN2-V.
+           L-IN1-COMPLEX,
+           L-IN2-V.
       ******************************************************************
       * @brief COMPLEX-SCALE-MODIFY
       *
@@ -15,12 +17,19 @@
       *   with members L-IN-RE, L-IN-IM.
       * @param [in] L-IN2-V
       *
-           COMPUTE L-IN1-RE =
+           MOVE L-IN1-COMPLEX TO W-AUD-IN-COMPLEX
+
+           COMPUTE L-IN1-RE ROUNDED =
              L-IN1-RE * L-IN2-V
 
-           COMPUTE L-IN1-IM =
+           COMPUTE L-IN1-IM ROUNDED =
              L-IN1-IM * L-IN2-V
 
+           CALL 'CAUDIT' USING
+             W-AUD-PROGRAM-ID,
+             W-AUD-IN-COMPLEX,
+             L-IN1-COMPLEX
+
            GOBACK
            .
 
