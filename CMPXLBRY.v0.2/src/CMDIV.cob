@@ -3,12 +3,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==W-TMP-==.
+        01 W-AUD-PROGRAM-ID PIC X(08) VALUE 'CMDIV'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-AUD-IN-==.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
        PROCEDURE DIVISION USING
-        L-IN1-COMPLEX,
-        L-IN2-COMPLEX.
+           L-IN1-COMPLEX,
+           L-IN2-COMPLEX,
+           L-STATUS.
       ******************************************************************
       * @brief COMPLEX-DIVIDE-MODIFY
       *
@@ -16,16 +20,42 @@
       *   with members L-IN1-RE, L-IN1-IM.
       * @param [in] L-IN2-COMPLEX,
       *   with members L-IN2-RE, L-IN2-IM.
+      * @param [out] L-STATUS,
+      *   '0' if the divide succeeded, '8' if the divisor had no
+      *   inverse or the product overflowed.
       *
       *   (a + b i)/(c + d i) = (a + bi) * (1/(c + di))
+           MOVE L-IN1-COMPLEX TO W-AUD-IN-COMPLEX
+
            CALL 'CRINV' USING
              L-IN2-COMPLEX,
              W-TMP-COMPLEX
 
+           IF W-TMP-COMPLEX = HIGH-VALUES
+             MOVE HIGH-VALUES TO L-IN1-COMPLEX
+             SET L-STATUS-ERROR TO TRUE
+             CALL 'CAUDIT' USING
+               W-AUD-PROGRAM-ID,
+               W-AUD-IN-COMPLEX,
+               L-IN1-COMPLEX
+             GOBACK
+           END-IF
+
            CALL 'CMMULT' USING
              L-IN1-COMPLEX,
              W-TMP-COMPLEX
 
+           IF L-IN1-COMPLEX = HIGH-VALUES
+             SET L-STATUS-ERROR TO TRUE
+           ELSE
+             SET L-STATUS-OK TO TRUE
+           END-IF
+
+           CALL 'CAUDIT' USING
+             W-AUD-PROGRAM-ID,
+             W-AUD-IN-COMPLEX,
+             L-IN1-COMPLEX
+
            GOBACK
            .
 
