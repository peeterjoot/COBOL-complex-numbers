@@ -7,9 +7,9 @@
         COPY FLOAT   REPLACING ==(PRFX)== BY ==L-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-OUT-==.
        PROCEDURE DIVISION USING
-        L-IN1-COMPLEX,
-        L-IN2-V,
-        L-OUT-COMPLEX.
+           L-IN1-COMPLEX,
+           L-IN2-V,
+           L-OUT-COMPLEX.
       ******************************************************************
       * @brief COMPLEX-SCALE-RETURN
       *
@@ -19,10 +19,10 @@
       * @param [out] L-OUT-COMPLEX,
       *   with members L-OUT-RE, L-OUT-IM.
       *
-           COMPUTE L-OUT-RE =
+           COMPUTE L-OUT-RE ROUNDED =
              L-IN1-RE * L-IN2-V
 
-           COMPUTE L-OUT-IM =
+           COMPUTE L-OUT-IM ROUNDED =
              L-IN1-IM * L-IN2-V
 
            GOBACK
