@@ -6,8 +6,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN-==.
         COPY FLOAT   REPLACING ==(PRFX)== BY ==L-OUT-==.
        PROCEDURE DIVISION USING
-        L-IN-COMPLEX,
-        L-OUT-V.
+           L-IN-COMPLEX,
+           L-OUT-V.
       ******************************************************************
       * @brief COMPLEX-IMAG-RETURN
       *
