@@ -2,22 +2,31 @@
        PROGRAM-ID.    CMNEGATE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        01 W-AUD-PROGRAM-ID PIC X(08) VALUE 'CMNEGATE'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-AUD-IN-==.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN1-==.
        PROCEDURE DIVISION USING
-        L-IN1-COMPLEX.
+           L-IN1-COMPLEX.
       ******************************************************************
       * @brief COMPLEX-NEGATE-MODIFY
       *
       * @param [in,out] L-IN1-COMPLEX,
       *   with members L-IN-RE, L-IN-IM.
       *
+           MOVE L-IN1-COMPLEX TO W-AUD-IN-COMPLEX
+
            COMPUTE L-IN1-RE =
              L-IN1-RE * -1
 
            COMPUTE L-IN1-IM =
              L-IN1-IM * -1
 
+           CALL 'CAUDIT' USING
+             W-AUD-PROGRAM-ID,
+             W-AUD-IN-COMPLEX,
+             L-IN1-COMPLEX
+
            GOBACK
            .
 
