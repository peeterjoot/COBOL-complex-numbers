@@ -2,12 +2,18 @@
        PROGRAM-ID.    CMADD.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+        01 W-OVF-SW PIC X(01) VALUE 'N'.
+          88 W-OVF-YES VALUE 'Y'.
+        01 W-AUD-PROGRAM-ID PIC X(08) VALUE 'CMADD'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-AUD-IN-==.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN1-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN2-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
        PROCEDURE DIVISION USING
-        L-IN1-COMPLEX,
-        L-IN2-COMPLEX.
+           L-IN1-COMPLEX,
+           L-IN2-COMPLEX,
+           L-STATUS.
       ******************************************************************
       * @brief COMPLEX-ADD-MODIFY
       *
@@ -15,12 +21,37 @@
       *   with members L-IN1-RE, L-IN1-IM.
       * @param [in] L-IN2-COMPLEX,
       *   with members L-IN2-RE, L-IN2-IM.
+      * @param [out] L-STATUS,
+      *   '0' if the add succeeded, '8' if it overflowed.
       *
+           MOVE L-IN1-COMPLEX TO W-AUD-IN-COMPLEX
+           MOVE 'N' TO W-OVF-SW
+
+      * fixed at 8 integer/8 decimal digits, so two large-magnitude
+      * operands can overflow the sum:
            COMPUTE L-IN1-RE =
              L-IN1-RE + L-IN2-RE
+             ON SIZE ERROR
+               SET W-OVF-YES TO TRUE
+           END-COMPUTE
 
            COMPUTE L-IN1-IM =
              L-IN1-IM + L-IN2-IM
+             ON SIZE ERROR
+               SET W-OVF-YES TO TRUE
+           END-COMPUTE
+
+           IF W-OVF-YES
+             MOVE HIGH-VALUES TO L-IN1-COMPLEX
+             SET L-STATUS-ERROR TO TRUE
+           ELSE
+             SET L-STATUS-OK TO TRUE
+           END-IF
+
+           CALL 'CAUDIT' USING
+             W-AUD-PROGRAM-ID,
+             W-AUD-IN-COMPLEX,
+             L-IN1-COMPLEX
 
            GOBACK
            .
