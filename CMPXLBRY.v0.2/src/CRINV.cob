@@ -7,8 +7,8 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-OUT-==.
        PROCEDURE DIVISION USING
-        L-IN-COMPLEX,
-        L-OUT-COMPLEX.
+           L-IN-COMPLEX,
+           L-OUT-COMPLEX.
       ******************************************************************
       * @brief COMPLEX-INVERSE-RETURN
       *
@@ -18,10 +18,19 @@
       *   with members L-OUT-RE, L-OUT-IM.
       *
       *   1/(a + b i) = (a - b i)/(a^2 + b^2)
+      *
+      *   a zero operand has no inverse; rather than abend on the
+      *   divide, flag it by moving HIGH-VALUES into the output so a
+      *   caller scanning the result can see it was rejected.
            COMPUTE W-MAGNITUDE-V =
              (L-IN-RE * L-IN-RE) +
              (L-IN-IM * L-IN-IM)
 
+           IF W-MAGNITUDE-V = 0
+             MOVE HIGH-VALUES TO L-OUT-COMPLEX
+             GOBACK
+           END-IF
+
            COMPUTE L-OUT-RE =
              L-IN-RE/W-MAGNITUDE-V
 
