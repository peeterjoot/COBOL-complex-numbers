@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CARRSUM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 W-I PIC 9(04) VALUE 0.
+        COPY STATUS REPLACING ==(PRFX)== BY ==W-ENTRY-==.
+       LINKAGE SECTION.
+        COPY COMPLEXARR REPLACING ==(PRFX)== BY ==L-ARR-==.
+        01 L-COUNT PIC 9(04).
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==L-TOTAL-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-ARR-COMPLEX-ARRAY,
+           L-COUNT,
+           L-TOTAL-COMPLEX,
+           L-STATUS.
+      ******************************************************************
+      * @brief COMPLEX-ARRAY-SUM
+      *
+      * @param [in] L-ARR-COMPLEX-ARRAY,
+      *   an array of L-ARR-ENTRY(idx), each with members L-ARR-RE(idx),
+      *   L-ARR-IM(idx); see copy/COMPLEXARR.cpy.
+      * @param [in] L-COUNT,
+      *   how many of the array's entries are actually in use.
+      * @param [out] L-TOTAL-COMPLEX,
+      *   with members L-TOTAL-RE, L-TOTAL-IM; the running total of the
+      *   first L-COUNT entries, built up by repeated CMADD calls.
+      * @param [out] L-STATUS,
+      *   '0' if every add succeeded, '8' if any entry overflowed the
+      *   running total.
+      *
+       COMPLEX-ARRAY-SUM.
+           MOVE 0 TO L-TOTAL-RE
+           MOVE 0 TO L-TOTAL-IM
+           SET L-STATUS-OK TO TRUE
+
+           MOVE 1 TO W-I
+
+           PERFORM CARRSUM-ADD-ENTRY UNTIL W-I > L-COUNT
+
+           GOBACK
+           .
+      ******************************************************************
+      * Adds one array entry into the running total and advances W-I;
+      * an overflow on any one entry latches L-STATUS-ERROR for the
+      * whole sum rather than stopping the accumulation early.
+      ******************************************************************
+       CARRSUM-ADD-ENTRY.
+           CALL 'CMADD' USING
+             L-TOTAL-COMPLEX,
+             L-ARR-ENTRY(W-I),
+             W-ENTRY-STATUS
+
+           IF W-ENTRY-STATUS-ERROR
+             SET L-STATUS-ERROR TO TRUE
+           END-IF
+
+           ADD 1 TO W-I
+           .
+
+      * vim: et ts=2 sw=2
