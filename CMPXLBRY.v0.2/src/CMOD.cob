@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CMOD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY FLOAT REPLACING ==(PRFX)== BY ==W-MAGNITUDE-==.
+       LINKAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY FLOAT   REPLACING ==(PRFX)== BY ==L-OUT-==.
+       PROCEDURE DIVISION USING
+           L-IN-COMPLEX,
+           L-OUT-V.
+      ******************************************************************
+      * @brief COMPLEX-MODULUS-RETURN
+      *
+      * @param [in] L-IN-COMPLEX,
+      *   with members L-IN-RE, L-IN-IM.
+      * @param [out] L-OUT-V, the magnitude SQRT(RE**2 + IM**2).
+      *
+           COMPUTE W-MAGNITUDE-V =
+             (L-IN-RE * L-IN-RE) +
+             (L-IN-IM * L-IN-IM)
+
+           COMPUTE L-OUT-V = FUNCTION SQRT(W-MAGNITUDE-V)
+
+           GOBACK
+           .
+
+      * vim: et ts=4 sw=4
