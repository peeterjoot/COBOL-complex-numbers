@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CARRAVG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-TOTAL-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-SUM-==.
+       LINKAGE SECTION.
+        COPY COMPLEXARR REPLACING ==(PRFX)== BY ==L-ARR-==.
+        01 L-COUNT PIC 9(04).
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==L-AVG-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-ARR-COMPLEX-ARRAY,
+           L-COUNT,
+           L-AVG-COMPLEX,
+           L-STATUS.
+      ******************************************************************
+      * @brief COMPLEX-ARRAY-AVERAGE
+      *
+      * @param [in] L-ARR-COMPLEX-ARRAY,
+      *   an array of L-ARR-ENTRY(idx), each with members L-ARR-RE(idx),
+      *   L-ARR-IM(idx); see copy/COMPLEXARR.cpy.
+      * @param [in] L-COUNT,
+      *   how many of the array's entries are actually in use.
+      * @param [out] L-AVG-COMPLEX,
+      *   with members L-AVG-RE, L-AVG-IM; the mean of the first
+      *   L-COUNT entries.
+      * @param [out] L-STATUS,
+      *   '0' if the average was computed, '8' if L-COUNT is zero or
+      *   CARRSUM overflowed building the total.
+      *
+       COMPLEX-ARRAY-AVERAGE.
+           CALL 'CARRSUM' USING
+             L-ARR-COMPLEX-ARRAY,
+             L-COUNT,
+             W-TOTAL-COMPLEX,
+             W-SUM-STATUS
+
+           IF W-SUM-STATUS-ERROR OR L-COUNT = 0
+             MOVE HIGH-VALUES TO L-AVG-COMPLEX
+             SET L-STATUS-ERROR TO TRUE
+             GOBACK
+           END-IF
+
+           COMPUTE L-AVG-RE = W-TOTAL-RE / L-COUNT
+           COMPUTE L-AVG-IM = W-TOTAL-IM / L-COUNT
+           SET L-STATUS-OK TO TRUE
+
+           GOBACK
+           .
+
+      * vim: et ts=2 sw=2
