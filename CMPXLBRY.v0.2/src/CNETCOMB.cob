@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CNETCOMB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 W-I PIC 9(04) VALUE 0.
+        01 W-PARALLEL-CT PIC 9(04) VALUE 0.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-RECIP-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-PSUM-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==W-ENTRY-==.
+       LINKAGE SECTION.
+        COPY IMPEDARR REPLACING ==(PRFX)== BY ==L-ARR-==.
+        01 L-COUNT PIC 9(04).
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==L-TOTAL-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
+       PROCEDURE DIVISION USING
+           L-ARR-IMPEDANCE-ARRAY,
+           L-COUNT,
+           L-TOTAL-COMPLEX,
+           L-STATUS.
+      ******************************************************************
+      * @brief COMPLEX-NETWORK-COMBINE
+      *
+      * @param [in] L-ARR-IMPEDANCE-ARRAY,
+      *   an array of L-ARR-ENTRY(idx), each with members
+      *   L-ARR-BRANCH-TYPE(idx) ('S' or 'P'), L-ARR-RE(idx),
+      *   L-ARR-IM(idx); see copy/IMPEDARR.cpy.
+      * @param [in] L-COUNT,
+      *   how many of the array's entries are actually in use.
+      * @param [out] L-TOTAL-COMPLEX,
+      *   with members L-TOTAL-RE, L-TOTAL-IM; the network's combined
+      *   impedance.
+      * @param [out] L-STATUS,
+      *   '0' if every combine succeeded, '8' if any branch overflowed
+      *   or a parallel branch had a zero impedance (no inverse).
+      *
+      *   every 'S' branch is added straight into the running total;
+      *   every 'P' branch is treated as one member of a single shared
+      *   parallel group, combined as 1/(1/Z1 + 1/Z2 + ...) and added
+      *   into the running total once the whole array has been walked.
+       COMPLEX-NETWORK-COMBINE.
+           MOVE 0 TO L-TOTAL-RE
+           MOVE 0 TO L-TOTAL-IM
+           MOVE 0 TO W-PSUM-RE
+           MOVE 0 TO W-PSUM-IM
+           MOVE 0 TO W-PARALLEL-CT
+           SET L-STATUS-OK TO TRUE
+
+           MOVE 1 TO W-I
+
+           PERFORM CNETCOMB-COMBINE-ENTRY UNTIL W-I > L-COUNT
+
+           IF W-PARALLEL-CT > 0
+             CALL 'CMINV' USING
+               W-PSUM-COMPLEX,
+               W-ENTRY-STATUS
+
+             IF W-ENTRY-STATUS-ERROR
+               SET L-STATUS-ERROR TO TRUE
+             ELSE
+               CALL 'CMADD' USING
+                 L-TOTAL-COMPLEX,
+                 W-PSUM-COMPLEX,
+                 W-ENTRY-STATUS
+
+               IF W-ENTRY-STATUS-ERROR
+                 SET L-STATUS-ERROR TO TRUE
+               END-IF
+             END-IF
+           END-IF
+
+           GOBACK
+           .
+      ******************************************************************
+      * Folds one branch into the running total (a series branch adds
+      * straight in) or into the shared parallel-group reciprocal sum
+      * (a parallel branch's reciprocal is accumulated for the single
+      * CMINV/CMADD back into the total once the array walk is done),
+      * then advances W-I.
+      ******************************************************************
+       CNETCOMB-COMBINE-ENTRY.
+           IF L-ARR-BRANCH-SERIES(W-I)
+             CALL 'CMADD' USING
+               L-TOTAL-COMPLEX,
+               L-ARR-COMPLEX(W-I),
+               W-ENTRY-STATUS
+
+             IF W-ENTRY-STATUS-ERROR
+               SET L-STATUS-ERROR TO TRUE
+             END-IF
+           ELSE
+             MOVE L-ARR-RE(W-I) TO W-RECIP-RE
+             MOVE L-ARR-IM(W-I) TO W-RECIP-IM
+
+             CALL 'CMINV' USING
+               W-RECIP-COMPLEX,
+               W-ENTRY-STATUS
+
+             IF W-ENTRY-STATUS-ERROR
+               SET L-STATUS-ERROR TO TRUE
+             ELSE
+               CALL 'CMADD' USING
+                 W-PSUM-COMPLEX,
+                 W-RECIP-COMPLEX,
+                 W-ENTRY-STATUS
+
+               IF W-ENTRY-STATUS-ERROR
+                 SET L-STATUS-ERROR TO TRUE
+               END-IF
+
+               ADD 1 TO W-PARALLEL-CT
+             END-IF
+           END-IF
+
+           ADD 1 TO W-I
+           .
+
+      * vim: et ts=2 sw=2
