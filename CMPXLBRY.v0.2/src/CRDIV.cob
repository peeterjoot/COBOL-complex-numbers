@@ -8,9 +8,9 @@
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN2-==.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-OUT-==.
        PROCEDURE DIVISION USING
-        L-IN1-COMPLEX,
-        L-IN2-COMPLEX,
-        L-OUT-COMPLEX.
+           L-IN1-COMPLEX,
+           L-IN2-COMPLEX,
+           L-OUT-COMPLEX.
       ******************************************************************
       * @brief COMPLEX-DIVIDE-RETURN
       *
