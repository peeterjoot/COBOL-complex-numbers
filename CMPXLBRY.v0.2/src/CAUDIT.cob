@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CAUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CX-AUDIT-FILE ASSIGN TO "CXAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CX-AUDIT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  CX-AUDIT-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+        01 W-AUD-OPEN-SW PIC X(01) VALUE 'N'.
+          88 W-AUD-IS-OPEN VALUE 'Y'.
+        01 W-AUD-SEQ-NO PIC 9(08) VALUE 0.
+        01 W-AUD-LINE-TEXT PIC X(100) VALUE SPACES.
+       LINKAGE SECTION.
+        01 L-AUD-PROGRAM-ID PIC X(08).
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==L-AUD-IN-==.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==L-AUD-OUT-==.
+       PROCEDURE DIVISION USING
+           L-AUD-PROGRAM-ID,
+           L-AUD-IN-COMPLEX,
+           L-AUD-OUT-COMPLEX.
+      ******************************************************************
+      * @brief COMPLEX-AUDIT-LOG
+      *
+      * @param [in] L-AUD-PROGRAM-ID, the calling routine's PROGRAM-ID.
+      * @param [in] L-AUD-IN-COMPLEX, the operand as it was before the
+      *   call that is now logging itself.
+      * @param [in] L-AUD-OUT-COMPLEX, the result the call produced.
+      *
+      *   Shared by every modify-in-place complex arithmetic routine;
+      *   appends one line per call to CX-AUDIT-FILE ("CXAUDIT") with a
+      *   running sequence number, so a downstream report that looks
+      *   wrong can be traced back to the operation and operands that
+      *   produced it. Opens the file on its own first call this run
+      *   unit and relies on GnuCOBOL's implicit close at run-unit end
+      *   to flush it - there being no existing caller convention in
+      *   this library for a "last call, close your file" signal.
+      *
+           IF NOT W-AUD-IS-OPEN
+             PERFORM OPEN-AUDIT-FILE
+           END-IF
+
+           ADD 1 TO W-AUD-SEQ-NO
+
+           MOVE SPACES TO W-AUD-LINE-TEXT
+           STRING
+             W-AUD-SEQ-NO     DELIMITED BY SIZE
+             ' '              DELIMITED BY SIZE
+             L-AUD-PROGRAM-ID DELIMITED BY SIZE
+             ' IN=('          DELIMITED BY SIZE
+             L-AUD-IN-RE      DELIMITED BY SIZE
+             ','              DELIMITED BY SIZE
+             L-AUD-IN-IM      DELIMITED BY SIZE
+             ') OUT=('        DELIMITED BY SIZE
+             L-AUD-OUT-RE     DELIMITED BY SIZE
+             ','              DELIMITED BY SIZE
+             L-AUD-OUT-IM     DELIMITED BY SIZE
+             ')'              DELIMITED BY SIZE
+             INTO W-AUD-LINE-TEXT
+
+           MOVE W-AUD-LINE-TEXT TO CX-AUDIT-LINE
+           WRITE CX-AUDIT-LINE
+
+           GOBACK
+           .
+       OPEN-AUDIT-FILE.
+           SET W-AUD-IS-OPEN TO TRUE
+           OPEN OUTPUT CX-AUDIT-FILE
+           .
+
+      * vim: et ts=2 sw=2
