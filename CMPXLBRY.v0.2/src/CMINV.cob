@@ -3,27 +3,56 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
         COPY FLOAT REPLACING ==(PRFX)== BY ==W-MAGNITUDE-==.
+        01 W-AUD-PROGRAM-ID PIC X(08) VALUE 'CMINV'.
+        COPY COMPLEX REPLACING ==(PRFX)== BY ==W-AUD-IN-==.
        LINKAGE SECTION.
         COPY COMPLEX REPLACING ==(PRFX)== BY ==L-IN-==.
+        COPY STATUS  REPLACING ==(PRFX)== BY ==L-==.
        PROCEDURE DIVISION USING
-        L-IN-COMPLEX.
+           L-IN-COMPLEX,
+           L-STATUS.
       ******************************************************************
       * @brief COMPLEX-INVERSE-MODIFY
       *
       * @param [in] L-IN-COMPLEX,
       *   with members L-IN-RE, L-IN-IM.
+      * @param [out] L-STATUS,
+      *   '0' if the inverse succeeded, '8' if the operand was zero.
       *
       * 1/(a + b i) = (a - b i)/(a^2 + b^2)
+      *
+      *   a zero operand has no inverse; rather than abend on the
+      *   divide, flag it by moving HIGH-VALUES into the operand so a
+      *   caller scanning the output can see it was rejected.
+           MOVE L-IN-COMPLEX TO W-AUD-IN-COMPLEX
+
            COMPUTE W-MAGNITUDE-V =
              (L-IN-RE * L-IN-RE) +
              (L-IN-IM * L-IN-IM)
 
+           IF W-MAGNITUDE-V = 0
+             MOVE HIGH-VALUES TO L-IN-COMPLEX
+             SET L-STATUS-ERROR TO TRUE
+             CALL 'CAUDIT' USING
+               W-AUD-PROGRAM-ID,
+               W-AUD-IN-COMPLEX,
+               L-IN-COMPLEX
+             GOBACK
+           END-IF
+
            COMPUTE L-IN-RE =
              L-IN-RE/W-MAGNITUDE-V
 
            COMPUTE L-IN-IM =
              -(L-IN-IM/W-MAGNITUDE-V)
 
+           SET L-STATUS-OK TO TRUE
+
+           CALL 'CAUDIT' USING
+             W-AUD-PROGRAM-ID,
+             W-AUD-IN-COMPLEX,
+             L-IN-COMPLEX
+
            GOBACK
            .
 
