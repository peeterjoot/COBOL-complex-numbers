@@ -0,0 +1,40 @@
+//CXRESTR  JOB (ACCTNO),'COMPLEX/GA DAILY RESTART',CLASS=A,
+//             MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID,
+//             RESTART=STEP010
+//*****************************************************************
+//* CXRESTRT - RESTART SUBMISSION FOR CXDAILY AFTER AN ABEND.
+//*
+//* IDENTICAL TO CXDAILY EXCEPT FOR THE JOB CARD'S RESTART=
+//* PARAMETER.  JES USES IT TO SKIP STRAIGHT TO STEP010 RATHER
+//* THAN RE-EXECUTING ANY STEP THAT ALREADY COMPLETED; CHANGE IT
+//* TO STEP020 INSTEAD IF STEP010 IS THE STEP THAT ALREADY RAN
+//* CLEAN AND ONLY THE GA20 STEP NEEDS TO BE REDRIVEN.
+//*
+//* WITHIN STEP010 ITSELF, A MID-FILE ABEND DOES NOT NEED A JCL-
+//* LEVEL RESTART AT ALL: COMPLEX READS CXRESTRT ON STARTUP, SKIPS
+//* PAST ANY TRANSACTION ALREADY RECORDED THERE AS PROCESSED, AND
+//* PICKS UP WITH THE NEXT ONE - THIS MEMBER ONLY MATTERS FOR
+//* SKIPPING A STEP THAT FINISHED BEFORE THE JOB ABENDED.
+//* CXRESTRT MUST STAY DISP=MOD (NEVER NEW OR OLD WITH A REPLACE)
+//* SO RESUBMITTING HERE DOES NOT WIPE OUT THE CHECKPOINT COMPLEX
+//* NEEDS TO FIND.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=COMPLEX
+//STEPLIB  DD DISP=SHR,DSN=PROD.CXLIB.LOAD
+//CXTRANS  DD DISP=SHR,DSN=PROD.CX.TRANS.DAILY
+//CXREPRT  DD SYSOUT=*
+//CXRESTRT DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.CX.RESTART.CKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//CXSUSP   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.CX.SUSPENSE.DAILY,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=MULT,COND=(8,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.CXLIB.LOAD
+//MULTTRAN DD DISP=SHR,DSN=PROD.MULT.TRANS.DAILY
+//MULTRPT  DD SYSOUT=*
+//
