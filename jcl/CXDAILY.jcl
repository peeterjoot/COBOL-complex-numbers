@@ -0,0 +1,42 @@
+//CXDAILY  JOB (ACCTNO),'COMPLEX/GA DAILY RUN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* CXDAILY - DAILY COMPLEX-ARITHMETIC / GEOMETRIC-ALGEBRA BATCH
+//*
+//* STEP010 RUNS COMPLEX, THE TRANSACTION-FILE-DRIVEN COMPLEX-
+//* ARITHMETIC JOB, AGAINST THE DAY'S CXTRANS FILE.  CXRESTRT IS
+//* COMPLEX'S OWN CHECKPOINT FILE - DISP=MOD SO A RESTART
+//* SUBMISSION (SEE CXRESTRT.JCL) FINDS ITS LAST CHECKPOINT RECORD
+//* STILL THERE INSTEAD OF STARTING FROM AN EMPTY DATA SET.
+//*
+//* STEP020 RUNS MULT, THE GA20 BATCH JOB, AGAINST THE DAY'S
+//* MULTTRAN FILE.  CONDITION CODE 8 OUT OF STEP010 JUST MEANS
+//* COMPLEX FLAGGED A BAD TRANSACTION (SEE RETURN-CODE IN COMPLEX)
+//* AND IS NOT REASON ENOUGH TO SKIP STEP020; ANYTHING WORSE THAN
+//* THAT IS TREATED AS A HARD FAILURE THAT SKIPS THE GA20 STEP
+//* RATHER THAN RUNNING IT AGAINST A BATCH THAT MAY HAVE DEPENDED
+//* ON STEP010'S OUTPUT.
+//*
+//* TO RESTART EITHER STEP AFTER AN ABEND PARTWAY THROUGH A LARGE
+//* TRANSACTION FILE, SUBMIT CXRESTRT.JCL RATHER THAN RESUBMITTING
+//* THIS MEMBER FROM THE TOP.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=COMPLEX
+//STEPLIB  DD DISP=SHR,DSN=PROD.CXLIB.LOAD
+//CXTRANS  DD DISP=SHR,DSN=PROD.CX.TRANS.DAILY
+//CXREPRT  DD SYSOUT=*
+//CXRESTRT DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.CX.RESTART.CKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//CXSUSP   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CX.SUSPENSE.DAILY,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=MULT,COND=(8,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.CXLIB.LOAD
+//MULTTRAN DD DISP=SHR,DSN=PROD.MULT.TRANS.DAILY
+//MULTRPT  DD SYSOUT=*
+//
